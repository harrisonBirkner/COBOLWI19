@@ -5,29 +5,76 @@
        ENVIRONMENT DIVISION.
 		   SELECT BOAT-INPUT
 			   ASSIGN TO 'C:\COBOLWI19\CBLBOAT1.DAT'
-				   ORGANIZATION IS LINE SEQUENTIAL.
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS C-BOAT-INPUT-STATUS.
 
 		   SELECT PRTOUT
 		       ASSIGN TO 'C:\COBOLWI19\CBLBOAT2.PRT'
 				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT OPTIONAL YTD-FILE
+			   ASSIGN TO 'C:\COBOLWI19\CBLBOAT3.YTD'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT ERROUT
+			   ASSIGN TO 'C:\COBOLWI19\BOATER2.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT OPTIONAL RUN-CONTROL
+			   ASSIGN TO 'C:\COBOLWI19\RUNCTL.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT BOAT-SUM
+			   ASSIGN TO 'C:\COBOLWI19\BOATSUM.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT CHECKPOINT-FILE
+			   ASSIGN TO 'C:\COBOLWI19\CBLB03CK.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT OPTIONAL RUN-LOG
+			   ASSIGN TO 'C:\COBOLWI19\RUNLOG.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT OPTIONAL BOAT-INV
+			   ASSIGN TO 'C:\COBOLWI19\BOATINV.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT WARR-WORK
+			   ASSIGN TO 'SORTWK2'.
+
+		   SELECT WARR-RAW
+			   ASSIGN TO 'C:\COBOLWI19\WARRRAW.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT WARR-SORTED
+			   ASSIGN TO 'C:\COBOLWI19\WARRSRT.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
 	   FILE SECTION.
 	   FD BOAT-INPUT
 	   LABEL RECORD IS STANDARD
 	   DATA RECORD IS I-REC
-	   RECORD CONTAINS 42 CHARACTERS.
+	   RECORD CONTAINS 44 CHARACTERS.
 
 	   01 I-REC.
            05 I-LAST-NAME                 PIC X(15).
 		   05 I-STATE                     PIC XX.
+			   88 VAL-STATES      VALUE 'IA','IL','WI','MN','NE','MO'.
 		   05 I-BOAT-COST                 PIC 9(6)V99.
 		   05 I-PURCHASE-DATE.
                10 I-PURCHASE-YY           PIC 9(4).
 			   10 I-PURCHASE-MM           PIC 99.
 			   10 I-PURCHASE-DD           PIC 99.
 		   05 I-BOAT-TYPE                 PIC X.
+			   88 VAL-BOAT-TYPES  VALUE 'B','P','S','J','C','R'.
 		   05 I-ACC-PACK                  PIC 9.
+			   88 VAL-ACC-PACKS   VALUE 1,2,3.
 		   05 I-PREP-COST                 PIC 9(5)V99.
+		   05 I-SALES-CODE                PIC X.
+			   88 VAL-SALES-CODES VALUE 'A','B','C','D','E'.
+		   05 I-WARRANTY-YEARS            PIC 9.
+			   88 VAL-WARRANTY-YEARS VALUE 1,2,3,4,5.
 
 	   FD PRTOUT
 	   LABEL RECORD IS OMITTED
@@ -37,22 +84,174 @@
 
 	   01 PRTLINE                         PIC X(132).
 
+	   FD YTD-FILE
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS YTD-REC
+	   RECORD CONTAINS 20 CHARACTERS.
+
+	   01 YTD-REC.
+		   05 YTD-NUM-SALES               PIC 9(7).
+		   05 YTD-TOTAL-SALES             PIC 9(13)V99.
+
+	   FD ERROUT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS ERRLINE
+	   RECORD CONTAINS 132 CHARACTERS
+	   LINAGE IS 60 WITH FOOTING AT 56.
+
+	   01 ERRLINE                         PIC X(132).
+
+	   FD RUN-CONTROL
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RC-REC
+	   RECORD CONTAINS 9 CHARACTERS.
+
+	   01 RC-REC.
+	       05 RC-AS-OF-DATE.
+	           10 RC-AS-OF-YEAR       PIC 9(4).
+	           10 RC-AS-OF-MONTH      PIC 99.
+	           10 RC-AS-OF-DAY        PIC 99.
+	       05 RC-RERUN-FLAG           PIC X.
+
+	   FD BOAT-SUM
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS BS-REC
+	   RECORD CONTAINS 15 CHARACTERS.
+
+	   01 BS-REC.
+	       05 BS-TOTAL-SALES          PIC 9(13)V99.
+
+	   FD CHECKPOINT-FILE
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS CK-REC
+	   RECORD CONTAINS 211 CHARACTERS.
+
+	   01 CK-REC.
+	       05 CK-REC-CTR              PIC 9(7).
+	       05 CK-BOAT-TYPE            PIC X.
+	       05 CK-STATE                PIC XX.
+	       05 CK-GT-NUM-SALES         PIC 9(7).
+	       05 CK-GT-TOTAL-SALES       PIC 9(13)V99.
+	       05 CK-GT-ERR-CTR           PIC 9(6).
+	       05 CK-MJ-NUM-SALES         PIC 9(6).
+	       05 CK-MJ-TOTAL-SALES       PIC 9(11)V99.
+	       05 CK-MN-NUM-SALES         PIC 9(6).
+	       05 CK-MN-TOTAL-SALES       PIC 9(11)V99.
+	       05 CK-PAGE-CTR             PIC 99.
+	       05 CK-ERR-PAGE-CTR         PIC 99.
+	       05 CK-SLS-INFO             OCCURS 5 TIMES.
+	           10 CK-SLS-NUM-SALES    PIC 9(6).
+	           10 CK-SLS-TOTAL-SALES  PIC 9(11)V99.
+	       05 CK-INV-INFO             OCCURS 6 TIMES.
+	           10 CK-INV-BOAT-TYPE    PIC X.
+	           10 CK-INV-ON-HAND      PIC 9(5).
+
+	   FD RUN-LOG
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RL-REC
+	   RECORD CONTAINS 48 CHARACTERS.
+
+	   01 RL-REC.
+	       05 RL-PROGRAM-ID           PIC X(8).
+	       05 RL-RUN-DATE.
+	           10 RL-RUN-YEAR         PIC 9(4).
+	           10 RL-RUN-MONTH        PIC 99.
+	           10 RL-RUN-DAY          PIC 99.
+	       05 RL-RUN-TIME             PIC X(11).
+	       05 RL-RECS-READ            PIC 9(7).
+	       05 RL-RECS-PROCESSED       PIC 9(7).
+	       05 RL-RECS-REJECTED        PIC 9(7).
+
+	   FD BOAT-INV
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS BI-REC
+	   RECORD CONTAINS 6 CHARACTERS.
+
+	   01 BI-REC.
+	       05 BI-BOAT-TYPE            PIC X.
+	       05 BI-ON-HAND              PIC 9(5).
+
+	   SD  WARR-WORK
+	       DATA RECORD IS WW-REC.
+
+	   01 WW-REC.
+	       05 WW-BOAT-TYPE            PIC X.
+	       05 WW-LAST-NAME            PIC X(15).
+	       05 WW-STATE                PIC XX.
+	       05 WW-EXP-DATE             PIC 9(8).
+	       05 WW-DAYS-LEFT            PIC 9(3).
+
+	   FD WARR-RAW
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS WR-REC
+	   RECORD CONTAINS 29 CHARACTERS.
+
+	   01 WR-REC.
+	       05 WR-BOAT-TYPE            PIC X.
+	       05 WR-LAST-NAME            PIC X(15).
+	       05 WR-STATE                PIC XX.
+	       05 WR-EXP-DATE             PIC 9(8).
+	       05 WR-DAYS-LEFT            PIC 9(3).
+
+	   FD WARR-SORTED
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS WS-REC
+	   RECORD CONTAINS 29 CHARACTERS.
+
+	   01 WS-REC.
+	       05 WS-BOAT-TYPE            PIC X.
+	       05 WS-LAST-NAME            PIC X(15).
+	       05 WS-STATE                PIC XX.
+	       05 WS-EXP-DATE             PIC 9(8).
+	       05 WS-DAYS-LEFT            PIC 9(3).
+
        WORKING-STORAGE SECTION.
 	   01 MISC.
 		   05 H-BOAT-TYPE                 PIC X.
 		   05 H-STATE                     PIC XX.
+		   05 H-WARR-BOAT-TYPE            PIC X.
 		   05 MORE-RECS                   PIC X(3)    VALUE 'YES'.
+		   05 C-BOAT-INPUT-STATUS         PIC XX      VALUE '00'.
+		   05 C-JOB-ABEND-SW              PIC X       VALUE 'N'.
+		      88 C-JOB-ABEND              VALUE 'Y'.
+		   05 MORE-YTD                    PIC X(3)    VALUE 'YES'.
+		   05 MORE-INV                    PIC X(3)    VALUE 'YES'.
+		   05 C-INV-SUB                   PIC 9       VALUE 0.
+		   05 ERR-SW                      PIC X       VALUE 'N'.
+		   05 C-YTD-NUM-SALES             PIC 9(7)      VALUE 0.
+		   05 C-YTD-TOTAL-SALES           PIC 9(13)V99  VALUE 0.
 		   05 PAGE-CTR                    PIC 99      VALUE 0.
+		   05 ERR-PAGE-CTR                PIC 99      VALUE 0.
+		   05 C-REC-CTR                   PIC 9(7)    VALUE 0.
 		   05 CURRENT-DATE-AND-TIME.
 			   10 CURRENT-YEAR            PIC X(4).
 			   10 CURRENT-MONTH           PIC XX.
 			   10 CURRENT-DAY             PIC XX.
 			   10 CURRENT-TIME            PIC X(11).
+		   05 C-TODAY-DATE.
+			   10 C-TODAY-YEAR            PIC 9(4).
+			   10 C-TODAY-MONTH           PIC 99.
+			   10 C-TODAY-DAY             PIC 99.
+		   05 C-TODAY-DATE-N REDEFINES C-TODAY-DATE PIC 9(8).
+		   05 MORE-WARR                   PIC X(3)    VALUE 'YES'.
+		   05 C-DUP-CUST-SW               PIC X       VALUE 'N'.
+		      88 C-DUP-CUST               VALUE 'Y'.
+		   05 C-CUST-SUB                  PIC 9(3)    VALUE 0.
 		   05 CALCS.
 			   10 C-TOTAL-COST            PIC 9(10)V99.
 			   10 C-ACC-PACK-COST         PIC 9(4)V99.
 			   10 C-BOAT-COST             PIC 9(7)V99.
 			   10 C-MARKUP-PERC           PIC 9V999.
+			   10 C-TAX-RATE              PIC 9V9999.
+			   10 C-SLS-SUB               PIC 9         VALUE 0.
+			   10 C-COMM-RATE             PIC V99       VALUE .05.
+			   10 C-COMMISSION            PIC 9(9)V99   VALUE 0.
+			   10 C-EXP-DATE.
+				   15 C-EXP-DATE-YR       PIC 9(4).
+				   15 C-EXP-DATE-MO       PIC 99.
+				   15 C-EXP-DATE-DA       PIC 99.
+			   10 C-EXP-DATE-N REDEFINES C-EXP-DATE PIC 9(8).
+			   10 C-DAYS-TO-EXP           PIC S9(5).
 
 		   05 MJ-SUBTOTALS.
 			   10 C-MJ-NUM-SALES          PIC 9(6)      VALUE 0.
@@ -63,6 +262,31 @@
 		   05 GRAND-TOTALS.
 			   10 C-GT-NUM-SALES          PIC 9(7)      VALUE 0.
 			   10 C-GT-TOTAL-SALES        PIC 9(13)V99  VALUE 0.
+			   10 C-GT-ERR-CTR            PIC 9(6)      VALUE 0.
+
+	   01 SALES-CODES.
+			   05 FILLER  PIC X VALUE 'A'.
+			   05 FILLER  PIC X VALUE 'B'.
+			   05 FILLER  PIC X VALUE 'C'.
+			   05 FILLER  PIC X VALUE 'D'.
+			   05 FILLER  PIC X VALUE 'E'.
+	   01 SALES-CODE-TABLE REDEFINES SALES-CODES.
+			   05 SALES-CODE-ENTRY            PIC X   OCCURS 5 TIMES.
+	   01 SALES-TOTALS.
+			   05 SALES-TOTAL-ENTRY OCCURS 5 TIMES.
+				   10 SLS-NUM-SALES           PIC 9(6)      VALUE 0.
+				   10 SLS-TOTAL-SALES         PIC 9(11)V99  VALUE 0.
+
+	   01 INV-TABLE.
+			   05 INV-ENTRY OCCURS 6 TIMES.
+				   10 INV-BOAT-TYPE           PIC X.
+				   10 INV-ON-HAND             PIC 9(5).
+
+	   01 SEEN-CUSTOMERS.
+			   05 C-SEEN-CTR                  PIC 9(3)    VALUE 0.
+			   05 C-SEEN-CUST OCCURS 999 TIMES.
+				   10 C-SEEN-LNAME            PIC X(15).
+				   10 C-SEEN-STATE            PIC XX.
 
 	   01 TITLE-LINE.
 	       05 FILLER                      PIC X(6)      VALUE 'DATE: '.
@@ -79,6 +303,35 @@
 		   05 FILLER                      PIC X(6)      VALUE 'PAGE: '.
 		   05 TITLE-PAGE                  PIC Z9.
 
+	   01 ERR-TITLE-LINE.
+	       05 FILLER                      PIC X(6)      VALUE 'DATE: '.
+		   05 ERR-TITLE-DATE.
+		       10 ERR-TITLE-MONTH         PIC XX.
+			   10 FILLER                  PIC X         VALUE '/'.
+			   10 ERR-TITLE-DAY           PIC XX.
+		       10 FILLER                  PIC X         VALUE '/'.
+			   10 ERR-TITLE-YEAR          PIC X(4).
+		   05 FILLER                      PIC X(39)     VALUE SPACES.
+		   05 FILLER               PIC X(12) VALUE 'BOAT ERRORS'.
+		   05 FILLER                      PIC X(57)     VALUE SPACES.
+		   05 FILLER                      PIC X(6)      VALUE 'PAGE: '.
+		   05 ERR-TITLE-PAGE              PIC Z9.
+
+	   01 ERR-COL-HEADING.
+		   05 FILLER               PIC X(12) VALUE 'ERROR RECORD'.
+		   05 FILLER                      PIC X(60)     VALUE SPACES.
+		   05 FILLER                      PIC X(17)
+              VALUE 'ERROR DESCRIPTION'.
+
+	   01 ERROR-LINE.
+		   05 ERR-REC                     PIC X(43).
+		   05 FILLER                      PIC X         VALUE SPACES.
+		   05 ERR-MSG                     PIC X(60).
+
+	   01 ERR-TOTAL-LINE.
+		   05 FILLER               PIC X(13) VALUE 'TOTAL ERRORS '.
+		   05 GT-ERR-CTR                  PIC Z,ZZ9.
+
 	   01 COL-HEADING1.
 		   05 FILLER                      PIC X(8)
 		      VALUE 'CUSTOMER'.
@@ -94,6 +347,8 @@
 		   05 FILLER                      PIC X(4)      VALUE 'PREP'.
 		   05 FILLER                      PIC X(17)     VALUE SPACES.
 		   05 FILLER                      PIC X(5)      VALUE 'TOTAL'.
+		   05 FILLER                      PIC X(6)      VALUE SPACES.
+		   05 FILLER               PIC X(11) VALUE 'SALESPERSON'.
 
 	   01 COL-HEADING2.
 		   05 FILLER                      PIC X(9)
@@ -114,22 +369,26 @@
 
 	   01 DETAIL-LINE.
 		   05 D-LAST-NAME                 PIC X(15).
-		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 FILLER                      PIC X(4)      VALUE SPACES.
 		   05 D-STATE                     PIC XX.
-		   05 FILLER                      PIC X(12)     VALUE SPACES.
+		   05 FILLER                      PIC X(6)      VALUE SPACES.
 		   05 D-BOAT-COST                 PIC ZZZ,ZZZ.99.
-		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 FILLER                      PIC X(4)      VALUE SPACES.
 		   05 D-PURCHASE-MM               PIC XX.
 		   05 FILLER                      PIC X         VALUE '/'.
 		   05 D-PURCHASE-DD               PIC XX.
 		   05 FILLER                      PIC X         VALUE '/'.
 		   05 D-PURCHASE-YY               PIC 99.
-		   05 FILLER                      PIC X(11)     VALUE SPACES.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
 		   05 D-ACC-PACK                  PIC X(15).
-		   05 FILLER                      PIC X(10)     VALUE SPACES.
+		   05 FILLER                      PIC X(4)      VALUE SPACES.
 		   05 D-PREP-COST                 PIC ZZ,ZZZ.99.
-		   05 FILLER                      PIC X(10)     VALUE SPACES.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
 		   05 D-TOTAL-COST                PIC Z,ZZZ,ZZZ.99.
+		   05 FILLER                      PIC X(14)     VALUE SPACES.
+		   05 D-SALES-CODE                PIC X.
+		   05 FILLER                      PIC X(3)      VALUE SPACES.
+		   05 D-REPEAT-FLAG               PIC X(15)     VALUE SPACES.
 
 	   01 BOAT-LINE.
 	       05 FILLER                      PIC X(11)
@@ -173,6 +432,99 @@
 		   05 FILLER                      PIC X(35)     VALUE SPACES.
 		   05 GT-TOTAL-SALES              PIC $$$,$$$,$$$,$$$.99.
 
+	   01 YTD-LINE.
+		   05 FILLER                      PIC X(23)     VALUE SPACES.
+		   05 FILLER                      PIC X(19)
+              VALUE 'YEAR TO DATE TOTALS'.
+		   05 FILLER                      PIC X(18)     VALUE SPACES.
+		   05 FILLER                      PIC X(13)
+		      VALUE 'NUMBER SOLD: '.
+		   05 YL-NUM-SALES                PIC ZZ,ZZ9.
+		   05 FILLER                      PIC X(35)     VALUE SPACES.
+		   05 YL-TOTAL-SALES              PIC $$$,$$$,$$$,$$$.99.
+
+	   01 INV-TITLE-LINE.
+		   05 FILLER                      PIC X(40)     VALUE SPACES.
+		   05 FILLER                      PIC X(23)
+			  VALUE 'BOAT INVENTORY ON HAND'.
+
+	   01 INV-HEADING.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
+		   05 FILLER                      PIC X(9)
+			  VALUE 'BOAT TYPE'.
+		   05 FILLER                      PIC X(20)     VALUE SPACES.
+		   05 FILLER                      PIC X(7)      VALUE 'ON HAND'.
+
+	   01 INV-DETAIL-LINE.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
+		   05 INV-DETAIL-NAME             PIC X(13).
+		   05 FILLER                      PIC X(21)     VALUE SPACES.
+		   05 INV-DETAIL-QTY              PIC Z,ZZ9.
+
+	   01 COMMISSION-TITLE-LINE.
+		   05 FILLER                      PIC X(45)     VALUE SPACES.
+		   05 FILLER                      PIC X(29)
+		      VALUE 'SALESPERSON COMMISSION REPORT'.
+	   01 COMMISSION-HEADING.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
+		   05 FILLER               PIC X(11) VALUE 'SALESPERSON'.
+		   05 FILLER                      PIC X(6)      VALUE SPACES.
+		   05 FILLER                      PIC X(6)      VALUE 'NUMBER'.
+		   05 FILLER                      PIC X(6)      VALUE SPACES.
+		   05 FILLER               PIC X(11) VALUE 'TOTAL SALES'.
+		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 FILLER               PIC X(10) VALUE 'COMMISSION'.
+	   01 COMMISSION-DETAIL-LINE.
+		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 CM-SLS-CODE                 PIC X.
+		   05 FILLER                      PIC X(8)      VALUE SPACES.
+		   05 CM-NUM-SALES                PIC Z,ZZ9.
+		   05 FILLER                      PIC X(6)      VALUE SPACES.
+		   05 CM-TOTAL-SALES              PIC $,$$,$$,$$.99.
+		   05 FILLER                      PIC X(4)      VALUE SPACES.
+		   05 CM-COMMISSION               PIC $,$$,$$,$$.99.
+
+	   01 WARR-TITLE-LINE.
+		   05 FILLER                      PIC X(40)     VALUE SPACES.
+		   05 FILLER                      PIC X(39)
+			  VALUE 'BOAT WARRANTIES EXPIRING WITHIN 90 DAYS'.
+
+	   01 WARR-HEADING.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
+		   05 FILLER                      PIC X(9)
+			  VALUE 'LAST NAME'.
+		   05 FILLER                      PIC X(15)     VALUE SPACES.
+		   05 FILLER                      PIC X(5)      VALUE 'STATE'.
+		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 FILLER                      PIC X(11)
+			  VALUE 'EXPIRATION'.
+		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 FILLER               PIC X(9) VALUE 'DAYS LEFT'.
+
+	   01 WARR-BOAT-LINE.
+		   05 FILLER                      PIC X(11)
+			  VALUE 'BOAT TYPE: '.
+		   05 WARR-COL-BOAT-TYPE          PIC X(13).
+
+	   01 WARR-DETAIL-LINE.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
+		   05 WD-LAST-NAME                PIC X(15).
+		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 WD-STATE                    PIC XX.
+		   05 FILLER                      PIC X(12)     VALUE SPACES.
+		   05 WD-EXP-MM                   PIC XX.
+		   05 FILLER                      PIC X         VALUE '/'.
+		   05 WD-EXP-DD                   PIC XX.
+		   05 FILLER                      PIC X         VALUE '/'.
+		   05 WD-EXP-YY                   PIC X(4).
+		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 WD-DAYS-LEFT                PIC ZZ9.
+
+	   01 WARR-NONE-LINE.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
+		   05 FILLER                      PIC X(33)
+			  VALUE 'NO WARRANTIES EXPIRING SOON'.
+
        PROCEDURE DIVISION.
 	   L1-MAIN.
            PERFORM L2-INIT.
@@ -183,36 +535,106 @@
 
        L2-INIT.
            OPEN INPUT BOAT-INPUT.
-           OPEN OUTPUT PRTOUT.
-           MOVE FUNCTION CURRENT-DATE     TO CURRENT-DATE-AND-TIME.
-           MOVE CURRENT-MONTH             TO TITLE-MONTH.
-           MOVE CURRENT-DAY               TO TITLE-DAY.
-           MOVE CURRENT-YEAR              TO TITLE-YEAR.
-           PERFORM L3-READ-INPUT.
-           MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
-           MOVE I-STATE		TO H-STATE.
-		   MOVE I-STATE     TO MN-STATE.
+           IF C-BOAT-INPUT-STATUS NOT = '00'
+               DISPLAY 'CBLHJB03 - UNABLE TO OPEN BOAT-INPUT, '
+                   'STATUS = ' C-BOAT-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET C-JOB-ABEND TO TRUE
+           END-IF.
+           IF C-JOB-ABEND
+               STOP RUN
+           END-IF.
+           OPEN INPUT RUN-CONTROL.
+           READ RUN-CONTROL
+               AT END
+                   MOVE ZEROS TO RC-AS-OF-DATE
+                   MOVE 'N'   TO RC-RERUN-FLAG.
+           CLOSE RUN-CONTROL.
+           IF RC-RERUN-FLAG = 'Y'
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND ERROUT
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT ERROUT
+           END-IF.
+           IF RC-RERUN-FLAG = 'Y'
+               OPEN EXTEND WARR-RAW
+           ELSE
+               OPEN OUTPUT WARR-RAW
+           END-IF.
+           PERFORM L3-READ-YTD.
+           PERFORM L3-READ-BOAT-INV.
+           IF RC-AS-OF-YEAR = ZERO
+               MOVE FUNCTION CURRENT-DATE     TO CURRENT-DATE-AND-TIME
+               MOVE CURRENT-MONTH             TO TITLE-MONTH
+               MOVE CURRENT-DAY               TO TITLE-DAY
+               MOVE CURRENT-YEAR              TO TITLE-YEAR
+               MOVE CURRENT-MONTH             TO ERR-TITLE-MONTH
+               MOVE CURRENT-DAY               TO ERR-TITLE-DAY
+               MOVE CURRENT-YEAR              TO ERR-TITLE-YEAR
+               MOVE CURRENT-YEAR              TO C-TODAY-YEAR
+               MOVE CURRENT-MONTH             TO C-TODAY-MONTH
+               MOVE CURRENT-DAY               TO C-TODAY-DAY
+           ELSE
+               MOVE RC-AS-OF-MONTH            TO TITLE-MONTH
+               MOVE RC-AS-OF-DAY              TO TITLE-DAY
+               MOVE RC-AS-OF-YEAR             TO TITLE-YEAR
+               MOVE RC-AS-OF-MONTH            TO ERR-TITLE-MONTH
+               MOVE RC-AS-OF-DAY              TO ERR-TITLE-DAY
+               MOVE RC-AS-OF-YEAR             TO ERR-TITLE-YEAR
+               MOVE RC-AS-OF-YEAR             TO C-TODAY-YEAR
+               MOVE RC-AS-OF-MONTH            TO C-TODAY-MONTH
+               MOVE RC-AS-OF-DAY              TO C-TODAY-DAY
+           END-IF.
+           IF RC-RERUN-FLAG = 'Y'
+               PERFORM L3-RESTART-FROM-CHECKPOINT
+               PERFORM L3-READ-INPUT
+           ELSE
+               PERFORM L3-READ-INPUT
+               MOVE I-BOAT-TYPE TO H-BOAT-TYPE
+               MOVE I-STATE		TO H-STATE
+		       MOVE I-STATE     TO MN-STATE
+           END-IF.
            PERFORM L5-EVAL-BOAT-TYPE.
            PERFORM L3-INIT-HEADING.
 
        L2-MAINLINE.
-           IF I-STATE NOT = H-STATE
-	           PERFORM L3-MN-SUBTOTALS
-	           IF I-BOAT-TYPE NOT = H-BOAT-TYPE
-		           PERFORM L3-MJ-SUBTOTALS
-		           PERFORM L5-EVAL-BOAT-TYPE
-		           WRITE PRTLINE FROM BOAT-LINE
-			           AFTER ADVANCING 2 LINES
-		                   WRITE PRTLINE FROM SPACES.
-           PERFORM L3-CALCS.
-           PERFORM L3-MOVE-PRINT.
+           PERFORM L3-VALIDATION
+               THRU L3-VALIDATION-EXIT.
+           IF ERR-SW = 'N'
+               IF I-STATE NOT = H-STATE
+	               PERFORM L3-MN-SUBTOTALS
+	               IF I-BOAT-TYPE NOT = H-BOAT-TYPE
+		               PERFORM L3-MJ-SUBTOTALS
+		               PERFORM L5-EVAL-BOAT-TYPE
+		               WRITE PRTLINE FROM BOAT-LINE
+			               AFTER ADVANCING 2 LINES
+		                       WRITE PRTLINE FROM SPACES
+                   END-IF
+               END-IF
+               PERFORM L3-CALCS
+               PERFORM L3-MOVE-PRINT
+               PERFORM L3-WRITE-CHECKPOINT
+           ELSE
+               PERFORM L3-ERROR-PRINT
+           END-IF.
            PERFORM L3-READ-INPUT.
 
        L2-CLOSING.
            PERFORM L3-MJ-SUBTOTALS.
            PERFORM L3-TOTALS.
+           PERFORM L3-WRITE-YTD.
+           PERFORM L3-WRITE-BOAT-SUM.
+           PERFORM L3-INVENTORY-REPORT.
+           PERFORM L3-WRITE-BOAT-INV.
+           PERFORM L3-COMMISSION-REPORT.
+           CLOSE WARR-RAW.
+           PERFORM L3-WARRANTY-REPORT.
+           PERFORM L3-ERR-TOTALS.
+           PERFORM L3-WRITE-RUN-LOG.
            CLOSE BOAT-INPUT.
            CLOSE PRTOUT.
+           CLOSE ERROUT.
 
        L3-INIT-HEADING.
            ADD 1 TO PAGE-CTR.
@@ -225,12 +647,156 @@
            WRITE PRTLINE FROM BOAT-LINE
 	           AFTER ADVANCING 2 LINES.
            WRITE PRTLINE FROM SPACES.
+           ADD 1 TO ERR-PAGE-CTR.
+           MOVE ERR-PAGE-CTR              TO ERR-TITLE-PAGE.
+           WRITE ERRLINE FROM ERR-TITLE-LINE.
+           WRITE ERRLINE FROM ERR-COL-HEADING
+               AFTER ADVANCING 2 LINES.
 
        L3-READ-INPUT.
            READ BOAT-INPUT
 	           AT END
 		           MOVE 'NO'              TO MORE-RECS.
-	
+           IF MORE-RECS = 'YES'
+               ADD 1 TO C-REC-CTR
+           END-IF.
+
+       L3-SKIP-INPUT.
+           READ BOAT-INPUT
+	           AT END
+		           MOVE 'NO'              TO MORE-RECS.
+
+       L3-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ZEROS TO CK-REC.
+           CLOSE CHECKPOINT-FILE.
+           MOVE CK-REC-CTR                TO C-REC-CTR.
+           MOVE CK-BOAT-TYPE              TO H-BOAT-TYPE.
+           MOVE CK-STATE                  TO H-STATE.
+           MOVE CK-STATE                  TO MN-STATE.
+           MOVE CK-GT-NUM-SALES           TO C-GT-NUM-SALES.
+           MOVE CK-GT-TOTAL-SALES         TO C-GT-TOTAL-SALES.
+           MOVE CK-GT-ERR-CTR             TO C-GT-ERR-CTR.
+           MOVE CK-MJ-NUM-SALES           TO C-MJ-NUM-SALES.
+           MOVE CK-MJ-TOTAL-SALES         TO C-MJ-TOTAL-SALES.
+           MOVE CK-MN-NUM-SALES           TO C-MN-NUM-SALES.
+           MOVE CK-MN-TOTAL-SALES         TO C-MN-TOTAL-SALES.
+           MOVE CK-PAGE-CTR               TO PAGE-CTR.
+           MOVE CK-ERR-PAGE-CTR           TO ERR-PAGE-CTR.
+           MOVE CK-SLS-NUM-SALES(1)       TO SLS-NUM-SALES(1).
+           MOVE CK-SLS-TOTAL-SALES(1)     TO SLS-TOTAL-SALES(1).
+           MOVE CK-SLS-NUM-SALES(2)       TO SLS-NUM-SALES(2).
+           MOVE CK-SLS-TOTAL-SALES(2)     TO SLS-TOTAL-SALES(2).
+           MOVE CK-SLS-NUM-SALES(3)       TO SLS-NUM-SALES(3).
+           MOVE CK-SLS-TOTAL-SALES(3)     TO SLS-TOTAL-SALES(3).
+           MOVE CK-SLS-NUM-SALES(4)       TO SLS-NUM-SALES(4).
+           MOVE CK-SLS-TOTAL-SALES(4)     TO SLS-TOTAL-SALES(4).
+           MOVE CK-SLS-NUM-SALES(5)       TO SLS-NUM-SALES(5).
+           MOVE CK-SLS-TOTAL-SALES(5)     TO SLS-TOTAL-SALES(5).
+           MOVE CK-INV-BOAT-TYPE(1)       TO INV-BOAT-TYPE(1).
+           MOVE CK-INV-ON-HAND(1)         TO INV-ON-HAND(1).
+           MOVE CK-INV-BOAT-TYPE(2)       TO INV-BOAT-TYPE(2).
+           MOVE CK-INV-ON-HAND(2)         TO INV-ON-HAND(2).
+           MOVE CK-INV-BOAT-TYPE(3)       TO INV-BOAT-TYPE(3).
+           MOVE CK-INV-ON-HAND(3)         TO INV-ON-HAND(3).
+           MOVE CK-INV-BOAT-TYPE(4)       TO INV-BOAT-TYPE(4).
+           MOVE CK-INV-ON-HAND(4)         TO INV-ON-HAND(4).
+           MOVE CK-INV-BOAT-TYPE(5)       TO INV-BOAT-TYPE(5).
+           MOVE CK-INV-ON-HAND(5)         TO INV-ON-HAND(5).
+           MOVE CK-INV-BOAT-TYPE(6)       TO INV-BOAT-TYPE(6).
+           MOVE CK-INV-ON-HAND(6)         TO INV-ON-HAND(6).
+           PERFORM L3-SKIP-INPUT
+               C-REC-CTR TIMES.
+
+       L3-VALIDATION.
+           MOVE 'N' TO ERR-SW.
+               IF NOT VAL-STATES
+                   MOVE 'STATE MUST BE IA, IL, WI, MN, NE, OR MO'
+                   TO ERR-MSG
+                   MOVE 'Y' TO ERR-SW
+                   GO TO L3-VALIDATION-EXIT.
+
+               IF NOT VAL-BOAT-TYPES
+                   MOVE 'BOAT TYPE MUST BE B, P, S, J, C, OR R'
+                   TO ERR-MSG
+                   MOVE 'Y' TO ERR-SW
+                   GO TO L3-VALIDATION-EXIT.
+
+               IF NOT VAL-ACC-PACKS
+                   MOVE 'ACCESSORY PACKAGE MUST BE 1, 2, OR 3'
+                   TO ERR-MSG
+                   MOVE 'Y' TO ERR-SW
+                   GO TO L3-VALIDATION-EXIT.
+
+               IF NOT VAL-WARRANTY-YEARS
+                   MOVE 'WARRANTY YEARS MUST BE 1 THROUGH 5'
+                   TO ERR-MSG
+                   MOVE 'Y' TO ERR-SW
+                   GO TO L3-VALIDATION-EXIT.
+
+               IF NOT VAL-SALES-CODES
+                   MOVE 'SALES CODE MUST BE A, B, C, D, OR E'
+                   TO ERR-MSG
+                   MOVE 'Y' TO ERR-SW
+                   GO TO L3-VALIDATION-EXIT.
+
+       L3-VALIDATION-EXIT.
+           EXIT.
+
+       L3-ERROR-PRINT.
+           COMPUTE C-GT-ERR-CTR = C-GT-ERR-CTR + 1.
+           MOVE I-REC TO ERR-REC.
+           WRITE ERRLINE FROM ERROR-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM L4-ERROR-HEADING.
+
+       L3-READ-YTD.
+           OPEN INPUT YTD-FILE.
+           READ YTD-FILE
+               AT END
+                   MOVE 'NO'              TO MORE-YTD.
+           IF MORE-YTD = 'YES'
+               MOVE YTD-NUM-SALES         TO C-YTD-NUM-SALES
+               MOVE YTD-TOTAL-SALES       TO C-YTD-TOTAL-SALES
+           END-IF.
+           CLOSE YTD-FILE.
+
+       L3-READ-BOAT-INV.
+           MOVE 'B' TO INV-BOAT-TYPE(1).
+           MOVE 25  TO INV-ON-HAND(1).
+           MOVE 'P' TO INV-BOAT-TYPE(2).
+           MOVE 25  TO INV-ON-HAND(2).
+           MOVE 'S' TO INV-BOAT-TYPE(3).
+           MOVE 25  TO INV-ON-HAND(3).
+           MOVE 'J' TO INV-BOAT-TYPE(4).
+           MOVE 25  TO INV-ON-HAND(4).
+           MOVE 'C' TO INV-BOAT-TYPE(5).
+           MOVE 25  TO INV-ON-HAND(5).
+           MOVE 'R' TO INV-BOAT-TYPE(6).
+           MOVE 25  TO INV-ON-HAND(6).
+           OPEN INPUT BOAT-INV.
+           MOVE 'YES' TO MORE-INV.
+           PERFORM L3-LOAD-INV-REC
+               UNTIL MORE-INV = 'NO'.
+           CLOSE BOAT-INV.
+
+       L3-LOAD-INV-REC.
+           READ BOAT-INV
+               AT END
+                   MOVE 'NO' TO MORE-INV.
+           IF MORE-INV = 'YES'
+               PERFORM VARYING C-INV-SUB FROM 1 BY 1
+                   UNTIL C-INV-SUB > 6
+                       OR BI-BOAT-TYPE = INV-BOAT-TYPE(C-INV-SUB)
+               END-PERFORM
+               IF C-INV-SUB <= 6
+                   MOVE BI-ON-HAND TO INV-ON-HAND(C-INV-SUB)
+               END-IF
+           END-IF.
+
        L3-CALCS.
            EVALUATE I-ACC-PACK
 	           WHEN '1'
@@ -243,13 +809,63 @@
 		           MOVE 'FISHING PACKAGE' TO D-ACC-PACK
 		           MOVE 345.45			  TO C-ACC-PACK-COST
            END-EVALUATE.
+           PERFORM L5-EVAL-STATE-TAX.
            COMPUTE C-BOAT-COST ROUNDED = I-BOAT-COST * C-MARKUP-PERC.
            COMPUTE C-TOTAL-COST ROUNDED =
-               (C-BOAT-COST + I-PREP-COST + C-ACC-PACK-COST) * 1.06.
+               (C-BOAT-COST + I-PREP-COST + C-ACC-PACK-COST)
+                   * C-TAX-RATE.
 
            COMPUTE C-MN-NUM-SALES = C-MN-NUM-SALES + 1.
            COMPUTE C-MN-TOTAL-SALES = C-MN-TOTAL-SALES + C-TOTAL-COST.
 
+           PERFORM VARYING C-SLS-SUB FROM 1 BY 1
+               UNTIL C-SLS-SUB > 5
+                   OR I-SALES-CODE = SALES-CODE-ENTRY(C-SLS-SUB)
+           END-PERFORM.
+           IF C-SLS-SUB <= 5
+               ADD 1              TO SLS-NUM-SALES(C-SLS-SUB)
+               ADD C-TOTAL-COST   TO SLS-TOTAL-SALES(C-SLS-SUB)
+           END-IF.
+
+           PERFORM VARYING C-INV-SUB FROM 1 BY 1
+               UNTIL C-INV-SUB > 6
+                   OR I-BOAT-TYPE = INV-BOAT-TYPE(C-INV-SUB)
+           END-PERFORM.
+           IF C-INV-SUB <= 6
+               IF INV-ON-HAND(C-INV-SUB) > 0
+                   SUBTRACT 1 FROM INV-ON-HAND(C-INV-SUB)
+               END-IF
+           END-IF.
+
+           COMPUTE C-EXP-DATE-YR = I-PURCHASE-YY + I-WARRANTY-YEARS.
+           MOVE I-PURCHASE-MM TO C-EXP-DATE-MO.
+           MOVE I-PURCHASE-DD TO C-EXP-DATE-DA.
+           COMPUTE C-DAYS-TO-EXP =
+               FUNCTION INTEGER-OF-DATE(C-EXP-DATE-N) -
+               FUNCTION INTEGER-OF-DATE(C-TODAY-DATE-N).
+           IF C-DAYS-TO-EXP >= 0 AND C-DAYS-TO-EXP <= 90
+               MOVE I-BOAT-TYPE     TO WR-BOAT-TYPE
+               MOVE I-LAST-NAME     TO WR-LAST-NAME
+               MOVE I-STATE         TO WR-STATE
+               MOVE C-EXP-DATE-N    TO WR-EXP-DATE
+               MOVE C-DAYS-TO-EXP   TO WR-DAYS-LEFT
+               WRITE WR-REC
+           END-IF.
+
+           MOVE 'N' TO C-DUP-CUST-SW.
+           PERFORM VARYING C-CUST-SUB FROM 1 BY 1
+               UNTIL C-CUST-SUB > C-SEEN-CTR OR C-DUP-CUST
+                   IF I-LAST-NAME = C-SEEN-LNAME(C-CUST-SUB)
+                       AND I-STATE = C-SEEN-STATE(C-CUST-SUB)
+                           SET C-DUP-CUST TO TRUE
+                   END-IF
+           END-PERFORM.
+           IF C-SEEN-CTR < 999
+               ADD 1 TO C-SEEN-CTR
+               MOVE I-LAST-NAME TO C-SEEN-LNAME(C-SEEN-CTR)
+               MOVE I-STATE     TO C-SEEN-STATE(C-SEEN-CTR)
+           END-IF.
+
        L3-MOVE-PRINT.
            MOVE I-LAST-NAME               TO D-LAST-NAME.
            MOVE I-STATE                   TO D-STATE.
@@ -259,6 +875,12 @@
            MOVE I-PURCHASE-YY             TO D-PURCHASE-YY.
            MOVE I-PREP-COST               TO D-PREP-COST.
            MOVE C-TOTAL-COST              TO D-TOTAL-COST.
+           MOVE I-SALES-CODE              TO D-SALES-CODE.
+           IF C-DUP-CUST
+               MOVE 'REPEAT CUSTOMER'     TO D-REPEAT-FLAG
+           ELSE
+               MOVE SPACES                TO D-REPEAT-FLAG
+           END-IF.
            WRITE PRTLINE FROM DETAIL-LINE
 	           AFTER ADVANCING 1 LINE
 		           AT EOP
@@ -304,6 +926,210 @@
            MOVE C-GT-TOTAL-SALES          TO GT-TOTAL-SALES.
            WRITE PRTLINE FROM TOTAL-LINE
 	           AFTER ADVANCING 3 LINES.
+           ADD C-GT-NUM-SALES             TO C-YTD-NUM-SALES.
+           ADD C-GT-TOTAL-SALES           TO C-YTD-TOTAL-SALES.
+           MOVE C-YTD-NUM-SALES           TO YL-NUM-SALES.
+           MOVE C-YTD-TOTAL-SALES         TO YL-TOTAL-SALES.
+           WRITE PRTLINE FROM YTD-LINE
+	           AFTER ADVANCING 2 LINES.
+
+       L3-ERR-TOTALS.
+           MOVE C-GT-ERR-CTR TO GT-ERR-CTR.
+           WRITE ERRLINE FROM ERR-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+       L3-WRITE-YTD.
+           OPEN OUTPUT YTD-FILE.
+           MOVE C-YTD-NUM-SALES           TO YTD-NUM-SALES.
+           MOVE C-YTD-TOTAL-SALES         TO YTD-TOTAL-SALES.
+           WRITE YTD-REC.
+           CLOSE YTD-FILE.
+
+       L3-WRITE-BOAT-SUM.
+           OPEN OUTPUT BOAT-SUM.
+           MOVE C-GT-TOTAL-SALES          TO BS-TOTAL-SALES.
+           WRITE BS-REC.
+           CLOSE BOAT-SUM.
+
+       L3-INVENTORY-REPORT.
+           WRITE PRTLINE FROM INV-TITLE-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM INV-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM VARYING C-INV-SUB FROM 1 BY 1
+               UNTIL C-INV-SUB > 6
+                   PERFORM L3-PRINT-INV-LINE
+           END-PERFORM.
+
+       L3-PRINT-INV-LINE.
+           EVALUATE INV-BOAT-TYPE(C-INV-SUB)
+               WHEN 'B'
+                   MOVE 'BASS BOAT'       TO INV-DETAIL-NAME
+               WHEN 'P'
+                   MOVE 'PONTOON'         TO INV-DETAIL-NAME
+               WHEN 'S'
+                   MOVE 'SKI BOAT'        TO INV-DETAIL-NAME
+               WHEN 'J'
+                   MOVE 'JOHN BOAT'       TO INV-DETAIL-NAME
+               WHEN 'C'
+                   MOVE 'CANOE'           TO INV-DETAIL-NAME
+               WHEN 'R'
+                   MOVE 'CABIN CRUISER'   TO INV-DETAIL-NAME
+           END-EVALUATE.
+           MOVE INV-ON-HAND(C-INV-SUB)    TO INV-DETAIL-QTY.
+           WRITE PRTLINE FROM INV-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       L3-WRITE-BOAT-INV.
+           OPEN OUTPUT BOAT-INV.
+           PERFORM VARYING C-INV-SUB FROM 1 BY 1
+               UNTIL C-INV-SUB > 6
+                   MOVE INV-BOAT-TYPE(C-INV-SUB)  TO BI-BOAT-TYPE
+                   MOVE INV-ON-HAND(C-INV-SUB)    TO BI-ON-HAND
+                   WRITE BI-REC
+           END-PERFORM.
+           CLOSE BOAT-INV.
+
+       L3-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE C-REC-CTR                 TO CK-REC-CTR.
+           MOVE H-BOAT-TYPE               TO CK-BOAT-TYPE.
+           MOVE H-STATE                   TO CK-STATE.
+           MOVE C-GT-NUM-SALES            TO CK-GT-NUM-SALES.
+           MOVE C-GT-TOTAL-SALES          TO CK-GT-TOTAL-SALES.
+           MOVE C-GT-ERR-CTR              TO CK-GT-ERR-CTR.
+           MOVE C-MJ-NUM-SALES            TO CK-MJ-NUM-SALES.
+           MOVE C-MJ-TOTAL-SALES          TO CK-MJ-TOTAL-SALES.
+           MOVE C-MN-NUM-SALES            TO CK-MN-NUM-SALES.
+           MOVE C-MN-TOTAL-SALES          TO CK-MN-TOTAL-SALES.
+           MOVE PAGE-CTR                  TO CK-PAGE-CTR.
+           MOVE ERR-PAGE-CTR              TO CK-ERR-PAGE-CTR.
+           MOVE SLS-NUM-SALES(1)          TO CK-SLS-NUM-SALES(1).
+           MOVE SLS-TOTAL-SALES(1)        TO CK-SLS-TOTAL-SALES(1).
+           MOVE SLS-NUM-SALES(2)          TO CK-SLS-NUM-SALES(2).
+           MOVE SLS-TOTAL-SALES(2)        TO CK-SLS-TOTAL-SALES(2).
+           MOVE SLS-NUM-SALES(3)          TO CK-SLS-NUM-SALES(3).
+           MOVE SLS-TOTAL-SALES(3)        TO CK-SLS-TOTAL-SALES(3).
+           MOVE SLS-NUM-SALES(4)          TO CK-SLS-NUM-SALES(4).
+           MOVE SLS-TOTAL-SALES(4)        TO CK-SLS-TOTAL-SALES(4).
+           MOVE SLS-NUM-SALES(5)          TO CK-SLS-NUM-SALES(5).
+           MOVE SLS-TOTAL-SALES(5)        TO CK-SLS-TOTAL-SALES(5).
+           MOVE INV-BOAT-TYPE(1)          TO CK-INV-BOAT-TYPE(1).
+           MOVE INV-ON-HAND(1)            TO CK-INV-ON-HAND(1).
+           MOVE INV-BOAT-TYPE(2)          TO CK-INV-BOAT-TYPE(2).
+           MOVE INV-ON-HAND(2)            TO CK-INV-ON-HAND(2).
+           MOVE INV-BOAT-TYPE(3)          TO CK-INV-BOAT-TYPE(3).
+           MOVE INV-ON-HAND(3)            TO CK-INV-ON-HAND(3).
+           MOVE INV-BOAT-TYPE(4)          TO CK-INV-BOAT-TYPE(4).
+           MOVE INV-ON-HAND(4)            TO CK-INV-ON-HAND(4).
+           MOVE INV-BOAT-TYPE(5)          TO CK-INV-BOAT-TYPE(5).
+           MOVE INV-ON-HAND(5)            TO CK-INV-ON-HAND(5).
+           MOVE INV-BOAT-TYPE(6)          TO CK-INV-BOAT-TYPE(6).
+           MOVE INV-ON-HAND(6)            TO CK-INV-ON-HAND(6).
+           WRITE CK-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       L3-WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE     TO CURRENT-DATE-AND-TIME.
+           MOVE 'CBLHJB03'                TO RL-PROGRAM-ID.
+           MOVE CURRENT-YEAR              TO RL-RUN-YEAR.
+           MOVE CURRENT-MONTH             TO RL-RUN-MONTH.
+           MOVE CURRENT-DAY               TO RL-RUN-DAY.
+           MOVE CURRENT-TIME              TO RL-RUN-TIME.
+           MOVE C-REC-CTR                 TO RL-RECS-READ.
+           MOVE C-GT-NUM-SALES            TO RL-RECS-PROCESSED.
+           MOVE C-GT-ERR-CTR              TO RL-RECS-REJECTED.
+           OPEN EXTEND RUN-LOG.
+           WRITE RL-REC.
+           CLOSE RUN-LOG.
+
+       L3-COMMISSION-REPORT.
+           WRITE PRTLINE FROM COMMISSION-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM COMMISSION-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM VARYING C-SLS-SUB FROM 1 BY 1
+               UNTIL C-SLS-SUB > 5
+                   MOVE SALES-CODE-ENTRY(C-SLS-SUB)   TO CM-SLS-CODE
+                   MOVE SLS-NUM-SALES(C-SLS-SUB)      TO CM-NUM-SALES
+                   MOVE SLS-TOTAL-SALES(C-SLS-SUB)    TO CM-TOTAL-SALES
+                   COMPUTE C-COMMISSION ROUNDED =
+                       SLS-TOTAL-SALES(C-SLS-SUB) * C-COMM-RATE
+                   MOVE C-COMMISSION                  TO CM-COMMISSION
+                   WRITE PRTLINE FROM COMMISSION-DETAIL-LINE
+                       AFTER ADVANCING 2 LINES
+           END-PERFORM.
+
+       L3-WARRANTY-REPORT.
+           SORT WARR-WORK
+               ON ASCENDING KEY WW-BOAT-TYPE
+               USING WARR-RAW
+               GIVING WARR-SORTED.
+           IF SORT-RETURN NOT = ZERO
+               DISPLAY 'CBLHJB03 - SORT OF WARR-RAW FAILED, '
+                   'SORT-RETURN = ' SORT-RETURN
+           END-IF.
+           OPEN INPUT WARR-SORTED.
+           WRITE PRTLINE FROM WARR-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM WARR-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM L4-READ-WARR-SORTED.
+           IF MORE-WARR = 'YES'
+               MOVE WS-BOAT-TYPE TO H-WARR-BOAT-TYPE
+               PERFORM L5-EVAL-WARR-BOAT-TYPE
+               WRITE PRTLINE FROM WARR-BOAT-LINE
+                   AFTER ADVANCING 2 LINES
+               PERFORM L3-WARRANTY-MAINLINE
+                   UNTIL MORE-WARR = 'NO'
+           ELSE
+               WRITE PRTLINE FROM WARR-NONE-LINE
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+           CLOSE WARR-SORTED.
+
+       L3-WARRANTY-MAINLINE.
+           IF WS-BOAT-TYPE NOT = H-WARR-BOAT-TYPE
+               MOVE WS-BOAT-TYPE TO H-WARR-BOAT-TYPE
+               PERFORM L5-EVAL-WARR-BOAT-TYPE
+               WRITE PRTLINE FROM WARR-BOAT-LINE
+                   AFTER ADVANCING 2 LINES
+           END-IF.
+           PERFORM L3-PRINT-WARR-LINE.
+           PERFORM L4-READ-WARR-SORTED.
+
+       L3-PRINT-WARR-LINE.
+           MOVE WS-LAST-NAME              TO WD-LAST-NAME.
+           MOVE WS-STATE                  TO WD-STATE.
+           MOVE WS-EXP-DATE(5:2)          TO WD-EXP-MM.
+           MOVE WS-EXP-DATE(7:2)          TO WD-EXP-DD.
+           MOVE WS-EXP-DATE(1:4)          TO WD-EXP-YY.
+           MOVE WS-DAYS-LEFT              TO WD-DAYS-LEFT.
+           WRITE PRTLINE FROM WARR-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM L4-HEADING.
+
+       L4-READ-WARR-SORTED.
+           READ WARR-SORTED
+               AT END
+                   MOVE 'NO' TO MORE-WARR.
+
+       L5-EVAL-WARR-BOAT-TYPE.
+           EVALUATE H-WARR-BOAT-TYPE
+               WHEN 'B'
+                   MOVE 'BASS BOAT'       TO WARR-COL-BOAT-TYPE
+               WHEN 'P'
+                   MOVE 'PONTOON'         TO WARR-COL-BOAT-TYPE
+               WHEN 'S'
+                   MOVE 'SKI BOAT'        TO WARR-COL-BOAT-TYPE
+               WHEN 'J'
+                   MOVE 'JOHN BOAT'       TO WARR-COL-BOAT-TYPE
+               WHEN 'C'
+                   MOVE 'CANOE'           TO WARR-COL-BOAT-TYPE
+               WHEN 'R'
+                   MOVE 'CABIN CRUISER'   TO WARR-COL-BOAT-TYPE
+           END-EVALUATE.
 
        L4-HEADING.
            ADD 1 TO PAGE-CTR.
@@ -318,6 +1144,14 @@
 	           AFTER ADVANCING 2 LINES.
             WRITE PRTLINE FROM SPACES.
 
+       L4-ERROR-HEADING.
+           ADD 1 TO ERR-PAGE-CTR.
+           MOVE ERR-PAGE-CTR              TO ERR-TITLE-PAGE.
+           WRITE ERRLINE FROM ERR-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE ERRLINE FROM ERR-COL-HEADING
+               AFTER ADVANCING 2 LINES.
+
        L5-EVAL-BOAT-TYPE.
            EVALUATE I-BOAT-TYPE
 	           WHEN 'B'
@@ -351,5 +1185,23 @@
 				   MOVE 'CABIN CRUISER'   TO MN-BOAT-TYPE
 		           MOVE 1.30			  TO C-MARKUP-PERC
            END-EVALUATE.
-   
-       END PROGRAM CBLHJB03.
\ No newline at end of file
+
+       L5-EVAL-STATE-TAX.
+           EVALUATE I-STATE
+	           WHEN 'IA'
+		           MOVE 1.0600			  TO C-TAX-RATE
+	           WHEN 'IL'
+		           MOVE 1.0625			  TO C-TAX-RATE
+	           WHEN 'WI'
+		           MOVE 1.0500			  TO C-TAX-RATE
+	           WHEN 'MN'
+		           MOVE 1.0688			  TO C-TAX-RATE
+	           WHEN 'NE'
+		           MOVE 1.0550			  TO C-TAX-RATE
+	           WHEN 'MO'
+		           MOVE 1.0423			  TO C-TAX-RATE
+	           WHEN OTHER
+		           MOVE 1.0600			  TO C-TAX-RATE
+           END-EVALUATE.
+
+       END PROGRAM CBLHJB03.

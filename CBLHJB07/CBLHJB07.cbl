@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+      *THIS PROGRAM ROLLS UP THE GRAND-TOTAL REVENUE EXTRACTS WRITTEN
+      *BY CBLHJB01, CBLHJB03, CBLHJB04, AND CBLHJB06 INTO A SINGLE
+      *ONE-PAGE EXECUTIVE SUMMARY ACROSS ALL FOUR BUSINESS LINES.
+       PROGRAM-ID. CBLHJB07.
+	   AUTHOR. HARRISON BIRKNER.
+
+       ENVIRONMENT DIVISION.
+		   SELECT PIZZA-SUM
+			   ASSIGN TO 'C:\COBOLWI19\PIZZASUM.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT BOAT-SUM
+			   ASSIGN TO 'C:\COBOLWI19\BOATSUM.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT RENT-SUM
+			   ASSIGN TO 'C:\COBOLWI19\RENTSUM.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT POP-SUM
+			   ASSIGN TO 'C:\COBOLWI19\POPSUM.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT PRTOUT
+			   ASSIGN TO 'C:\COBOLWI19\EXECSUM.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT OPTIONAL RUN-CONTROL
+			   ASSIGN TO 'C:\COBOLWI19\RUNCTL.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+	   FILE SECTION.
+	   FD PIZZA-SUM
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS PS-REC
+	   RECORD CONTAINS 15 CHARACTERS.
+
+	   01 PS-REC.
+	       05 PS-TOTAL-SALES          PIC 9(15).
+
+	   FD BOAT-SUM
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS BS-REC
+	   RECORD CONTAINS 15 CHARACTERS.
+
+	   01 BS-REC.
+	       05 BS-TOTAL-SALES          PIC 9(13)V99.
+
+	   FD RENT-SUM
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RS-REC
+	   RECORD CONTAINS 10 CHARACTERS.
+
+	   01 RS-REC.
+	       05 RS-TOTAL-RENT-DUE       PIC 9(8)V99.
+
+	   FD POP-SUM
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS POPS-REC
+	   RECORD CONTAINS 11 CHARACTERS.
+
+	   01 POPS-REC.
+	       05 POPS-TOTAL-SALES        PIC 9(9)V99.
+
+	   FD PRTOUT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS PRTLINE
+	   RECORD CONTAINS 132 CHARACTERS
+	   LINAGE IS 60 WITH FOOTING AT 56.
+
+	   01 PRTLINE                     PIC X(132).
+
+	   FD RUN-CONTROL
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RC-REC
+	   RECORD CONTAINS 9 CHARACTERS.
+
+	   01 RC-REC.
+	       05 RC-AS-OF-DATE.
+	           10 RC-AS-OF-YEAR       PIC 9(4).
+	           10 RC-AS-OF-MONTH      PIC 99.
+	           10 RC-AS-OF-DAY        PIC 99.
+	       05 RC-RERUN-FLAG           PIC X.
+
+       WORKING-STORAGE SECTION.
+	   01 MISC.
+		   05 PAGE-CTR                PIC 99      VALUE 0.
+		   05 CURRENT-DATE-AND-TIME.
+			   10 CURRENT-YEAR        PIC X(4).
+			   10 CURRENT-MONTH       PIC XX.
+			   10 CURRENT-DAY         PIC XX.
+			   10 CURRENT-TIME        PIC X(11).
+		   05 GRAND-TOTALS.
+			   10 C-GT-PIZZA-SALES    PIC 9(15)     VALUE 0.
+			   10 C-GT-BOAT-SALES     PIC 9(13)V99  VALUE 0.
+			   10 C-GT-RENT-DUE       PIC 9(8)V99   VALUE 0.
+			   10 C-GT-POP-SALES      PIC 9(9)V99   VALUE 0.
+			   10 C-GT-BUSINESS-TOTAL PIC 9(15)V99  VALUE 0.
+
+	   01 TITLE-LINE.
+	       05 FILLER                 PIC X(6)      VALUE 'DATE: '.
+		   05 TITLE-DATE.
+		       10 TITLE-MONTH        PIC XX.
+			   10 FILLER             PIC X         VALUE '/'.
+			   10 TITLE-DAY          PIC XX.
+		       10 FILLER             PIC X         VALUE '/'.
+			   10 TITLE-YEAR         PIC X(4).
+		   05 FILLER                 PIC X(35)     VALUE SPACES.
+		   05 FILLER                 PIC X(31)
+			  VALUE 'BUSINESS-AT-A-GLANCE SUMMARY'.
+		   05 FILLER                 PIC X(43)     VALUE SPACES.
+		   05 FILLER                 PIC X(6)      VALUE 'PAGE: '.
+		   05 TITLE-PAGE             PIC Z9.
+
+	   01 COL-HEADING.
+		   05 FILLER                 PIC X(10)     VALUE SPACES.
+		   05 FILLER                 PIC X(11)     VALUE 'BUSINESS'.
+		   05 FILLER                 PIC X(25)     VALUE SPACES.
+		   05 FILLER            PIC X(14) VALUE 'TOTAL REVENUE'.
+
+	   01 DETAIL-LINE.
+		   05 D-LINE-DESC             PIC X(25).
+		   05 FILLER                  PIC X(21)     VALUE SPACES.
+		   05 D-LINE-TOTAL            PIC $$$,$$$,$$$,$$$.99.
+
+	   01 GRAND-TOTAL-LINE.
+		   05 FILLER            PIC X(46) VALUE SPACES.
+		   05 FILLER            PIC X(14) VALUE 'GRAND TOTALS:'.
+		   05 FILLER            PIC X(6)  VALUE SPACES.
+		   05 GT-BUSINESS-TOTAL PIC $$$,$$$,$$$,$$$.99.
+
+       PROCEDURE DIVISION.
+	   L1-MAIN.
+		   PERFORM L2-INIT.
+		   PERFORM L3-BUILD-SUMMARY.
+		   PERFORM L2-CLOSING.
+		   STOP RUN.
+
+	   L2-INIT.
+		   OPEN INPUT PIZZA-SUM.
+		   READ PIZZA-SUM
+			   AT END
+				   MOVE 0 TO PS-TOTAL-SALES.
+		   MOVE PS-TOTAL-SALES        TO C-GT-PIZZA-SALES.
+		   CLOSE PIZZA-SUM.
+
+		   OPEN INPUT BOAT-SUM.
+		   READ BOAT-SUM
+			   AT END
+				   MOVE 0 TO BS-TOTAL-SALES.
+		   MOVE BS-TOTAL-SALES        TO C-GT-BOAT-SALES.
+		   CLOSE BOAT-SUM.
+
+		   OPEN INPUT RENT-SUM.
+		   READ RENT-SUM
+			   AT END
+				   MOVE 0 TO RS-TOTAL-RENT-DUE.
+		   MOVE RS-TOTAL-RENT-DUE     TO C-GT-RENT-DUE.
+		   CLOSE RENT-SUM.
+
+		   OPEN INPUT POP-SUM.
+		   READ POP-SUM
+			   AT END
+				   MOVE 0 TO POPS-TOTAL-SALES.
+		   MOVE POPS-TOTAL-SALES      TO C-GT-POP-SALES.
+		   CLOSE POP-SUM.
+
+		   OPEN OUTPUT PRTOUT.
+		   OPEN INPUT RUN-CONTROL.
+		   READ RUN-CONTROL
+			   AT END
+				   MOVE ZEROS TO RC-AS-OF-DATE
+				   MOVE 'N'   TO RC-RERUN-FLAG.
+		   CLOSE RUN-CONTROL.
+		   IF RC-AS-OF-YEAR = ZERO
+			   MOVE FUNCTION CURRENT-DATE  TO CURRENT-DATE-AND-TIME
+			   MOVE CURRENT-MONTH          TO TITLE-MONTH
+			   MOVE CURRENT-DAY            TO TITLE-DAY
+			   MOVE CURRENT-YEAR           TO TITLE-YEAR
+		   ELSE
+			   MOVE RC-AS-OF-MONTH         TO TITLE-MONTH
+			   MOVE RC-AS-OF-DAY           TO TITLE-DAY
+			   MOVE RC-AS-OF-YEAR          TO TITLE-YEAR
+		   END-IF.
+		   ADD 1 TO PAGE-CTR.
+		   MOVE PAGE-CTR               TO TITLE-PAGE.
+		   WRITE PRTLINE FROM TITLE-LINE.
+		   WRITE PRTLINE FROM COL-HEADING
+			   AFTER ADVANCING 2 LINES.
+
+	   L3-BUILD-SUMMARY.
+		   MOVE 'PIZZA SALES'          TO D-LINE-DESC.
+		   MOVE C-GT-PIZZA-SALES       TO D-LINE-TOTAL.
+		   WRITE PRTLINE FROM DETAIL-LINE
+			   AFTER ADVANCING 2 LINES.
+
+		   MOVE 'BOAT SALES'           TO D-LINE-DESC.
+		   MOVE C-GT-BOAT-SALES        TO D-LINE-TOTAL.
+		   WRITE PRTLINE FROM DETAIL-LINE
+			   AFTER ADVANCING 2 LINES.
+
+		   MOVE 'RENTAL BILLING'       TO D-LINE-DESC.
+		   MOVE C-GT-RENT-DUE          TO D-LINE-TOTAL.
+		   WRITE PRTLINE FROM DETAIL-LINE
+			   AFTER ADVANCING 2 LINES.
+
+		   MOVE 'FUNDRAISER SALES'     TO D-LINE-DESC.
+		   MOVE C-GT-POP-SALES         TO D-LINE-TOTAL.
+		   WRITE PRTLINE FROM DETAIL-LINE
+			   AFTER ADVANCING 2 LINES.
+
+		   COMPUTE C-GT-BUSINESS-TOTAL =
+			   C-GT-PIZZA-SALES + C-GT-BOAT-SALES
+				   + C-GT-RENT-DUE + C-GT-POP-SALES.
+		   MOVE C-GT-BUSINESS-TOTAL    TO GT-BUSINESS-TOTAL.
+		   WRITE PRTLINE FROM GRAND-TOTAL-LINE
+			   AFTER ADVANCING 3 LINES.
+
+	   L2-CLOSING.
+		   CLOSE PRTOUT.
+
+       END PROGRAM CBLHJB07.

@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+      *THIS PROGRAM REPRINTS A PREVIOUSLY-PRODUCED REPORT (ONE OF THE
+      *.PRT FILES WRITTEN BY CBLHJB00-07) BACK TO THE PRINTER SPOOL
+      *WITHOUT RERUNNING THE BUSINESS LOGIC THAT PRODUCED IT. THE
+      *REPORT TO REPRINT IS SELECTED BY A ONE-RECORD CONTROL FILE,
+      *REPRTCTL.DAT, CARRYING THE TWO-DIGIT PROGRAM CODE OF THE
+      *ORIGINATING PROGRAM.
+       PROGRAM-ID. CBLHJB08.
+	   AUTHOR. HARRISON BIRKNER.
+
+       ENVIRONMENT DIVISION.
+	   INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+		   SELECT REPRINT-CTL
+			   ASSIGN TO 'C:\COBOLWI19\REPRTCTL.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT STDNT-PRT
+			   ASSIGN TO 'C:\COBOLWI19\STDNTRPT.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT PIZZA-PRT
+			   ASSIGN TO 'C:\COBOLWI19\PIZZARPT.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT BOAT1-PRT
+			   ASSIGN TO 'C:\COBOLWI19\BOATRPT1.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT BOAT2-PRT
+			   ASSIGN TO 'C:\COBOLWI19\CBLBOAT2.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT RENT-PRT
+			   ASSIGN TO 'C:\COBOLWI19\RENT.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT POP5-PRT
+			   ASSIGN TO 'C:\COBOLWI19\CBLPOPSL.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT POP6-PRT
+			   ASSIGN TO 'C:\COBOLWI19\CBLPOPSLB.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT EXECSUM-PRT
+			   ASSIGN TO 'C:\COBOLWI19\EXECSUM.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT SPOOL-OUT
+			   ASSIGN TO 'PRN'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+	   FILE SECTION.
+	   FD REPRINT-CTL
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RPC-REC
+	   RECORD CONTAINS 2 CHARACTERS.
+
+	   01 RPC-REC.
+	       05 RPC-PROGRAM-CODE       PIC XX.
+
+	   FD STDNT-PRT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS PRT-LINE-STDNT
+	   RECORD CONTAINS 132 CHARACTERS.
+
+	   01 PRT-LINE-STDNT             PIC X(132).
+
+	   FD PIZZA-PRT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS PRT-LINE-PIZZA
+	   RECORD CONTAINS 132 CHARACTERS.
+
+	   01 PRT-LINE-PIZZA             PIC X(132).
+
+	   FD BOAT1-PRT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS PRT-LINE-BOAT1
+	   RECORD CONTAINS 132 CHARACTERS.
+
+	   01 PRT-LINE-BOAT1             PIC X(132).
+
+	   FD BOAT2-PRT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS PRT-LINE-BOAT2
+	   RECORD CONTAINS 132 CHARACTERS.
+
+	   01 PRT-LINE-BOAT2             PIC X(132).
+
+	   FD RENT-PRT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS PRT-LINE-RENT
+	   RECORD CONTAINS 132 CHARACTERS.
+
+	   01 PRT-LINE-RENT              PIC X(132).
+
+	   FD POP5-PRT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS PRT-LINE-POP5
+	   RECORD CONTAINS 132 CHARACTERS.
+
+	   01 PRT-LINE-POP5              PIC X(132).
+
+	   FD POP6-PRT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS PRT-LINE-POP6
+	   RECORD CONTAINS 132 CHARACTERS.
+
+	   01 PRT-LINE-POP6              PIC X(132).
+
+	   FD EXECSUM-PRT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS PRT-LINE-EXECSUM
+	   RECORD CONTAINS 132 CHARACTERS.
+
+	   01 PRT-LINE-EXECSUM           PIC X(132).
+
+	   FD SPOOL-OUT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS SPOOL-LINE
+	   RECORD CONTAINS 132 CHARACTERS.
+
+	   01 SPOOL-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+	   01 MISC.
+	       05 MORE-LINES              PIC XXX     VALUE 'YES'.
+		   05 C-JOB-ABEND-SW          PIC X       VALUE 'N'.
+		      88 C-JOB-ABEND          VALUE 'Y'.
+		   05 C-LINES-COPIED          PIC 9(5)    VALUE 0.
+
+       PROCEDURE DIVISION.
+	   L1-MAIN.
+		   PERFORM L2-INIT.
+		   IF NOT C-JOB-ABEND
+			   PERFORM L2-COPY-REPORT
+		   END-IF.
+		   STOP RUN.
+
+	   L2-INIT.
+		   OPEN INPUT REPRINT-CTL.
+		   READ REPRINT-CTL
+			   AT END
+				   DISPLAY 'CBLHJB08 - REPRTCTL.DAT IS EMPTY, NOTHING '
+					   'TO REPRINT'
+				   MOVE 16 TO RETURN-CODE
+				   SET C-JOB-ABEND TO TRUE.
+		   CLOSE REPRINT-CTL.
+
+	   L2-COPY-REPORT.
+		   OPEN OUTPUT SPOOL-OUT.
+		   EVALUATE RPC-PROGRAM-CODE
+			   WHEN '00'
+				   PERFORM L3-COPY-STDNT
+			   WHEN '01'
+				   PERFORM L3-COPY-PIZZA
+			   WHEN '02'
+				   PERFORM L3-COPY-BOAT1
+			   WHEN '03'
+				   PERFORM L3-COPY-BOAT2
+			   WHEN '04'
+				   PERFORM L3-COPY-RENT
+			   WHEN '05'
+				   PERFORM L3-COPY-POP5
+			   WHEN '06'
+				   PERFORM L3-COPY-POP6
+			   WHEN '07'
+				   PERFORM L3-COPY-EXECSUM
+			   WHEN OTHER
+				   DISPLAY 'CBLHJB08 - UNKNOWN PROGRAM CODE ON '
+					   'REPRTCTL.DAT: ' RPC-PROGRAM-CODE
+				   MOVE 16 TO RETURN-CODE
+		   END-EVALUATE.
+		   CLOSE SPOOL-OUT.
+		   DISPLAY 'CBLHJB08 - REPRINT COMPLETE, ' C-LINES-COPIED
+			   ' LINES SENT TO SPOOL'.
+
+	   L3-COPY-STDNT.
+		   MOVE 'YES' TO MORE-LINES.
+		   OPEN INPUT STDNT-PRT.
+		   PERFORM L4-COPY-STDNT-LINES
+			   UNTIL MORE-LINES = 'NO'.
+		   CLOSE STDNT-PRT.
+
+	   L4-COPY-STDNT-LINES.
+		   READ STDNT-PRT
+			   AT END
+				   MOVE 'NO' TO MORE-LINES.
+		   IF MORE-LINES = 'YES'
+			   MOVE PRT-LINE-STDNT TO SPOOL-LINE
+			   WRITE SPOOL-LINE
+			   ADD 1 TO C-LINES-COPIED
+		   END-IF.
+
+	   L3-COPY-PIZZA.
+		   MOVE 'YES' TO MORE-LINES.
+		   OPEN INPUT PIZZA-PRT.
+		   PERFORM L4-COPY-PIZZA-LINES
+			   UNTIL MORE-LINES = 'NO'.
+		   CLOSE PIZZA-PRT.
+
+	   L4-COPY-PIZZA-LINES.
+		   READ PIZZA-PRT
+			   AT END
+				   MOVE 'NO' TO MORE-LINES.
+		   IF MORE-LINES = 'YES'
+			   MOVE PRT-LINE-PIZZA TO SPOOL-LINE
+			   WRITE SPOOL-LINE
+			   ADD 1 TO C-LINES-COPIED
+		   END-IF.
+
+	   L3-COPY-BOAT1.
+		   MOVE 'YES' TO MORE-LINES.
+		   OPEN INPUT BOAT1-PRT.
+		   PERFORM L4-COPY-BOAT1-LINES
+			   UNTIL MORE-LINES = 'NO'.
+		   CLOSE BOAT1-PRT.
+
+	   L4-COPY-BOAT1-LINES.
+		   READ BOAT1-PRT
+			   AT END
+				   MOVE 'NO' TO MORE-LINES.
+		   IF MORE-LINES = 'YES'
+			   MOVE PRT-LINE-BOAT1 TO SPOOL-LINE
+			   WRITE SPOOL-LINE
+			   ADD 1 TO C-LINES-COPIED
+		   END-IF.
+
+	   L3-COPY-BOAT2.
+		   MOVE 'YES' TO MORE-LINES.
+		   OPEN INPUT BOAT2-PRT.
+		   PERFORM L4-COPY-BOAT2-LINES
+			   UNTIL MORE-LINES = 'NO'.
+		   CLOSE BOAT2-PRT.
+
+	   L4-COPY-BOAT2-LINES.
+		   READ BOAT2-PRT
+			   AT END
+				   MOVE 'NO' TO MORE-LINES.
+		   IF MORE-LINES = 'YES'
+			   MOVE PRT-LINE-BOAT2 TO SPOOL-LINE
+			   WRITE SPOOL-LINE
+			   ADD 1 TO C-LINES-COPIED
+		   END-IF.
+
+	   L3-COPY-RENT.
+		   MOVE 'YES' TO MORE-LINES.
+		   OPEN INPUT RENT-PRT.
+		   PERFORM L4-COPY-RENT-LINES
+			   UNTIL MORE-LINES = 'NO'.
+		   CLOSE RENT-PRT.
+
+	   L4-COPY-RENT-LINES.
+		   READ RENT-PRT
+			   AT END
+				   MOVE 'NO' TO MORE-LINES.
+		   IF MORE-LINES = 'YES'
+			   MOVE PRT-LINE-RENT TO SPOOL-LINE
+			   WRITE SPOOL-LINE
+			   ADD 1 TO C-LINES-COPIED
+		   END-IF.
+
+	   L3-COPY-POP5.
+		   MOVE 'YES' TO MORE-LINES.
+		   OPEN INPUT POP5-PRT.
+		   PERFORM L4-COPY-POP5-LINES
+			   UNTIL MORE-LINES = 'NO'.
+		   CLOSE POP5-PRT.
+
+	   L4-COPY-POP5-LINES.
+		   READ POP5-PRT
+			   AT END
+				   MOVE 'NO' TO MORE-LINES.
+		   IF MORE-LINES = 'YES'
+			   MOVE PRT-LINE-POP5 TO SPOOL-LINE
+			   WRITE SPOOL-LINE
+			   ADD 1 TO C-LINES-COPIED
+		   END-IF.
+
+	   L3-COPY-POP6.
+		   MOVE 'YES' TO MORE-LINES.
+		   OPEN INPUT POP6-PRT.
+		   PERFORM L4-COPY-POP6-LINES
+			   UNTIL MORE-LINES = 'NO'.
+		   CLOSE POP6-PRT.
+
+	   L4-COPY-POP6-LINES.
+		   READ POP6-PRT
+			   AT END
+				   MOVE 'NO' TO MORE-LINES.
+		   IF MORE-LINES = 'YES'
+			   MOVE PRT-LINE-POP6 TO SPOOL-LINE
+			   WRITE SPOOL-LINE
+			   ADD 1 TO C-LINES-COPIED
+		   END-IF.
+
+	   L3-COPY-EXECSUM.
+		   MOVE 'YES' TO MORE-LINES.
+		   OPEN INPUT EXECSUM-PRT.
+		   PERFORM L4-COPY-EXECSUM-LINES
+			   UNTIL MORE-LINES = 'NO'.
+		   CLOSE EXECSUM-PRT.
+
+	   L4-COPY-EXECSUM-LINES.
+		   READ EXECSUM-PRT
+			   AT END
+				   MOVE 'NO' TO MORE-LINES.
+		   IF MORE-LINES = 'YES'
+			   MOVE PRT-LINE-EXECSUM TO SPOOL-LINE
+			   WRITE SPOOL-LINE
+			   ADD 1 TO C-LINES-COPIED
+		   END-IF.
+
+       END PROGRAM CBLHJB08.

@@ -5,29 +5,53 @@
        ENVIRONMENT DIVISION.
 		   SELECT BOAT-INPUT
 			   ASSIGN TO 'C:\COBOLWI19\CBLBOAT1.DAT'
-				   ORGANIZATION IS LINE SEQUENTIAL.
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS C-BOAT-INPUT-STATUS.
 
 		   SELECT PRTOUT
 		       ASSIGN TO 'C:\COBOLWI19\BOATRPT1.PRT'
 				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT ERROUT
+			   ASSIGN TO 'C:\COBOLWI19\BOATER1.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
+		   SELECT OPTIONAL RUN-CONTROL
+			   ASSIGN TO 'C:\COBOLWI19\RUNCTL.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT OPTIONAL RUN-LOG
+			   ASSIGN TO 'C:\COBOLWI19\RUNLOG.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT OPTIONAL BOAT-INV
+			   ASSIGN TO 'C:\COBOLWI19\BOATINV.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
 	   FILE SECTION.
 	   FD BOAT-INPUT
 	   LABEL RECORD IS STANDARD
 	   DATA RECORD IS I-REC
-	   RECORD CONTAINS 42 CHARACTERS.
+	   RECORD CONTAINS 44 CHARACTERS.
 
 	   01 I-REC.
            05 I-LAST-NAME                 PIC X(15).
 		   05 I-STATE                     PIC XX.
+			   88 VAL-STATES      VALUE 'IA','IL','WI','MN','NE','MO'.
 		   05 I-BOAT-COST                 PIC 9(6)V99.
 		   05 I-PURCHASE-DATE.
                10 I-PURCHASE-YY           PIC 9(4).
 			   10 I-PURCHASE-MM           PIC 99.
 			   10 I-PURCHASE-DD           PIC 99.
 		   05 I-BOAT-TYPE                 PIC X.
+			   88 VAL-BOAT-TYPES  VALUE 'B','P','S','J','C','R'.
 		   05 I-ACC-PACK         PIC 9.
+			   88 VAL-ACC-PACKS   VALUE 1,2,3.
 		   05 I-PREP-COST                 PIC 9(5)V99.
+		   05 I-SALES-CODE                PIC X.
+			   88 VAL-SALES-CODES VALUE 'A','B','C','D','E'.
+		   05 I-WARRANTY-YEARS            PIC 9.
+			   88 VAL-WARRANTY-YEARS VALUE 1,2,3,4,5.
 
 	   FD PRTOUT
 	   LABEL RECORD IS OMITTED
@@ -37,11 +61,64 @@
 
 	   01 PRTLINE                         PIC X(132).
 
+	   FD ERROUT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS ERRLINE
+	   RECORD CONTAINS 132 CHARACTERS
+	   LINAGE IS 60 WITH FOOTING AT 56.
+
+	   01 ERRLINE                         PIC X(132).
+
+	   FD RUN-CONTROL
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RC-REC
+	   RECORD CONTAINS 9 CHARACTERS.
+
+	   01 RC-REC.
+	       05 RC-AS-OF-DATE.
+	           10 RC-AS-OF-YEAR       PIC 9(4).
+	           10 RC-AS-OF-MONTH      PIC 99.
+	           10 RC-AS-OF-DAY        PIC 99.
+	       05 RC-RERUN-FLAG           PIC X.
+
+	   FD RUN-LOG
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RL-REC
+	   RECORD CONTAINS 48 CHARACTERS.
+
+	   01 RL-REC.
+	       05 RL-PROGRAM-ID           PIC X(8).
+	       05 RL-RUN-DATE.
+	           10 RL-RUN-YEAR         PIC 9(4).
+	           10 RL-RUN-MONTH        PIC 99.
+	           10 RL-RUN-DAY          PIC 99.
+	       05 RL-RUN-TIME             PIC X(11).
+	       05 RL-RECS-READ            PIC 9(7).
+	       05 RL-RECS-PROCESSED       PIC 9(7).
+	       05 RL-RECS-REJECTED        PIC 9(7).
+
+	   FD BOAT-INV
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS BI-REC
+	   RECORD CONTAINS 6 CHARACTERS.
+
+	   01 BI-REC.
+	       05 BI-BOAT-TYPE            PIC X.
+	       05 BI-ON-HAND              PIC 9(5).
+
        WORKING-STORAGE SECTION.
 	   01 MISC.
 		   05 H-BOAT-TYPE                 PIC X.
 		   05 MORE-RECS                   PIC X(3)    VALUE 'YES'.
+		   05 C-BOAT-INPUT-STATUS         PIC XX      VALUE '00'.
+		   05 C-JOB-ABEND-SW              PIC X       VALUE 'N'.
+		      88 C-JOB-ABEND              VALUE 'Y'.
+		   05 ERR-SW                      PIC X       VALUE 'N'.
 		   05 PAGE-CTR                    PIC 99      VALUE 0.
+		   05 ERR-PAGE-CTR                PIC 99      VALUE 0.
+		   05 C-RUNLOG-RECS-READ          PIC 9(7)    VALUE 0.
+		   05 MORE-INV                    PIC X(3)    VALUE 'YES'.
+		   05 C-INV-SUB                   PIC 9       VALUE 0.
 		   05 CURRENT-DATE-AND-TIME.
 			   10 CURRENT-YEAR            PIC X(4).
 			   10 CURRENT-MONTH           PIC XX.
@@ -56,6 +133,39 @@
 		   05 GRAND-TOTALS.
 			   10 C-GT-NUM-SALES          PIC 9(7)      VALUE 0.
 			   10 C-GT-TOTAL-SALES        PIC 9(13)V99  VALUE 0.
+			   10 C-GT-ERR-CTR            PIC 9(6)      VALUE 0.
+		   05 C-SLS-SUB                   PIC 9         VALUE 0.
+		   05 C-COMM-RATE                 PIC V99       VALUE .05.
+		   05 C-COMMISSION                PIC 9(9)V99   VALUE 0.
+		   05 C-DUP-CUST-SW               PIC X         VALUE 'N'.
+		      88 C-DUP-CUST               VALUE 'Y'.
+		   05 C-CUST-SUB                  PIC 9(3)      VALUE 0.
+
+	   01 SEEN-CUSTOMERS.
+		   05 C-SEEN-CTR                  PIC 9(3)      VALUE 0.
+		   05 C-SEEN-CUST OCCURS 999 TIMES.
+			   10 C-SEEN-LNAME            PIC X(15).
+			   10 C-SEEN-STATE            PIC XX.
+
+	   01 SALES-CODES.
+		   05 FILLER  PIC X VALUE 'A'.
+		   05 FILLER  PIC X VALUE 'B'.
+		   05 FILLER  PIC X VALUE 'C'.
+		   05 FILLER  PIC X VALUE 'D'.
+		   05 FILLER  PIC X VALUE 'E'.
+
+	   01 SALES-CODE-TABLE REDEFINES SALES-CODES.
+		   05 SALES-CODE-ENTRY            PIC X   OCCURS 5 TIMES.
+
+	   01 SALES-TOTALS.
+		   05 SALES-TOTAL-ENTRY OCCURS 5 TIMES.
+			   10 SLS-NUM-SALES           PIC 9(6)      VALUE 0.
+			   10 SLS-TOTAL-SALES         PIC 9(11)V99  VALUE 0.
+
+	   01 INV-TABLE.
+		   05 INV-ENTRY OCCURS 6 TIMES.
+			   10 INV-BOAT-TYPE           PIC X.
+			   10 INV-ON-HAND             PIC 9(5).
 
 	   01 TITLE-LINE.
 	       05 FILLER                      PIC X(6)      VALUE 'DATE: '.
@@ -72,6 +182,35 @@
 		   05 FILLER                      PIC X(6)      VALUE 'PAGE: '.
 		   05 TITLE-PAGE                  PIC Z9.
 
+	   01 ERR-TITLE-LINE.
+	       05 FILLER                      PIC X(6)      VALUE 'DATE: '.
+		   05 ERR-TITLE-DATE.
+		       10 ERR-TITLE-MONTH         PIC XX.
+			   10 FILLER                  PIC X         VALUE '/'.
+			   10 ERR-TITLE-DAY           PIC XX.
+		       10 FILLER                  PIC X         VALUE '/'.
+			   10 ERR-TITLE-YEAR          PIC X(4).
+		   05 FILLER                      PIC X(39)     VALUE SPACES.
+		   05 FILLER               PIC X(12) VALUE 'BOAT ERRORS'.
+		   05 FILLER                      PIC X(57)     VALUE SPACES.
+		   05 FILLER                      PIC X(6)      VALUE 'PAGE: '.
+		   05 ERR-TITLE-PAGE              PIC Z9.
+
+	   01 ERR-COL-HEADING.
+		   05 FILLER               PIC X(12) VALUE 'ERROR RECORD'.
+		   05 FILLER                      PIC X(60)     VALUE SPACES.
+		   05 FILLER                      PIC X(17)
+              VALUE 'ERROR DESCRIPTION'.
+
+	   01 ERROR-LINE.
+		   05 ERR-REC                     PIC X(43).
+		   05 FILLER                      PIC X         VALUE SPACES.
+		   05 ERR-MSG                     PIC X(60).
+
+	   01 ERR-TOTAL-LINE.
+		   05 FILLER               PIC X(13) VALUE 'TOTAL ERRORS '.
+		   05 GT-ERR-CTR                  PIC Z,ZZ9.
+
 	   01 COL-HEADING1.
 		   05 FILLER                      PIC X(8)
 		      VALUE 'CUSTOMER'.
@@ -87,6 +226,8 @@
 		   05 FILLER                      PIC X(4)      VALUE 'PREP'.
 		   05 FILLER                      PIC X(17)     VALUE SPACES.
 		   05 FILLER                      PIC X(5)      VALUE 'TOTAL'.
+		   05 FILLER                      PIC X(10)     VALUE SPACES.
+		   05 FILLER               PIC X(11) VALUE 'SALESPERSON'.
 
 	   01 COL-HEADING2.
 		   05 FILLER                      PIC X(9)
@@ -107,22 +248,26 @@
 
 	   01 DETAIL-LINE.
 		   05 D-LAST-NAME                 PIC X(15).
-		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 FILLER                      PIC X(4)      VALUE SPACES.
 		   05 D-STATE                     PIC XX.
-		   05 FILLER                      PIC X(12)     VALUE SPACES.
+		   05 FILLER                      PIC X(6)      VALUE SPACES.
 		   05 D-BOAT-COST                 PIC ZZZ,ZZZ.99.
-		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 FILLER                      PIC X(4)      VALUE SPACES.
 		   05 D-PURCHASE-MM               PIC XX.
 		   05 FILLER                      PIC X         VALUE '/'.
 		   05 D-PURCHASE-DD               PIC XX.
 		   05 FILLER                      PIC X         VALUE '/'.
 		   05 D-PURCHASE-YY               PIC 99.
-		   05 FILLER                      PIC X(11)     VALUE SPACES.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
 		   05 D-ACC-PACK                  PIC X(15).
-		   05 FILLER                      PIC X(10)     VALUE SPACES.
+		   05 FILLER                      PIC X(4)      VALUE SPACES.
 		   05 D-PREP-COST                 PIC ZZ,ZZZ.99.
-		   05 FILLER                      PIC X(10)     VALUE SPACES.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
 		   05 D-TOTAL-COST                PIC Z,ZZZ,ZZZ.99.
+		   05 FILLER                      PIC X(14)     VALUE SPACES.
+		   05 D-SALES-CODE                PIC X.
+		   05 FILLER                      PIC X(3)      VALUE SPACES.
+		   05 D-REPEAT-FLAG               PIC X(15)     VALUE SPACES.
 
 	   01 BOAT-LINE.
 	       05 FILLER                      PIC X(11)
@@ -152,6 +297,49 @@
 		   05 FILLER                      PIC X(35)     VALUE SPACES.
 		   05 GT-TOTAL-SALES              PIC $$$,$$$,$$$,$$$.99.
 
+	   01 INV-TITLE-LINE.
+		   05 FILLER                      PIC X(37)     VALUE SPACES.
+		   05 FILLER                      PIC X(30)
+			  VALUE 'BOAT INVENTORY - LAST UPDATE'.
+
+	   01 INV-HEADING.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
+		   05 FILLER                      PIC X(9)
+			  VALUE 'BOAT TYPE'.
+		   05 FILLER                      PIC X(20)     VALUE SPACES.
+		   05 FILLER                      PIC X(7)      VALUE 'ON HAND'.
+
+	   01 INV-DETAIL-LINE.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
+		   05 INV-DETAIL-NAME             PIC X(13).
+		   05 FILLER                      PIC X(21)     VALUE SPACES.
+		   05 INV-DETAIL-QTY              PIC Z,ZZ9.
+
+	   01 COMMISSION-TITLE-LINE.
+		   05 FILLER                      PIC X(45)     VALUE SPACES.
+		   05 FILLER                      PIC X(29)
+              VALUE 'SALESPERSON COMMISSION REPORT'.
+
+	   01 COMMISSION-HEADING.
+		   05 FILLER                      PIC X(5)      VALUE SPACES.
+		   05 FILLER               PIC X(11) VALUE 'SALESPERSON'.
+		   05 FILLER                      PIC X(6)      VALUE SPACES.
+		   05 FILLER                      PIC X(6)      VALUE 'NUMBER'.
+		   05 FILLER                      PIC X(6)      VALUE SPACES.
+		   05 FILLER               PIC X(11) VALUE 'TOTAL SALES'.
+		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 FILLER               PIC X(10) VALUE 'COMMISSION'.
+
+	   01 COMMISSION-DETAIL-LINE.
+		   05 FILLER                      PIC X(9)      VALUE SPACES.
+		   05 CM-SLS-CODE                 PIC X.
+		   05 FILLER                      PIC X(8)      VALUE SPACES.
+		   05 CM-NUM-SALES                PIC Z,ZZ9.
+		   05 FILLER                      PIC X(6)      VALUE SPACES.
+		   05 CM-TOTAL-SALES              PIC $,$$$,$$$,$$$.99.
+		   05 FILLER                      PIC X(4)      VALUE SPACES.
+		   05 CM-COMMISSION               PIC $,$$$,$$$,$$$.99.
+
        PROCEDURE DIVISION.
 	   L1-MAIN.
            PERFORM L2-INIT.
@@ -162,32 +350,72 @@
 	
        L2-INIT.
            OPEN INPUT BOAT-INPUT.
+           IF C-BOAT-INPUT-STATUS NOT = '00'
+               DISPLAY 'CBLHJB02 - UNABLE TO OPEN BOAT-INPUT, '
+                   'STATUS = ' C-BOAT-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET C-JOB-ABEND TO TRUE
+           END-IF.
+           IF C-JOB-ABEND
+               STOP RUN
+           END-IF.
            OPEN OUTPUT PRTOUT.
-           MOVE FUNCTION CURRENT-DATE   TO CURRENT-DATE-AND-TIME.
-           MOVE CURRENT-MONTH           TO TITLE-MONTH.
-           MOVE CURRENT-DAY             TO TITLE-DAY.
-           MOVE CURRENT-YEAR            TO TITLE-YEAR.
+	       OPEN OUTPUT ERROUT.
+	       OPEN INPUT RUN-CONTROL.
+	       READ RUN-CONTROL
+		       AT END
+			       MOVE ZEROS TO RC-AS-OF-DATE
+			       MOVE 'N'   TO RC-RERUN-FLAG.
+	       CLOSE RUN-CONTROL.
+	       IF RC-AS-OF-YEAR = ZERO
+		       MOVE FUNCTION CURRENT-DATE   TO CURRENT-DATE-AND-TIME
+		       MOVE CURRENT-MONTH           TO TITLE-MONTH
+		       MOVE CURRENT-DAY             TO TITLE-DAY
+		       MOVE CURRENT-YEAR            TO TITLE-YEAR
+		       MOVE CURRENT-MONTH           TO ERR-TITLE-MONTH
+		       MOVE CURRENT-DAY             TO ERR-TITLE-DAY
+		       MOVE CURRENT-YEAR            TO ERR-TITLE-YEAR
+	       ELSE
+		       MOVE RC-AS-OF-MONTH          TO TITLE-MONTH
+		       MOVE RC-AS-OF-DAY            TO TITLE-DAY
+		       MOVE RC-AS-OF-YEAR           TO TITLE-YEAR
+		       MOVE RC-AS-OF-MONTH          TO ERR-TITLE-MONTH
+		       MOVE RC-AS-OF-DAY            TO ERR-TITLE-DAY
+		       MOVE RC-AS-OF-YEAR           TO ERR-TITLE-YEAR
+	       END-IF.
            PERFORM L3-READ-INPUT.
 	       MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
 		   PERFORM L5-EVAL-BOAT-TYPE.
 	       PERFORM L3-INIT-HEADING.
 
        L2-MAINLINE.
-	       IF I-BOAT-TYPE NOT = H-BOAT-TYPE
-		       PERFORM L3-MJ-SUBTOTALS
-			   PERFORM L5-EVAL-BOAT-TYPE
-		       WRITE PRTLINE FROM BOAT-LINE
-			       AFTER ADVANCING 2 LINES
-		       WRITE PRTLINE FROM SPACES.
-           PERFORM L3-CALCS.
-           PERFORM L3-MOVE-PRINT.
+	       PERFORM L3-VALIDATION
+		       THRU L3-VALIDATION-EXIT.
+	       IF ERR-SW = 'N'
+		       IF I-BOAT-TYPE NOT = H-BOAT-TYPE
+			       PERFORM L3-MJ-SUBTOTALS
+				   PERFORM L5-EVAL-BOAT-TYPE
+			       WRITE PRTLINE FROM BOAT-LINE
+				       AFTER ADVANCING 2 LINES
+			       WRITE PRTLINE FROM SPACES
+		       END-IF
+	           PERFORM L3-CALCS
+	           PERFORM L3-MOVE-PRINT
+	       ELSE
+		       PERFORM L3-ERROR-PRINT
+	       END-IF.
            PERFORM L3-READ-INPUT.
 
        L2-CLOSING.
 	       PERFORM L3-MJ-SUBTOTALS.
            PERFORM L3-TOTALS.
+           PERFORM L3-INVENTORY-REPORT.
+           PERFORM L3-COMMISSION-REPORT.
+	       PERFORM L3-ERR-TOTALS.
+	       PERFORM L3-WRITE-RUN-LOG.
            CLOSE BOAT-INPUT.
            CLOSE PRTOUT.
+	       CLOSE ERROUT.
 
        L3-INIT-HEADING.
            ADD 1 TO PAGE-CTR.
@@ -200,17 +428,104 @@
 	       WRITE PRTLINE FROM BOAT-LINE
 		       AFTER ADVANCING 2 LINES.
 	       WRITE PRTLINE FROM SPACES.
+	       ADD 1 TO ERR-PAGE-CTR.
+	       MOVE ERR-PAGE-CTR              TO ERR-TITLE-PAGE.
+	       WRITE ERRLINE FROM ERR-TITLE-LINE.
+	       WRITE ERRLINE FROM ERR-COL-HEADING
+		       AFTER ADVANCING 2 LINES.
 
        L3-READ-INPUT.
            READ BOAT-INPUT
 	           AT END
 		           MOVE 'NO'              TO MORE-RECS.
-			
+           IF MORE-RECS = 'YES'
+               ADD 1 TO C-RUNLOG-RECS-READ
+           END-IF.
+
+       L3-WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE     TO CURRENT-DATE-AND-TIME.
+           MOVE 'CBLHJB02'                TO RL-PROGRAM-ID.
+           MOVE CURRENT-YEAR              TO RL-RUN-YEAR.
+           MOVE CURRENT-MONTH             TO RL-RUN-MONTH.
+           MOVE CURRENT-DAY               TO RL-RUN-DAY.
+           MOVE CURRENT-TIME              TO RL-RUN-TIME.
+           MOVE C-RUNLOG-RECS-READ        TO RL-RECS-READ.
+           MOVE C-GT-NUM-SALES            TO RL-RECS-PROCESSED.
+           MOVE C-GT-ERR-CTR              TO RL-RECS-REJECTED.
+           OPEN EXTEND RUN-LOG.
+           WRITE RL-REC.
+           CLOSE RUN-LOG.
+
+       L3-VALIDATION.
+	       MOVE 'N' TO ERR-SW.
+	           IF NOT VAL-STATES
+		           MOVE 'STATE MUST BE IA, IL, WI, MN, NE, OR MO'
+                   TO ERR-MSG
+		           MOVE 'Y' TO ERR-SW
+		           GO TO L3-VALIDATION-EXIT.
+
+	           IF NOT VAL-BOAT-TYPES
+		           MOVE 'BOAT TYPE MUST BE B, P, S, J, C, OR R'
+                   TO ERR-MSG
+		           MOVE 'Y' TO ERR-SW
+		           GO TO L3-VALIDATION-EXIT.
+
+	           IF NOT VAL-ACC-PACKS
+		           MOVE 'ACCESSORY PACKAGE MUST BE 1, 2, OR 3'
+                   TO ERR-MSG
+		           MOVE 'Y' TO ERR-SW
+		           GO TO L3-VALIDATION-EXIT.
+
+	           IF NOT VAL-WARRANTY-YEARS
+		           MOVE 'WARRANTY YEARS MUST BE 1 THROUGH 5'
+                   TO ERR-MSG
+		           MOVE 'Y' TO ERR-SW
+		           GO TO L3-VALIDATION-EXIT.
+
+	           IF NOT VAL-SALES-CODES
+		           MOVE 'SALES CODE MUST BE A, B, C, D, OR E'
+                   TO ERR-MSG
+		           MOVE 'Y' TO ERR-SW
+		           GO TO L3-VALIDATION-EXIT.
+
+       L3-VALIDATION-EXIT.
+	       EXIT.
+
+       L3-ERROR-PRINT.
+	       COMPUTE C-GT-ERR-CTR = C-GT-ERR-CTR + 1.
+	       MOVE I-REC TO ERR-REC.
+	       WRITE ERRLINE FROM ERROR-LINE
+		       AFTER ADVANCING 2 LINES
+			       AT EOP
+				       PERFORM L4-ERROR-HEADING.
+
        L3-CALCS.
 	       COMPUTE C-TOTAL-COST = I-BOAT-COST + I-PREP-COST.
 	
 	       COMPUTE C-MJ-NUM-SALES = C-MJ-NUM-SALES + 1.
 	       COMPUTE C-MJ-TOTAL-SALES = C-MJ-TOTAL-SALES + C-TOTAL-COST.
+	       PERFORM VARYING C-SLS-SUB FROM 1 BY 1
+		       UNTIL C-SLS-SUB > 5
+			       OR I-SALES-CODE = SALES-CODE-ENTRY(C-SLS-SUB)
+	       END-PERFORM.
+	       IF C-SLS-SUB <= 5
+		       ADD 1              TO SLS-NUM-SALES(C-SLS-SUB)
+		       ADD C-TOTAL-COST   TO SLS-TOTAL-SALES(C-SLS-SUB)
+	       END-IF.
+
+	       MOVE 'N' TO C-DUP-CUST-SW.
+	       PERFORM VARYING C-CUST-SUB FROM 1 BY 1
+		       UNTIL C-CUST-SUB > C-SEEN-CTR OR C-DUP-CUST
+			       IF I-LAST-NAME = C-SEEN-LNAME(C-CUST-SUB)
+				       AND I-STATE = C-SEEN-STATE(C-CUST-SUB)
+					       SET C-DUP-CUST TO TRUE
+			       END-IF
+	       END-PERFORM.
+	       IF C-SEEN-CTR < 999
+		       ADD 1 TO C-SEEN-CTR
+		       MOVE I-LAST-NAME TO C-SEEN-LNAME(C-SEEN-CTR)
+		       MOVE I-STATE     TO C-SEEN-STATE(C-SEEN-CTR)
+	       END-IF.
 
        L3-MOVE-PRINT.
 		   EVALUATE I-ACC-PACK
@@ -229,6 +544,12 @@
 		   MOVE I-PURCHASE-YY             TO D-PURCHASE-YY.
 		   MOVE I-PREP-COST               TO D-PREP-COST.
 		   MOVE C-TOTAL-COST              TO D-TOTAL-COST.
+		   MOVE I-SALES-CODE              TO D-SALES-CODE.
+		   IF C-DUP-CUST
+			   MOVE 'REPEAT CUSTOMER'     TO D-REPEAT-FLAG
+		   ELSE
+			   MOVE SPACES                TO D-REPEAT-FLAG
+		   END-IF.
 	       WRITE PRTLINE FROM DETAIL-LINE
 	           AFTER ADVANCING 1 LINE
 		           AT EOP
@@ -255,6 +576,88 @@
 	       WRITE PRTLINE FROM TOTAL-LINE
 		       AFTER ADVANCING 3 LINES.
 
+       L3-INVENTORY-REPORT.
+           MOVE 'B' TO INV-BOAT-TYPE(1).
+           MOVE 'P' TO INV-BOAT-TYPE(2).
+           MOVE 'S' TO INV-BOAT-TYPE(3).
+           MOVE 'J' TO INV-BOAT-TYPE(4).
+           MOVE 'C' TO INV-BOAT-TYPE(5).
+           MOVE 'R' TO INV-BOAT-TYPE(6).
+           MOVE 0   TO INV-ON-HAND(1).
+           MOVE 0   TO INV-ON-HAND(2).
+           MOVE 0   TO INV-ON-HAND(3).
+           MOVE 0   TO INV-ON-HAND(4).
+           MOVE 0   TO INV-ON-HAND(5).
+           MOVE 0   TO INV-ON-HAND(6).
+           OPEN INPUT BOAT-INV.
+           MOVE 'YES' TO MORE-INV.
+           PERFORM L3-LOAD-INV-REC
+               UNTIL MORE-INV = 'NO'.
+           CLOSE BOAT-INV.
+           WRITE PRTLINE FROM INV-TITLE-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM INV-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM VARYING C-INV-SUB FROM 1 BY 1
+               UNTIL C-INV-SUB > 6
+                   PERFORM L3-PRINT-INV-LINE
+           END-PERFORM.
+
+       L3-LOAD-INV-REC.
+           READ BOAT-INV
+               AT END
+                   MOVE 'NO' TO MORE-INV.
+           IF MORE-INV = 'YES'
+               PERFORM VARYING C-INV-SUB FROM 1 BY 1
+                   UNTIL C-INV-SUB > 6
+                       OR BI-BOAT-TYPE = INV-BOAT-TYPE(C-INV-SUB)
+               END-PERFORM
+               IF C-INV-SUB <= 6
+                   MOVE BI-ON-HAND TO INV-ON-HAND(C-INV-SUB)
+               END-IF
+           END-IF.
+
+       L3-PRINT-INV-LINE.
+           EVALUATE INV-BOAT-TYPE(C-INV-SUB)
+               WHEN 'B'
+                   MOVE 'BASS BOAT'       TO INV-DETAIL-NAME
+               WHEN 'P'
+                   MOVE 'PONTOON'         TO INV-DETAIL-NAME
+               WHEN 'S'
+                   MOVE 'SKI BOAT'        TO INV-DETAIL-NAME
+               WHEN 'J'
+                   MOVE 'JOHN BOAT'       TO INV-DETAIL-NAME
+               WHEN 'C'
+                   MOVE 'CANOE'           TO INV-DETAIL-NAME
+               WHEN 'R'
+                   MOVE 'CABIN CRUISER'   TO INV-DETAIL-NAME
+           END-EVALUATE.
+           MOVE INV-ON-HAND(C-INV-SUB)    TO INV-DETAIL-QTY.
+           WRITE PRTLINE FROM INV-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       L3-ERR-TOTALS.
+	       MOVE C-GT-ERR-CTR TO GT-ERR-CTR.
+	       WRITE ERRLINE FROM ERR-TOTAL-LINE
+		       AFTER ADVANCING 3 LINES.
+
+       L3-COMMISSION-REPORT.
+	       WRITE PRTLINE FROM COMMISSION-TITLE-LINE
+		       AFTER ADVANCING PAGE.
+	       WRITE PRTLINE FROM COMMISSION-HEADING
+		       AFTER ADVANCING 2 LINES.
+	       PERFORM VARYING C-SLS-SUB FROM 1 BY 1
+		       UNTIL C-SLS-SUB > 5
+			       MOVE SALES-CODE-ENTRY(C-SLS-SUB)   TO CM-SLS-CODE
+			       MOVE SLS-NUM-SALES(C-SLS-SUB)      TO CM-NUM-SALES
+			       MOVE SLS-TOTAL-SALES(C-SLS-SUB)    TO CM-TOTAL-SALES
+			       COMPUTE C-COMMISSION ROUNDED =
+				       SLS-TOTAL-SALES(C-SLS-SUB) * C-COMM-RATE
+			       MOVE C-COMMISSION                  TO CM-COMMISSION
+			       WRITE PRTLINE FROM COMMISSION-DETAIL-LINE
+				       AFTER ADVANCING 2 LINES
+	       END-PERFORM.
+
        L4-HEADING.
 	       ADD 1 TO PAGE-CTR.
 	           MOVE PAGE-CTR              TO TITLE-PAGE.
@@ -268,6 +671,14 @@
 		       AFTER ADVANCING 2 LINES.
 	       WRITE PRTLINE FROM SPACES.
 
+       L4-ERROR-HEADING.
+	       ADD 1 TO ERR-PAGE-CTR.
+	       MOVE ERR-PAGE-CTR              TO ERR-TITLE-PAGE.
+	       WRITE ERRLINE FROM ERR-TITLE-LINE
+		       AFTER ADVANCING PAGE.
+	       WRITE ERRLINE FROM ERR-COL-HEADING
+		       AFTER ADVANCING 2 LINES.
+
 	   L5-EVAL-BOAT-TYPE.
 	       EVALUATE I-BOAT-TYPE
 	           WHEN 'B'

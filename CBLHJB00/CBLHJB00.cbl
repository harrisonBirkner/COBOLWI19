@@ -9,16 +9,54 @@
 			   ASSIGN TO 'C:\COBOLWI19\STDNTMST.DAT'
 				   ORGANIZATION IS LINE SEQUENTIAL.
 
+		   SELECT SORT-WORK
+			   ASSIGN TO 'SORTWK1'.
+
+		   SELECT SORTED-MASTER
+			   ASSIGN TO 'C:\COBOLWI19\STDNTSRT.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
 		   SELECT PRTOUT
 	   			   ASSIGN TO 'C:\COBOLWI19\STDNTRPT.PRT'
 	   				   ORGANIZATION IS RECORD SEQUENTIAL.
 
+		   SELECT CSVOUT
+			   ASSIGN TO 'C:\COBOLWI19\STDNTRPT.CSV'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT OPTIONAL RUN-CONTROL
+			   ASSIGN TO 'C:\COBOLWI19\RUNCTL.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT OPTIONAL RUN-LOG
+			   ASSIGN TO 'C:\COBOLWI19\RUNLOG.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 	   FILE SECTION.
 	   FD  STUDENT-MASTER
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS S-IN-REC
+		   RECORD CONTAINS 53 CHARACTERS.
+
+       01 S-IN-REC                     PIC X(53).
+
+	   SD  SORT-WORK
+		   DATA RECORD IS SORT-REC.
+
+       01 SORT-REC.
+	       05 SRT-ID                   PIC X(7).
+		   05 SRT-LNAME                PIC X(15).
+		   05 SRT-FNAME                PIC X(15).
+		   05 SRT-INIT                 PIC X.
+		   05 SRT-GPA                  PIC 9V99.
+		   05 SRT-EX-STRT-SAL          PIC 9(6)V99.
+		   05 SRT-MAJOR                PIC X(4).
+
+	   FD  SORTED-MASTER
 		   LABEL RECORD IS STANDARD
 		   DATA RECORD IS I-REC
-		   RECORD CONTAINS 49 CHARACTERS.
+		   RECORD CONTAINS 53 CHARACTERS.
 
        01 I-REC.
 	      05 I-ID                      PIC X(7).
@@ -28,6 +66,7 @@
 			  10 I-INIT                PIC X.
 	      05 I-GPA                     PIC 9V99.
 		  05 I-EX-STRT-SAL             PIC 9(6)V99.
+		  05 I-MAJOR                   PIC X(4).
 
 	   FD PRTOUT
 		   LABEL RECORD IS OMITTED
@@ -37,11 +76,66 @@
 
 	   01 PRTLINE                      PIC X(132).
 
+	   FD  CSVOUT
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS CSVLINE
+		   RECORD CONTAINS 80 CHARACTERS.
+
+	   01 CSVLINE                      PIC X(80).
+
+	   FD RUN-CONTROL
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RC-REC
+	   RECORD CONTAINS 9 CHARACTERS.
+
+	   01 RC-REC.
+	       05 RC-AS-OF-DATE.
+	           10 RC-AS-OF-YEAR       PIC 9(4).
+	           10 RC-AS-OF-MONTH      PIC 99.
+	           10 RC-AS-OF-DAY        PIC 99.
+	       05 RC-RERUN-FLAG           PIC X.
+
+	   FD RUN-LOG
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RL-REC
+	   RECORD CONTAINS 48 CHARACTERS.
+
+	   01 RL-REC.
+	       05 RL-PROGRAM-ID           PIC X(8).
+	       05 RL-RUN-DATE.
+	           10 RL-RUN-YEAR         PIC 9(4).
+	           10 RL-RUN-MONTH        PIC 99.
+	           10 RL-RUN-DAY          PIC 99.
+	       05 RL-RUN-TIME             PIC X(11).
+	       05 RL-RECS-READ            PIC 9(7).
+	       05 RL-RECS-PROCESSED       PIC 9(7).
+	       05 RL-RECS-REJECTED        PIC 9(7).
+
        WORKING-STORAGE SECTION.
 	   01  MISC.
 		   05  MORE-RECS               PIC X(3)    VALUE 'YES'.
+		   05  C-JOB-ABEND-SW          PIC X       VALUE 'N'.
+		       88  C-JOB-ABEND         VALUE 'Y'.
 		   05  PAGE-CTR                PIC 99      VALUE 0.
 		   05  C-STUD-CTR              PIC 999    VALUE 0.
+		   05  C-RUNLOG-RECS-READ      PIC 9(7)   VALUE 0.
+		   05  C-DEAN-LIST-SW          PIC X       VALUE 'N'.
+		       88  C-DEAN-LIST         VALUE 'Y'.
+		   05  GPA-BAND-CTRS.
+			   10  C-GPA-BAND-HIGH     PIC 999    VALUE 0.
+			   10  C-GPA-BAND-MID      PIC 999    VALUE 0.
+			   10  C-GPA-BAND-LOW      PIC 999    VALUE 0.
+		   05  C-DUP-SW                PIC X       VALUE 'N'.
+		       88  C-DUP-ID            VALUE 'Y'.
+		   05  SEEN-IDS.
+			   10  C-SEEN-CTR          PIC 999    VALUE 0.
+			   10  C-SEEN-ID           PIC X(7)   OCCURS 999 TIMES.
+		   05  C-SUB                   PIC 999    VALUE 0.
+		   05  H-MAJOR                 PIC X(4).
+		   05  MJ-SUBTOTALS.
+			   10  C-MJ-NUM-STUD       PIC 999      VALUE 0.
+			   10  C-MJ-TOTAL-SAL      PIC 9(9)V99  VALUE 0.
+			   10  C-MJ-AVG-SAL        PIC 9(7)V99  VALUE 0.
 		   05  CURRENT-DATE-AND-TIME.
 			   10 CURRENT-YEAR         PIC X(4).
 			   10 CURRENT-MONTH        PIC XX.
@@ -89,10 +183,41 @@
 		   05  D-FIRST-NAME            PIC X(15).
 		   05  FILLER                  PIC X(20)     VALUE SPACES.
 		   05  D-GPA                   PIC Z.99.
-		   05  FILLER                  PIC X(18)     VALUE SPACES.
+		   05  FILLER                  PIC X(6)      VALUE SPACES.
+		   05  D-DEAN-LIST             PIC X(9)      VALUE SPACES.
+		   05  FILLER                  PIC X(3)      VALUE SPACES.
 		   05  D-START-SALARY          PIC ZZZ,ZZZ.99.
 		   05  FILLER                  PIC XX        VALUE SPACES.
 
+	   01  MAJOR-LINE.
+		   05  FILLER                  PIC X(9)      VALUE SPACES.
+		   05  FILLER                  PIC X(8)      VALUE 'MAJOR : '.
+		   05  COL-MAJOR-NAME          PIC X(20).
+
+	   01  MJ-SUBTOTAL-LINE.
+		   05  FILLER                  PIC X(9)      VALUE SPACES.
+		   05  FILLER                  PIC X(14)
+			   VALUE 'SUBTOTALS FOR '.
+		   05  MJ-MAJOR-NAME           PIC X(20).
+		   05  FILLER                  PIC X(4)      VALUE SPACES.
+		   05  FILLER                  PIC X(17)
+			   VALUE 'STUDENT COUNT:   '.
+		   05  MJ-NUM-STUD             PIC ZZ9.
+		   05  FILLER                  PIC X(10)     VALUE SPACES.
+		   05  FILLER                  PIC X(12)
+			   VALUE 'AVG SALARY: '.
+		   05  MJ-AVG-SAL              PIC ZZZ,ZZZ.99.
+
+	   01  CSV-FIELDS.
+		   05  CSV-GPA                 PIC 9.99.
+		   05  CSV-SAL                 PIC 9(6).99.
+
+	   01  DUP-ID-LINE.
+		   05  FILLER                  PIC X(9)      VALUE SPACES.
+		   05  FILLER                  PIC X(28)
+			   VALUE '*** DUPLICATE ID *** ID:   '.
+		   05  DUP-ID                  PIC X(7).
+
 	   01  TOTAL-LINE.
 		   05  FILLER                  PIC X(54)     VALUE SPACES.
 		   05  FILLER                  PIC X(15)
@@ -100,6 +225,27 @@
 		   05  T-TOTAL-COUNT           PIC ZZ9.
 		   05  FILLER                  PIC X(60)     VALUE SPACES.
 
+	   01  GPA-BAND-LINE1.
+		   05  FILLER                  PIC X(54)     VALUE SPACES.
+		   05  FILLER                  PIC X(23)
+			   VALUE 'DEAN S LIST (3.5-4.0): '.
+		   05  T-GPA-BAND-HIGH         PIC ZZ9.
+		   05  FILLER                  PIC X(52)     VALUE SPACES.
+
+	   01  GPA-BAND-LINE2.
+		   05  FILLER                  PIC X(54)     VALUE SPACES.
+		   05  FILLER                  PIC X(23)
+			   VALUE '3.0 - 3.49 GPA:        '.
+		   05  T-GPA-BAND-MID          PIC ZZ9.
+		   05  FILLER                  PIC X(52)     VALUE SPACES.
+
+	   01  GPA-BAND-LINE3.
+		   05  FILLER                  PIC X(54)     VALUE SPACES.
+		   05  FILLER                  PIC X(23)
+			   VALUE 'BELOW 3.0 GPA:         '.
+		   05  T-GPA-BAND-LOW          PIC ZZ9.
+		   05  FILLER                  PIC X(52)     VALUE SPACES.
+
        PROCEDURE DIVISION.
 	   L1-MAIN.
 		   PERFORM L2-INIT.
@@ -109,32 +255,113 @@
            STOP RUN.
 
 	   L2-INIT.
-		   OPEN INPUT STUDENT-MASTER.
+		   SORT SORT-WORK
+			   ON ASCENDING KEY SRT-MAJOR
+			   ON ASCENDING KEY SRT-LNAME
+			   ON ASCENDING KEY SRT-FNAME
+			   USING STUDENT-MASTER
+			   GIVING SORTED-MASTER.
+		   IF SORT-RETURN NOT = ZERO
+			   DISPLAY 'CBLHJB00 - SORT OF STUDENT-MASTER FAILED, '
+				   'SORT-RETURN = ' SORT-RETURN
+			   MOVE 16 TO RETURN-CODE
+			   SET C-JOB-ABEND TO TRUE
+		   END-IF.
+		   IF C-JOB-ABEND
+			   STOP RUN
+		   END-IF.
+		   OPEN INPUT SORTED-MASTER.
 		   OPEN OUTPUT PRTOUT.
-		   MOVE FUNCTION CURRENT-DATE  TO CURRENT-DATE-AND-TIME.
-		   MOVE CURRENT-MONTH          TO TITLE-MONTH.
-		   MOVE CURRENT-DAY            TO TITLE-DAY.
-		   MOVE CURRENT-YEAR           TO TITLE-YEAR.
+		   OPEN OUTPUT CSVOUT.
+		   OPEN INPUT RUN-CONTROL.
+		   READ RUN-CONTROL
+			   AT END
+				   MOVE ZEROS TO RC-AS-OF-DATE
+				   MOVE 'N'   TO RC-RERUN-FLAG.
+		   CLOSE RUN-CONTROL.
+		   IF RC-AS-OF-YEAR = ZERO
+			   MOVE FUNCTION CURRENT-DATE  TO CURRENT-DATE-AND-TIME
+			   MOVE CURRENT-MONTH          TO TITLE-MONTH
+			   MOVE CURRENT-DAY            TO TITLE-DAY
+			   MOVE CURRENT-YEAR           TO TITLE-YEAR
+		   ELSE
+			   MOVE RC-AS-OF-MONTH         TO TITLE-MONTH
+			   MOVE RC-AS-OF-DAY           TO TITLE-DAY
+			   MOVE RC-AS-OF-YEAR          TO TITLE-YEAR
+		   END-IF.
 		   PERFORM L4-HEADING.
 		   PERFORM L3-READ-INPUT.
+		   MOVE I-MAJOR TO H-MAJOR.
+		   PERFORM L5-EVAL-MAJOR.
+		   WRITE PRTLINE FROM MAJOR-LINE
+			   AFTER ADVANCING 2 LINES.
 
 	   L2-MAINLINE.
+		   IF I-MAJOR NOT = H-MAJOR
+			   PERFORM L3-MJ-SUBTOTALS
+			   PERFORM L5-EVAL-MAJOR
+			   WRITE PRTLINE FROM MAJOR-LINE
+				   AFTER ADVANCING 2 LINES.
 		   PERFORM L3-CALCS.
 		   PERFORM L3-MOVE-PRINT.
 		   PERFORM L3-READ-INPUT.
 
 	   L2-CLOSING.
+		   PERFORM L3-MJ-SUBTOTALS.
 		   PERFORM L3-TOTALS.
-		   CLOSE STUDENT-MASTER.
+		   PERFORM L3-WRITE-RUN-LOG.
+		   CLOSE SORTED-MASTER.
 		   CLOSE PRTOUT.
+		   CLOSE CSVOUT.
 
        L3-READ-INPUT.
-		   READ STUDENT-MASTER
+		   READ SORTED-MASTER
 			   AT END
 				   MOVE 'NO' TO MORE-RECS.
+		   IF MORE-RECS = 'YES'
+			   ADD 1 TO C-RUNLOG-RECS-READ
+		   END-IF.
+
+	   L3-WRITE-RUN-LOG.
+		   MOVE FUNCTION CURRENT-DATE  TO CURRENT-DATE-AND-TIME.
+		   MOVE 'CBLHJB00'             TO RL-PROGRAM-ID.
+		   MOVE CURRENT-YEAR           TO RL-RUN-YEAR.
+		   MOVE CURRENT-MONTH          TO RL-RUN-MONTH.
+		   MOVE CURRENT-DAY            TO RL-RUN-DAY.
+		   MOVE CURRENT-TIME           TO RL-RUN-TIME.
+		   MOVE C-RUNLOG-RECS-READ     TO RL-RECS-READ.
+		   MOVE C-STUD-CTR             TO RL-RECS-PROCESSED.
+		   MOVE 0                      TO RL-RECS-REJECTED.
+		   OPEN EXTEND RUN-LOG.
+		   WRITE RL-REC.
+		   CLOSE RUN-LOG.
 
 	   L3-CALCS.
 		   ADD 1 TO C-STUD-CTR.
+		   MOVE 'N' TO C-DUP-SW.
+		   PERFORM VARYING C-SUB FROM 1 BY 1
+			   UNTIL C-SUB > C-SEEN-CTR OR C-DUP-ID
+				   IF I-ID = C-SEEN-ID(C-SUB)
+					   SET C-DUP-ID TO TRUE
+				   END-IF
+		   END-PERFORM.
+		   IF C-SEEN-CTR < 999
+			   ADD 1 TO C-SEEN-CTR
+			   MOVE I-ID TO C-SEEN-ID(C-SEEN-CTR)
+		   END-IF.
+		   MOVE 'N' TO C-DEAN-LIST-SW.
+		   IF I-GPA >= 3.50
+			   SET C-DEAN-LIST TO TRUE
+			   ADD 1 TO C-GPA-BAND-HIGH
+		   ELSE
+			   IF I-GPA >= 3.00
+				   ADD 1 TO C-GPA-BAND-MID
+			   ELSE
+				   ADD 1 TO C-GPA-BAND-LOW
+			   END-IF
+		   END-IF.
+		   ADD 1 TO C-MJ-NUM-STUD.
+		   ADD I-EX-STRT-SAL TO C-MJ-TOTAL-SAL.
 
 	   L3-MOVE-PRINT.
 		   MOVE I-ID                   TO D-ID.
@@ -142,15 +369,69 @@
 		   MOVE I-LNAME                 TO D-LAST-NAME.
 		   MOVE I-GPA                  TO D-GPA.
 		   MOVE I-EX-STRT-SAL          TO D-START-SALARY.
+		   IF C-DEAN-LIST
+			   MOVE 'DEAN LIST'        TO D-DEAN-LIST
+		   ELSE
+			   MOVE SPACES             TO D-DEAN-LIST
+		   END-IF.
 		   WRITE PRTLINE FROM DETAIL-LINE
 			   AFTER ADVANCING 2 LINES
 				   AT EOP
 					   PERFORM L4-HEADING.
+		   IF C-DUP-ID
+			   MOVE I-ID TO DUP-ID
+			   WRITE PRTLINE FROM DUP-ID-LINE
+				   AFTER ADVANCING 1 LINE
+					   AT EOP
+						   PERFORM L4-HEADING
+		   END-IF.
+		   PERFORM L3-CSV-PRINT.
+
+	   L3-CSV-PRINT.
+		   MOVE I-GPA                  TO CSV-GPA.
+		   MOVE I-EX-STRT-SAL          TO CSV-SAL.
+		   STRING FUNCTION TRIM(I-ID)      DELIMITED BY SIZE
+				   ','                     DELIMITED BY SIZE
+				   FUNCTION TRIM(I-LNAME)  DELIMITED BY SIZE
+				   ','                     DELIMITED BY SIZE
+				   FUNCTION TRIM(I-FNAME)  DELIMITED BY SIZE
+				   ','                     DELIMITED BY SIZE
+				   CSV-GPA                 DELIMITED BY SIZE
+				   ','                     DELIMITED BY SIZE
+				   CSV-SAL                 DELIMITED BY SIZE
+			   INTO CSVLINE.
+		   WRITE CSVLINE.
+
+	   L3-MJ-SUBTOTALS.
+		   MOVE C-MJ-NUM-STUD          TO MJ-NUM-STUD.
+		   IF C-MJ-NUM-STUD > 0
+			   COMPUTE C-MJ-AVG-SAL ROUNDED =
+				   C-MJ-TOTAL-SAL / C-MJ-NUM-STUD
+		   ELSE
+			   MOVE 0 TO C-MJ-AVG-SAL
+		   END-IF.
+		   MOVE C-MJ-AVG-SAL           TO MJ-AVG-SAL.
+		   WRITE PRTLINE FROM MJ-SUBTOTAL-LINE
+			   AFTER ADVANCING 2 LINES
+				   AT EOP
+					   PERFORM L4-HEADING.
+		   MOVE 0                      TO C-MJ-NUM-STUD.
+		   MOVE 0                      TO C-MJ-TOTAL-SAL.
+		   MOVE I-MAJOR                TO H-MAJOR.
 
 	   L3-TOTALS.
 		   MOVE C-STUD-CTR             TO T-TOTAL-COUNT.
 		   WRITE PRTLINE FROM TOTAL-LINE
 			   AFTER ADVANCING 3 LINES.
+		   MOVE C-GPA-BAND-HIGH        TO T-GPA-BAND-HIGH.
+		   WRITE PRTLINE FROM GPA-BAND-LINE1
+			   AFTER ADVANCING 2 LINES.
+		   MOVE C-GPA-BAND-MID         TO T-GPA-BAND-MID.
+		   WRITE PRTLINE FROM GPA-BAND-LINE2
+			   AFTER ADVANCING 1 LINE.
+		   MOVE C-GPA-BAND-LOW         TO T-GPA-BAND-LOW.
+		   WRITE PRTLINE FROM GPA-BAND-LINE3
+			   AFTER ADVANCING 1 LINE.
 
 	   L4-HEADING.
 		   ADD 1 TO PAGE-CTR.
@@ -161,8 +442,32 @@
 			   AFTER ADVANCING 2 LINES.
 		   WRITE PRTLINE FROM COL-HEADING2
 			   AFTER ADVANCING 1 LINE.
-      *    THIS WOULD BE NECESSARY IF DETAIL LINE WAS SINGLE SPACED. 
+		   WRITE PRTLINE FROM MAJOR-LINE
+			   AFTER ADVANCING 2 LINES.
+      *    THIS WOULD BE NECESSARY IF DETAIL LINE WAS SINGLE SPACED.
 	  *    WRITE PRTLINE FROM SPACES
 	  *	       AFTER ADVANCING 1 LINE.
 
+	   L5-EVAL-MAJOR.
+		   EVALUATE I-MAJOR
+			   WHEN 'ACCT'
+				   MOVE 'ACCOUNTING'        TO COL-MAJOR-NAME
+				   MOVE 'ACCOUNTING'        TO MJ-MAJOR-NAME
+			   WHEN 'CSCI'
+				   MOVE 'COMPUTER SCIENCE'  TO COL-MAJOR-NAME
+				   MOVE 'COMPUTER SCIENCE'  TO MJ-MAJOR-NAME
+			   WHEN 'FINC'
+				   MOVE 'FINANCE'           TO COL-MAJOR-NAME
+				   MOVE 'FINANCE'           TO MJ-MAJOR-NAME
+			   WHEN 'MGMT'
+				   MOVE 'MANAGEMENT'        TO COL-MAJOR-NAME
+				   MOVE 'MANAGEMENT'        TO MJ-MAJOR-NAME
+			   WHEN 'MKTG'
+				   MOVE 'MARKETING'         TO COL-MAJOR-NAME
+				   MOVE 'MARKETING'         TO MJ-MAJOR-NAME
+			   WHEN OTHER
+				   MOVE 'UNDECLARED'        TO COL-MAJOR-NAME
+				   MOVE 'UNDECLARED'        TO MJ-MAJOR-NAME
+		   END-EVALUATE.
+
        END PROGRAM CBLHJB00.
\ No newline at end of file

@@ -5,18 +5,50 @@
        ENVIRONMENT DIVISION.
 	       SELECT BILL-INPUT
 			   ASSIGN TO 'C:\COBOLWI19\MONBILLS.DAT'
-				   ORGANIZATION IS LINE SEQUENTIAL.
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS C-BILL-INPUT-STATUS.
 
 		   SELECT PRTOUT
 		       ASSIGN TO 'C:\COBOLWI19\RENT.PRT'
 				   ORGANIZATION IS RECORD SEQUENTIAL.
 
+		   SELECT BLD-RATE-FILE
+		       ASSIGN TO 'C:\COBOLWI19\BLDRATE.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT RENEWAL-RAW
+			   ASSIGN TO 'C:\COBOLWI19\RENTREN.TMP'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT RENEWAL-SORT-WORK
+			   ASSIGN TO 'SORTWK1'.
+
+		   SELECT RENEWAL-SORTED
+			   ASSIGN TO 'C:\COBOLWI19\RENTREN.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT OPTIONAL RUN-CONTROL
+			   ASSIGN TO 'C:\COBOLWI19\RUNCTL.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT OPTIONAL RENT-HIST
+			   ASSIGN TO 'C:\COBOLWI19\RENTHIST.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT RENT-SUM
+			   ASSIGN TO 'C:\COBOLWI19\RENTSUM.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT OPTIONAL RUN-LOG
+			   ASSIGN TO 'C:\COBOLWI19\RUNLOG.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 	   FILE SECTION.
 	   FD BILL-INPUT
 	   LABEL RECORD IS STANDARD
 	   DATA RECORD IS I-REC
-	   RECORD CONTAINS 24 CHARACTERS.
+	   RECORD CONTAINS 40 CHARACTERS.
 
 	   01 I-REC.
 	       05 I-BLD-CODE           PIC XX.
@@ -30,6 +62,12 @@
 		   05 I-GAS			       PIC 999V99.
 		   05 I-WATER		       PIC 999V99.
 		   05 I-GARBAGE		       PIC 99V99.
+		   05 I-PRIOR-BALANCE      PIC 9(4)V99.
+		   05 I-LEASE-START.
+		       10 I-LEASE-YEAR     PIC 9(4).
+			   10 I-LEASE-MONTH    PIC 99.
+			   10 I-LEASE-DAY      PIC 99.
+		   05 I-LEASE-TERM         PIC 99.
 
 	   FD PRTOUT
 	   LABEL RECORD IS OMITTED
@@ -39,15 +77,126 @@
 
 	   01 PRTLINE                  PIC X(132).
 
+	   FD BLD-RATE-FILE
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS BR-REC
+	   RECORD CONTAINS 23 CHARACTERS.
+
+	   01 BR-REC.
+	       05 BR-BLD-CODE          PIC XX.
+		   05 BR-BLD-NAME          PIC X(15).
+		   05 BR-RATE-TYPE         PIC X.
+		   05 BR-RATE              PIC S9V9999.
+
+	   FD  RENEWAL-RAW
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS RENEWAL-RAW-REC
+		   RECORD CONTAINS 30 CHARACTERS.
+
+	   01 RENEWAL-RAW-REC.
+	       05 RAWREN-BLD-CODE      PIC XX.
+		   05 RAWREN-BLD-NAME      PIC X(15).
+		   05 RAWREN-UNIT          PIC 99.
+		   05 RAWREN-EXP-DATE      PIC 9(8).
+		   05 RAWREN-DAYS-LEFT     PIC 9(3).
+
+	   SD  RENEWAL-SORT-WORK.
+
+	   01 RENEWAL-SORT-REC.
+	       05 SRT-REN-BLD-CODE     PIC XX.
+		   05 SRT-REN-BLD-NAME     PIC X(15).
+		   05 SRT-REN-UNIT         PIC 99.
+		   05 SRT-REN-EXP-DATE     PIC 9(8).
+		   05 SRT-REN-DAYS-LEFT    PIC 9(3).
+
+	   FD  RENEWAL-SORTED
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS RENEWAL-SORTED-REC
+		   RECORD CONTAINS 30 CHARACTERS.
+
+	   01 RENEWAL-SORTED-REC.
+	       05 REN-BLD-CODE         PIC XX.
+		   05 REN-BLD-NAME         PIC X(15).
+		   05 REN-UNIT             PIC 99.
+		   05 REN-EXP-DATE         PIC 9(8).
+		   05 REN-DAYS-LEFT        PIC 9(3).
+
+	   FD RUN-CONTROL
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RC-REC
+	   RECORD CONTAINS 9 CHARACTERS.
+
+	   01 RC-REC.
+	       05 RC-AS-OF-DATE.
+	           10 RC-AS-OF-YEAR       PIC 9(4).
+	           10 RC-AS-OF-MONTH      PIC 99.
+	           10 RC-AS-OF-DAY        PIC 99.
+	       05 RC-RERUN-FLAG           PIC X.
+
+	   FD RENT-HIST
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RH-REC
+	   RECORD CONTAINS 17 CHARACTERS.
+
+	   01 RH-REC.
+	       05 RH-BLD-CODE             PIC XX.
+	       05 RH-YEAR                 PIC 9(4).
+	       05 RH-MONTH                PIC 99.
+	       05 RH-RENT-DUE             PIC 9(7)V99.
+
+	   FD RENT-SUM
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RS-REC
+	   RECORD CONTAINS 10 CHARACTERS.
+
+	   01 RS-REC.
+	       05 RS-TOTAL-RENT-DUE       PIC 9(8)V99.
+
+	   FD RUN-LOG
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RL-REC
+	   RECORD CONTAINS 48 CHARACTERS.
+
+	   01 RL-REC.
+	       05 RL-PROGRAM-ID           PIC X(8).
+	       05 RL-RUN-DATE.
+	           10 RL-RUN-YEAR         PIC 9(4).
+	           10 RL-RUN-MONTH        PIC 99.
+	           10 RL-RUN-DAY          PIC 99.
+	       05 RL-RUN-TIME             PIC X(11).
+	       05 RL-RECS-READ            PIC 9(7).
+	       05 RL-RECS-PROCESSED       PIC 9(7).
+	       05 RL-RECS-REJECTED        PIC 9(7).
+
        WORKING-STORAGE SECTION.
 	   01 MISC.
 	       05 MORE-RECS            PIC XXX    VALUE 'YES'.
+	       05 C-BILL-INPUT-STATUS  PIC XX     VALUE '00'.
+	       05 C-JOB-ABEND-SW       PIC X      VALUE 'N'.
+	          88 C-JOB-ABEND       VALUE 'Y'.
+	       05 MORE-BLD-RATES       PIC XXX    VALUE 'YES'.
+	       05 MORE-RENEWALS        PIC XXX    VALUE 'YES'.
+	       05 MORE-RENT-HIST       PIC XXX    VALUE 'YES'.
 		   05 PAGE-CTR             PIC 99     VALUE 0.
+		   05 BR-SUB               PIC 99     VALUE 0.
+		   05 C-RUNLOG-RECS-READ   PIC 9(7)   VALUE 0.
+		   05 C-BLD-RATE-CTR       PIC 99     VALUE 0.
+		   05 C-HIST-CTR           PIC 9(3)   VALUE 0.
+		   05 C-HIST-SUB           PIC 9(3)   VALUE 0.
+		   05 C-CMP-CTR            PIC 99     VALUE 0.
+		   05 C-CMP-SUB            PIC 99     VALUE 0.
+		   05 C-LAST-YEAR          PIC 9(4)   VALUE 0.
+		   05 C-RENT-VARIANCE      PIC S9(7)V99 VALUE 0.
 		   05 CURRENT-DATE-AND-TIME.
 			   10 CURRENT-YEAR     PIC X(4).
 			   10 CURRENT-MONTH    PIC XX.
 			   10 CURRENT-DAY      PIC XX.
 			   10 CURRENT-TIME     PIC X(11).
+		   05 C-TODAY-DATE.
+			   10 C-TODAY-YEAR     PIC 9(4).
+			   10 C-TODAY-MONTH    PIC 99.
+			   10 C-TODAY-DAY      PIC 99.
+		   05 C-TODAY-DATE-N REDEFINES C-TODAY-DATE PIC 9(8).
 		   05 CALCS.
 			   10 C-BASE-RENT      PIC 9(5)V99.
 			   10 C-TENANT-CHARGE  PIC 9(5)V99.
@@ -55,9 +204,48 @@
 			   10 C-TOTAL-UTIL-COST PIC 9(6)V99.
 			   10 C-SUBTOTAL       PIC 9(6)V99.
 			   10 C-RENT-DUE       PIC 9(6)V99.
+			   10 C-EXP-YEAR        PIC 9(4).
+			   10 C-EXP-MONTH       PIC 99.
+			   10 C-EXP-MONTH-TOTAL PIC 999.
+			   10 C-EXP-DATE.
+				   15 C-EXP-DATE-YR PIC 9(4).
+				   15 C-EXP-DATE-MO PIC 99.
+				   15 C-EXP-DATE-DA PIC 99.
+			   10 C-EXP-DATE-N REDEFINES C-EXP-DATE PIC 9(8).
+			   10 C-DAYS-TO-EXP     PIC S9(5).
 		   05 TOTALS.
 			   10 C-GT-PREM-CTR    PIC 9(5)   VALUE 0.
 			   10 C-GT-DISC-CTR    PIC 9(5)   VALUE 0.
+			   10 C-GT-ARREARS     PIC 9(7)V99 VALUE 0.
+			   10 C-GT-NUM-UNITS   PIC 9(5)   VALUE 0.
+			   10 C-GT-RENT-DUE    PIC 9(8)V99 VALUE 0.
+		   05 H-BLD-CODE           PIC XX.
+		   05 H-BLD-NAME           PIC X(15).
+		   05 C-BLD-NUM-UNITS      PIC 999    VALUE 0.
+		   05 C-BLD-RENT-DUE       PIC 9(7)V99 VALUE 0.
+
+	   01 BLD-RATE-TABLE.
+	       05 BLD-RATE-ENTRY           OCCURS 20 TIMES.
+		       10 BRT-BLD-CODE         PIC XX.
+			   10 BRT-BLD-NAME         PIC X(15).
+			   10 BRT-RATE-TYPE        PIC X.
+			       88 BRT-PREMIUM-BLD      VALUE 'P'.
+				   88 BRT-SEASONAL-BLD     VALUE 'S'.
+				   88 BRT-ALWAYS-DISC-BLD  VALUE 'A'.
+			   10 BRT-RATE             PIC S9V9999.
+
+	   01 HIST-TABLE.
+	       05 HIST-ENTRY               OCCURS 500 TIMES.
+		       10 HIST-BLD-CODE        PIC XX.
+			   10 HIST-YEAR            PIC 9(4).
+			   10 HIST-MONTH           PIC 99.
+			   10 HIST-RENT-DUE        PIC 9(7)V99.
+
+	   01 CMP-TABLE.
+	       05 CMP-ENTRY                OCCURS 20 TIMES.
+		       10 CMP-BLD-CODE         PIC XX.
+			   10 CMP-BLD-NAME         PIC X(15).
+			   10 CMP-THIS-RENT        PIC 9(7)V99.
 
 	   01 TITLE-LINE1.
 		   05 FILLER               PIC X(6)   VALUE 'DATE: '.
@@ -148,11 +336,96 @@
 		   05 D-RENT-DUE           PIC $$,$$$.99.
 		   05 D-RENT-LIMIT-FLAG    PIC XXX    VALUE SPACES.
 
+	   01 BLD-SUBTOTAL-LINE.
+	       05 FILLER        PIC X(4)  VALUE SPACES.
+		   05 BS-BLD-NAME   PIC X(15).
+		   05 FILLER        PIC X(3)  VALUE SPACES.
+		   05 FILLER        PIC X(7)  VALUE 'UNITS: '.
+		   05 BS-NUM-UNITS  PIC ZZ9.
+		   05 FILLER        PIC X(3)  VALUE SPACES.
+		   05 FILLER        PIC X(10) VALUE 'RENT DUE: '.
+		   05 BS-RENT-DUE   PIC $$,$$$,$$9.99.
+
 	   01 TOTAL-LINE.
+	       05 FILLER        PIC X(20) VALUE 'TOTAL UNITS BILLED: '.
+		   05 GT-NUM-UNITS  PIC ZZ,ZZ9.
+		   05 FILLER        PIC X(5)  VALUE SPACES.
+		   05 FILLER        PIC X(16) VALUE 'TOTAL RENT DUE: '.
+		   05 GT-RENT-DUE   PIC $$$,$$$,$$9.99.
 
 	   01 TOTAL-LINE2.
+	       05 FILLER        PIC X(22) VALUE 'PREMIUM UNITS BILLED: '.
+		   05 GT-PREM-CTR   PIC ZZ,ZZ9.
 
 	   01 TOTAL-LINE3.
+	       05 FILLER        PIC X(19) VALUE 'DISCOUNTS APPLIED: '.
+		   05 GT-DISC-CTR   PIC ZZ,ZZ9.
+
+	   01 ARREARS-LINE.
+	       05 FILLER        PIC X(24) VALUE 'TOTAL ARREARS CARRIED: '.
+		   05 GT-ARREARS    PIC $$$,$$$.99.
+
+	   01 RENEWAL-TITLE-LINE.
+	       05 FILLER               PIC X(45)  VALUE SPACES.
+		   05 FILLER               PIC X(24)
+	          VALUE 'LEASE RENEWAL DUE REPORT'.
+
+	   01 RENEWAL-HEADING.
+	       05 FILLER               PIC X(5)   VALUE SPACES.
+		   05 FILLER               PIC X(15)  VALUE 'RENTAL BUILDING'.
+		   05 FILLER               PIC X(3)   VALUE SPACES.
+		   05 FILLER               PIC X(4)   VALUE 'UNIT'.
+		   05 FILLER               PIC X(5)   VALUE SPACES.
+		   05 FILLER               PIC X(11)  VALUE 'EXPIRATION'.
+		   05 FILLER               PIC X(5)   VALUE SPACES.
+		   05 FILLER               PIC X(9)   VALUE 'DAYS LEFT'.
+
+	   01 RENEWAL-DETAIL-LINE.
+	       05 FILLER               PIC X(5)   VALUE SPACES.
+		   05 RD-BLD-NAME           PIC X(15).
+		   05 FILLER               PIC X(3)   VALUE SPACES.
+		   05 RD-UNIT               PIC Z9.
+		   05 FILLER               PIC X(6)   VALUE SPACES.
+		   05 RD-EXP-MONTH          PIC 99.
+		   05 FILLER               PIC X      VALUE '/'.
+		   05 RD-EXP-DAY            PIC 99.
+		   05 FILLER               PIC X      VALUE '/'.
+		   05 RD-EXP-YEAR           PIC 9(4).
+		   05 FILLER               PIC X(6)   VALUE SPACES.
+		   05 RD-DAYS-LEFT          PIC ZZ9.
+
+	   01 RENEWAL-NONE-LINE.
+	       05 FILLER               PIC X(45)  VALUE SPACES.
+		   05 FILLER               PIC X(33)
+	          VALUE 'NO LEASES EXPIRING WITHIN 60 DAYS'.
+
+	   01 CMP-TITLE-LINE.
+	       05 FILLER               PIC X(40)  VALUE SPACES.
+		   05 FILLER               PIC X(39)
+	          VALUE 'YEAR-OVER-YEAR BUILDING RENT COMPARISON'.
+
+	   01 CMP-HEADING.
+	       05 FILLER               PIC X(4)   VALUE SPACES.
+		   05 FILLER               PIC X(15)  VALUE 'RENTAL BUILDING'.
+		   05 FILLER               PIC X(5)   VALUE SPACES.
+		   05 FILLER               PIC X(10)  VALUE 'THIS MONTH'.
+		   05 FILLER               PIC X(6)   VALUE SPACES.
+		   05 FILLER               PIC X(21)
+	          VALUE 'SAME MONTH LAST YEAR'.
+		   05 FILLER               PIC X(3)   VALUE SPACES.
+		   05 FILLER               PIC X(8)   VALUE 'VARIANCE'.
+
+	   01 CMP-DETAIL-LINE.
+	       05 FILLER               PIC X(4)   VALUE SPACES.
+		   05 CD-BLD-NAME           PIC X(15).
+		   05 FILLER               PIC X(3)   VALUE SPACES.
+		   05 CD-THIS-RENT          PIC $$$,$$9.99.
+		   05 FILLER               PIC X(5)   VALUE SPACES.
+		   05 CD-LAST-RENT          PIC $$$,$$9.99.
+		   05 FILLER               PIC X(5)   VALUE SPACES.
+		   05 CD-VARIANCE           PIC $$$,$$9.99+.
+		   05 FILLER               PIC X(2)   VALUE SPACES.
+		   05 CD-NO-DATA            PIC X(3).
 
        PROCEDURE DIVISION.
 	   L1-MAIN.
@@ -164,12 +437,47 @@
        
        L2-INIT.
            OPEN INPUT BILL-INPUT.
+           IF C-BILL-INPUT-STATUS NOT = '00'
+               DISPLAY 'CBLHJB04 - UNABLE TO OPEN BILL-INPUT, '
+                   'STATUS = ' C-BILL-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET C-JOB-ABEND TO TRUE
+           END-IF.
+           IF C-JOB-ABEND
+               STOP RUN
+           END-IF.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT RENEWAL-RAW.
+           OPEN INPUT BLD-RATE-FILE.
+           PERFORM L3-LOAD-BLD-RATE
+               UNTIL MORE-BLD-RATES = 'NO'.
+           CLOSE BLD-RATE-FILE.
+           OPEN INPUT RUN-CONTROL.
+           READ RUN-CONTROL
+               AT END
+                   MOVE ZEROS TO RC-AS-OF-DATE
+                   MOVE 'N'   TO RC-RERUN-FLAG.
+           CLOSE RUN-CONTROL.
            MOVE FUNCTION CURRENT-DATE     TO CURRENT-DATE-AND-TIME.
-           MOVE CURRENT-MONTH             TO TITLE-MONTH.
-           MOVE CURRENT-DAY               TO TITLE-DAY.
-           MOVE CURRENT-YEAR              TO TITLE-YEAR.
-	       EVALUATE CURRENT-MONTH
+           IF RC-AS-OF-YEAR = ZERO
+               MOVE CURRENT-YEAR              TO C-TODAY-YEAR
+               MOVE CURRENT-MONTH             TO C-TODAY-MONTH
+               MOVE CURRENT-DAY               TO C-TODAY-DAY
+           ELSE
+               MOVE RC-AS-OF-YEAR              TO C-TODAY-YEAR
+               MOVE RC-AS-OF-MONTH             TO C-TODAY-MONTH
+               MOVE RC-AS-OF-DAY               TO C-TODAY-DAY
+           END-IF.
+           MOVE C-TODAY-MONTH             TO TITLE-MONTH.
+           MOVE C-TODAY-DAY               TO TITLE-DAY.
+           MOVE C-TODAY-YEAR              TO TITLE-YEAR.
+           COMPUTE C-LAST-YEAR = C-TODAY-YEAR - 1.
+           OPEN INPUT RENT-HIST.
+           MOVE 'YES' TO MORE-RENT-HIST.
+           PERFORM L3-LOAD-RENT-HIST
+               UNTIL MORE-RENT-HIST = 'NO'.
+           CLOSE RENT-HIST.
+	       EVALUATE C-TODAY-MONTH
 		       WHEN 01
 			       MOVE 'JANUARY'         TO TITLE-BILL-MONTH
 		       WHEN 02
@@ -197,16 +505,31 @@
 		   END-EVALUATE.
 	       PERFORM L3-INIT-HEADING.
            PERFORM L9-READ-INPUT.
-      
+           MOVE I-BLD-CODE                TO H-BLD-CODE.
+
        L2-MAINLINE.
+           IF I-BLD-CODE NOT = H-BLD-CODE
+               PERFORM L3-BLD-SUBTOTALS
+           END-IF.
            PERFORM L3-CALCS.
            PERFORM L3-MOVE-PRINT.
            PERFORM L9-READ-INPUT.
-       
+
        L2-CLOSING.
+           PERFORM L3-BLD-SUBTOTALS.
            PERFORM L3-TOTALS.
+           PERFORM L3-RENT-COMPARISON-REPORT.
+           PERFORM L3-WRITE-RENT-HIST.
+           PERFORM L3-WRITE-RENT-SUM.
+           PERFORM L3-WRITE-RUN-LOG.
            CLOSE BILL-INPUT.
            CLOSE PRTOUT.
+           CLOSE RENEWAL-RAW.
+           SORT RENEWAL-SORT-WORK
+               ON ASCENDING KEY SRT-REN-EXP-DATE
+               USING RENEWAL-RAW
+               GIVING RENEWAL-SORTED.
+           PERFORM L3-RENEWAL-REPORT.
 
        L3-INIT-HEADING.
            ADD 1 TO PAGE-CTR.
@@ -257,75 +580,74 @@
                    END-IF
            END-EVALUATE.
        
-           EVALUATE I-BLD-CODE
-               WHEN 'AA'
-                   MOVE 'PALACE PLACE' TO D-BLD
-               WHEN 'GG'
-                   MOVE 'GEORIGA' TO D-BLD
-               WHEN 'PP'
-                   MOVE 'PARK PLACE' TO D-BLD
-                   IF VAL-UNIT-PREM
-                       COMPUTE C-PREM-DISC ROUNDED = C-BASE-RENT * 0.12
-                       ADD 1 TO C-GT-PREM-CTR
-               WHEN 'IA'
-                   MOVE 'IOWA CONDO' TO D-BLD
-                   IF CURRENT-MONTH = 7 OR CURRENT-MONTH = 12
-                       COMPUTE C-PREM-DISC ROUNDED = C-BASE-RENT * -0.5
-                       ADD 1 TO C-GT-DISC-CTR
-                   END-IF
-               WHEN 'MS'
-                   MOVE 'MARKET STREET' TO D-BLD
-               WHEN 'HH'
-                   MOVE 'HIGH TOWER' TO D-BLD
-               WHEN 'R7'
-                   MOVE 'UPTOWN CONDOS' TO D-BLD
-                   IF VAL-UNIT-PREM
-                       COMPUTE C-PREM-DISC ROUNDED = C-BASE-RENT * 0.12
-                       ADD 1 TO C-GT-PREM-CTR
-               WHEN 'GM'
-                   MOVE 'GANDER MOUNTAIN' TO D-BLD
-               WHEN 'BP'
-                   MOVE 'BENTON PLACE' TO D-BLD
-                   COMPUTE C-PREM-DISC ROUNDED = C-BASE-RENT * -0.33
-                   ADD 1 TO C-GT-DISC-CTR
-               WHEN 'GA'
-                   MOVE 'GRAND AVENUE' TO D-BLD
-               WHEN 'JK'
-                   MOVE 'JACKS PLACE' TO D-BLD
-                   IF CURRENT-MONTH = 7 OR CURRENT-MONTH = 12
-                       COMPUTE C-PREM-DISC ROUNDED = C-BASE-RENT * -0.5
+           PERFORM VARYING BR-SUB FROM 1 BY 1
+               UNTIL BR-SUB > C-BLD-RATE-CTR
+               OR BRT-BLD-CODE(BR-SUB) = I-BLD-CODE
+           END-PERFORM.
+
+           IF BR-SUB > C-BLD-RATE-CTR
+               MOVE SPACES TO D-BLD
+           ELSE
+               MOVE BRT-BLD-NAME(BR-SUB) TO D-BLD
+               EVALUATE TRUE
+                   WHEN BRT-PREMIUM-BLD(BR-SUB)
+                       IF VAL-UNIT-PREM
+                           COMPUTE C-PREM-DISC ROUNDED =
+                               C-BASE-RENT * BRT-RATE(BR-SUB)
+                           ADD 1 TO C-GT-PREM-CTR
+                       END-IF
+                   WHEN BRT-SEASONAL-BLD(BR-SUB)
+                       IF CURRENT-MONTH = 7 OR CURRENT-MONTH = 12
+                           COMPUTE C-PREM-DISC ROUNDED =
+                               C-BASE-RENT * BRT-RATE(BR-SUB)
+                           ADD 1 TO C-GT-DISC-CTR
+                       END-IF
+                   WHEN BRT-ALWAYS-DISC-BLD(BR-SUB)
+                       COMPUTE C-PREM-DISC ROUNDED =
+                           C-BASE-RENT * BRT-RATE(BR-SUB)
                        ADD 1 TO C-GT-DISC-CTR
-                   END-IF
-               WHEN 'UN'
-                   MOVE 'UNDERGROUND SAM' TO D-BLD
-               WHEN 'YD'
-                   MOVE 'YANKEE DOODLE' TO D-BLD
-               WHEN 'YT'
-                   MOVE 'YAHTZEE AVE' TO D-BLD
-                   IF VAL-UNIT-PREM
-                       COMPUTE C-PREM-DISC ROUNDED = C-BASE-RENT * 0.12
-                       ADD 1 TO C-GT-PREM-CTR
-                WHEN 'CP'
-                   MOVE 'COURT PLACE' TO D-BLD
-               WHEN 'NZ'
-                   MOVE 'NEW ZOO' TO D-BLD
-               WHEN 'VV'
-                   MOVE 'VERMONT' TO D-BLD
-               WHEN 'CT'
-                   MOVE 'CHINA TOWN' TO D-BLD
-                   COMPUTE C-PREM-DISC ROUNDED = C-BASE-RENT * -0.33
-                   ADD 1 TO C-GT-DISC-CTR
-               WHEN 'YS'
-                   MOVE 'YORKSHIRE' TO D-BLD
-               WHEN 'ME'
-                   MOVE 'MAINE APT' TO D-BLD
-           END-EVALUATE.
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
        
            COMPUTE C-SUBTOTAL ROUNDED =
                C-TENANT-CHARGE + C-BASE-RENT + C-PREM-DISC.             
            COMPUTE C-TOTAL-UTIL-COST ROUNDED =
                I-ELECTRIC + I-GAS + I-WATER + I-GARBAGE.
-           COMPUTE C-RENT-DUE ROUNDED = C-TOTAL-UTIL-COST + C-SUBTOTAL.
+           COMPUTE C-RENT-DUE ROUNDED =
+               C-TOTAL-UTIL-COST + C-SUBTOTAL + I-PRIOR-BALANCE.
+           ADD I-PRIOR-BALANCE TO C-GT-ARREARS.
+           MOVE D-BLD                        TO H-BLD-NAME.
+           ADD 1 TO C-BLD-NUM-UNITS.
+           ADD 1 TO C-GT-NUM-UNITS.
+           ADD C-RENT-DUE TO C-BLD-RENT-DUE.
+           ADD C-RENT-DUE TO C-GT-RENT-DUE.
+
+           COMPUTE C-EXP-MONTH-TOTAL = I-LEASE-MONTH + I-LEASE-TERM.
+           IF C-EXP-MONTH-TOTAL > 12
+               COMPUTE C-EXP-YEAR = I-LEASE-YEAR +
+                   FUNCTION INTEGER((C-EXP-MONTH-TOTAL - 1) / 12)
+               COMPUTE C-EXP-MONTH =
+                   FUNCTION MOD(C-EXP-MONTH-TOTAL - 1, 12) + 1
+           ELSE
+               MOVE I-LEASE-YEAR       TO C-EXP-YEAR
+               MOVE C-EXP-MONTH-TOTAL  TO C-EXP-MONTH
+           END-IF.
+           MOVE C-EXP-YEAR   TO C-EXP-DATE-YR.
+           MOVE C-EXP-MONTH  TO C-EXP-DATE-MO.
+           MOVE I-LEASE-DAY  TO C-EXP-DATE-DA.
+           COMPUTE C-DAYS-TO-EXP =
+               FUNCTION INTEGER-OF-DATE(C-EXP-DATE-N) -
+               FUNCTION INTEGER-OF-DATE(C-TODAY-DATE-N).
+           IF C-DAYS-TO-EXP >= 0 AND C-DAYS-TO-EXP <= 60
+               MOVE I-BLD-CODE      TO RAWREN-BLD-CODE
+               MOVE D-BLD           TO RAWREN-BLD-NAME
+               MOVE I-UNIT          TO RAWREN-UNIT
+               MOVE C-EXP-DATE-N    TO RAWREN-EXP-DATE
+               MOVE C-DAYS-TO-EXP   TO RAWREN-DAYS-LEFT
+               WRITE RENEWAL-RAW-REC
+           END-IF.
 
 		   IF C-RENT-DUE > 1000
 			   MOVE '***'                    TO D-RENT-LIMIT-FLAG
@@ -351,15 +673,109 @@
                    AT EOP
                        PERFORM L4-HEADING.
             
+       L3-BLD-SUBTOTALS.
+           MOVE H-BLD-NAME                   TO BS-BLD-NAME.
+           MOVE C-BLD-NUM-UNITS               TO BS-NUM-UNITS.
+           MOVE C-BLD-RENT-DUE               TO BS-RENT-DUE.
+           WRITE PRTLINE FROM BLD-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM L4-HEADING.
+           IF C-CMP-CTR < 20
+               ADD 1 TO C-CMP-CTR
+               MOVE H-BLD-CODE TO CMP-BLD-CODE(C-CMP-CTR)
+               MOVE H-BLD-NAME TO CMP-BLD-NAME(C-CMP-CTR)
+               MOVE C-BLD-RENT-DUE TO CMP-THIS-RENT(C-CMP-CTR)
+           END-IF.
+           MOVE 0                             TO C-BLD-NUM-UNITS.
+           MOVE 0                             TO C-BLD-RENT-DUE.
+           MOVE I-BLD-CODE                    TO H-BLD-CODE.
+
        L3-TOTALS.
 		   MOVE C-GT-DISC-CTR                TO GT-DISC-CTR.
 		   MOVE C-GT-PREM-CTR                TO GT-PREM-CTR.
+           MOVE C-GT-NUM-UNITS                TO GT-NUM-UNITS.
+           MOVE C-GT-RENT-DUE                 TO GT-RENT-DUE.
                WRITE PRTLINE FROM TOTAL-LINE
                    AFTER ADVANCING 3 LINES.
            WRITE PRTLINE FROM TOTAL-LINE2
                    AFTER ADVANCING 2 LINES.
            WRITE PRTLINE FROM TOTAL-LINE3
                    AFTER ADVANCING 1 LINE.
+           MOVE C-GT-ARREARS                 TO GT-ARREARS.
+           WRITE PRTLINE FROM ARREARS-LINE
+                   AFTER ADVANCING 2 LINES.
+
+       L3-WRITE-RENT-SUM.
+           OPEN OUTPUT RENT-SUM.
+           MOVE C-GT-RENT-DUE                TO RS-TOTAL-RENT-DUE.
+           WRITE RS-REC.
+           CLOSE RENT-SUM.
+
+       L3-LOAD-RENT-HIST.
+           READ RENT-HIST
+               AT END
+                   MOVE 'NO' TO MORE-RENT-HIST
+               NOT AT END
+                   IF C-HIST-CTR < 500
+                       ADD 1 TO C-HIST-CTR
+                       MOVE RH-BLD-CODE  TO HIST-BLD-CODE(C-HIST-CTR)
+                       MOVE RH-YEAR      TO HIST-YEAR(C-HIST-CTR)
+                       MOVE RH-MONTH     TO HIST-MONTH(C-HIST-CTR)
+                       MOVE RH-RENT-DUE  TO HIST-RENT-DUE(C-HIST-CTR)
+                   END-IF
+           END-READ.
+
+       L3-RENT-COMPARISON-REPORT.
+           WRITE PRTLINE FROM CMP-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM CMP-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM VARYING C-CMP-SUB FROM 1 BY 1
+               UNTIL C-CMP-SUB > C-CMP-CTR
+                   PERFORM L3-PRINT-CMP-LINE
+           END-PERFORM.
+
+       L3-PRINT-CMP-LINE.
+           PERFORM VARYING C-HIST-SUB FROM 1 BY 1
+               UNTIL C-HIST-SUB > C-HIST-CTR
+                   OR (HIST-BLD-CODE(C-HIST-SUB) =
+                           CMP-BLD-CODE(C-CMP-SUB)
+                       AND HIST-YEAR(C-HIST-SUB) = C-LAST-YEAR
+                       AND HIST-MONTH(C-HIST-SUB) = C-TODAY-MONTH)
+           END-PERFORM.
+           MOVE CMP-BLD-NAME(C-CMP-SUB)       TO CD-BLD-NAME.
+           MOVE CMP-THIS-RENT(C-CMP-SUB)      TO CD-THIS-RENT.
+           IF C-HIST-SUB <= C-HIST-CTR
+               MOVE HIST-RENT-DUE(C-HIST-SUB) TO CD-LAST-RENT
+               COMPUTE C-RENT-VARIANCE =
+                   CMP-THIS-RENT(C-CMP-SUB) - HIST-RENT-DUE(C-HIST-SUB)
+               MOVE C-RENT-VARIANCE           TO CD-VARIANCE
+               MOVE SPACES                    TO CD-NO-DATA
+           ELSE
+               MOVE 0                         TO CD-LAST-RENT
+               MOVE 0                         TO CD-VARIANCE
+               MOVE 'NEW'                     TO CD-NO-DATA
+           END-IF.
+           WRITE PRTLINE FROM CMP-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM L4-HEADING.
+
+       L3-WRITE-RENT-HIST.
+           OPEN EXTEND RENT-HIST.
+           PERFORM VARYING C-CMP-SUB FROM 1 BY 1
+               UNTIL C-CMP-SUB > C-CMP-CTR
+                   PERFORM L3-WRITE-RENT-HIST-REC
+           END-PERFORM.
+           CLOSE RENT-HIST.
+
+       L3-WRITE-RENT-HIST-REC.
+           MOVE CMP-BLD-CODE(C-CMP-SUB)       TO RH-BLD-CODE.
+           MOVE C-TODAY-YEAR                  TO RH-YEAR.
+           MOVE C-TODAY-MONTH                 TO RH-MONTH.
+           MOVE CMP-THIS-RENT(C-CMP-SUB)      TO RH-RENT-DUE.
+           WRITE RH-REC.
 
        L4-HEADING.
            ADD 1 TO PAGE-CTR.
@@ -377,5 +793,73 @@
            READ BILL-INPUT
                AT END
                    MOVE 'NO' TO MORE-RECS.
+           IF MORE-RECS = 'YES'
+               ADD 1 TO C-RUNLOG-RECS-READ
+           END-IF.
+
+       L3-WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE     TO CURRENT-DATE-AND-TIME.
+           MOVE 'CBLHJB04'                TO RL-PROGRAM-ID.
+           MOVE CURRENT-YEAR              TO RL-RUN-YEAR.
+           MOVE CURRENT-MONTH             TO RL-RUN-MONTH.
+           MOVE CURRENT-DAY               TO RL-RUN-DAY.
+           MOVE CURRENT-TIME              TO RL-RUN-TIME.
+           MOVE C-RUNLOG-RECS-READ        TO RL-RECS-READ.
+           MOVE C-GT-NUM-UNITS            TO RL-RECS-PROCESSED.
+           MOVE 0                         TO RL-RECS-REJECTED.
+           OPEN EXTEND RUN-LOG.
+           WRITE RL-REC.
+           CLOSE RUN-LOG.
+
+       L3-LOAD-BLD-RATE.
+           READ BLD-RATE-FILE
+               AT END
+                   MOVE 'NO' TO MORE-BLD-RATES
+               NOT AT END
+                   IF C-BLD-RATE-CTR < 20
+                       ADD 1 TO C-BLD-RATE-CTR
+                       MOVE BR-BLD-CODE  TO
+                           BRT-BLD-CODE(C-BLD-RATE-CTR)
+                       MOVE BR-BLD-NAME  TO
+                           BRT-BLD-NAME(C-BLD-RATE-CTR)
+                       MOVE BR-RATE-TYPE TO
+                           BRT-RATE-TYPE(C-BLD-RATE-CTR)
+                       MOVE BR-RATE      TO
+                           BRT-RATE(C-BLD-RATE-CTR)
+                   END-IF
+           END-READ.
+
+       L3-RENEWAL-REPORT.
+           OPEN INPUT RENEWAL-SORTED.
+           WRITE PRTLINE FROM RENEWAL-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM RENEWAL-HEADING
+               AFTER ADVANCING 2 LINES.
+           MOVE 'YES' TO MORE-RENEWALS.
+           PERFORM L3-READ-RENEWAL.
+           IF MORE-RENEWALS = 'NO'
+               WRITE PRTLINE FROM RENEWAL-NONE-LINE
+                   AFTER ADVANCING 2 LINES
+           ELSE
+               PERFORM L3-PRINT-RENEWAL
+                   UNTIL MORE-RENEWALS = 'NO'
+           END-IF.
+           CLOSE RENEWAL-SORTED.
+
+       L3-READ-RENEWAL.
+           READ RENEWAL-SORTED
+               AT END
+                   MOVE 'NO' TO MORE-RENEWALS.
+
+       L3-PRINT-RENEWAL.
+           MOVE REN-BLD-NAME           TO RD-BLD-NAME.
+           MOVE REN-UNIT                TO RD-UNIT.
+           MOVE REN-EXP-DATE(5:2)       TO RD-EXP-MONTH.
+           MOVE REN-EXP-DATE(7:2)       TO RD-EXP-DAY.
+           MOVE REN-EXP-DATE(1:4)       TO RD-EXP-YEAR.
+           MOVE REN-DAYS-LEFT           TO RD-DAYS-LEFT.
+           WRITE PRTLINE FROM RENEWAL-DETAIL-LINE
+               AFTER ADVANCING 2 LINES.
+           PERFORM L3-READ-RENEWAL.
 
        END PROGRAM CBLHJB04.
\ No newline at end of file

@@ -6,12 +6,59 @@
        ENVIRONMENT DIVISION.
 		   SELECT PIZZA-INPUT
 			   ASSIGN TO 'C:\COBOLWI19\CBLPIZZA.DAT'
-				   ORGANIZATION IS LINE SEQUENTIAL.
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS C-PIZZA-INPUT-STATUS.
 
 		   SELECT PRTOUT
 		       ASSIGN TO 'C:\COBOLWI19\PIZZARPT.PRT'
 				   ORGANIZATION IS RECORD SEQUENTIAL.
 
+		   SELECT ITEM-MASTER
+		       ASSIGN TO 'C:\COBOLWI19\ITEMMSTR.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT DECLINE-RAW
+			   ASSIGN TO 'C:\COBOLWI19\PIZZDECL.TMP'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT DECLINE-SORT-WORK
+			   ASSIGN TO 'SORTWK2'.
+
+		   SELECT DECLINE-SORTED
+			   ASSIGN TO 'C:\COBOLWI19\PIZZDECS.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT TOPSELL-RAW
+			   ASSIGN TO 'C:\COBOLWI19\PIZZTOPS.TMP'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT TOPSELL-SORT-WORK
+			   ASSIGN TO 'SORTWK3'.
+
+		   SELECT TOPSELL-SORTED
+			   ASSIGN TO 'C:\COBOLWI19\PIZZTOPS.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT OPTIONAL RUN-CONTROL
+			   ASSIGN TO 'C:\COBOLWI19\RUNCTL.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT PIZZA-SUM
+			   ASSIGN TO 'C:\COBOLWI19\PIZZASUM.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT SALES-HIST
+			   ASSIGN TO 'C:\COBOLWI19\PIZZAHST.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT OPTIONAL RUN-LOG
+			   ASSIGN TO 'C:\COBOLWI19\RUNLOG.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT ERROUT
+			   ASSIGN TO 'C:\COBOLWI19\PIZZAER1.PRT'
+				   ORGANIZATION IS RECORD SEQUENTIAL.
+
        DATA DIVISION.
 	   FILE SECTION.
 	   FD PIZZA-INPUT
@@ -40,27 +87,171 @@
 
 	   01 PRTLINE                    PIC X(132).
 
+	   FD ITEM-MASTER
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS IM-REC
+	   RECORD CONTAINS 24 CHARACTERS.
+
+	   01 IM-REC.
+	       05 IM-ITEM-CODE         PIC X(4).
+		   05 IM-ITEM-NAME         PIC X(20).
+
+	   FD  DECLINE-RAW
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS DECLINE-RAW-REC
+		   RECORD CONTAINS 30 CHARACTERS.
+
+	   01 DECLINE-RAW-REC.
+		   05 RAWDEC-ITEM-NO          PIC X(4).
+		   05 RAWDEC-ITEM-NAME        PIC X(20).
+		   05 RAWDEC-PCT              PIC S9(5).
+
+	   SD  DECLINE-SORT-WORK.
+
+	   01 DECLINE-SORT-REC.
+		   05 SRT-DEC-ITEM-NO         PIC X(4).
+		   05 SRT-DEC-ITEM-NAME       PIC X(20).
+		   05 SRT-DEC-PCT             PIC S9(5).
+
+	   FD  DECLINE-SORTED
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS DECLINE-SORTED-REC
+		   RECORD CONTAINS 30 CHARACTERS.
+
+	   01 DECLINE-SORTED-REC.
+		   05 DEC-ITEM-NO             PIC X(4).
+		   05 DEC-ITEM-NAME           PIC X(20).
+		   05 DEC-PCT                 PIC S9(5).
+
+	   FD  TOPSELL-RAW
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS TOPSELL-RAW-REC
+		   RECORD CONTAINS 39 CHARACTERS.
+
+	   01 TOPSELL-RAW-REC.
+		   05 RAWTOP-ITEM-NO          PIC X(4).
+		   05 RAWTOP-ITEM-NAME        PIC X(20).
+		   05 RAWTOP-TOTAL-SALES      PIC 9(15).
+
+	   SD  TOPSELL-SORT-WORK.
+
+	   01 TOPSELL-SORT-REC.
+		   05 SRT-TOP-ITEM-NO         PIC X(4).
+		   05 SRT-TOP-ITEM-NAME       PIC X(20).
+		   05 SRT-TOP-TOTAL-SALES     PIC 9(15).
+
+	   FD  TOPSELL-SORTED
+		   LABEL RECORD IS STANDARD
+		   DATA RECORD IS TOPSELL-SORTED-REC
+		   RECORD CONTAINS 39 CHARACTERS.
+
+	   01 TOPSELL-SORTED-REC.
+		   05 TOP-ITEM-NO             PIC X(4).
+		   05 TOP-ITEM-NAME           PIC X(20).
+		   05 TOP-TOTAL-SALES         PIC 9(15).
+
+	   FD RUN-CONTROL
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RC-REC
+	   RECORD CONTAINS 9 CHARACTERS.
+
+	   01 RC-REC.
+	       05 RC-AS-OF-DATE.
+	           10 RC-AS-OF-YEAR       PIC 9(4).
+	           10 RC-AS-OF-MONTH      PIC 99.
+	           10 RC-AS-OF-DAY        PIC 99.
+	       05 RC-RERUN-FLAG           PIC X.
+
+	   FD PIZZA-SUM
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS PS-REC
+	   RECORD CONTAINS 15 CHARACTERS.
+
+	   01 PS-REC.
+	       05 PS-TOTAL-SALES          PIC 9(15).
+
+	   FD SALES-HIST
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS SH-REC
+	   RECORD CONTAINS 23 CHARACTERS.
+
+	   01 SH-REC.
+	       05 SH-ITEM-NO              PIC X(4).
+	       05 SH-YEAR                 PIC 9(4).
+	       05 SH-MONTH                PIC 99.
+	       05 SH-TOTAL-SALES          PIC 9(13).
+
+	   FD RUN-LOG
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RL-REC
+	   RECORD CONTAINS 48 CHARACTERS.
+
+	   01 RL-REC.
+	       05 RL-PROGRAM-ID           PIC X(8).
+	       05 RL-RUN-DATE.
+	           10 RL-RUN-YEAR         PIC 9(4).
+	           10 RL-RUN-MONTH        PIC 99.
+	           10 RL-RUN-DAY          PIC 99.
+	       05 RL-RUN-TIME             PIC X(11).
+	       05 RL-RECS-READ            PIC 9(7).
+	       05 RL-RECS-PROCESSED       PIC 9(7).
+	       05 RL-RECS-REJECTED        PIC 9(7).
+
+	   FD ERROUT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS ERRLINE
+	   RECORD CONTAINS 132 CHARACTERS
+	   LINAGE IS 60 WITH FOOTING AT 56.
+
+	   01 ERRLINE                         PIC X(132).
+
        WORKING-STORAGE SECTION.
 	   01 MISC.
 		   05  MORE-RECS               PIC X(3)    VALUE 'YES'.
+		   05  C-PIZZA-INPUT-STATUS    PIC XX      VALUE '00'.
+		   05  C-JOB-ABEND-SW          PIC X       VALUE 'N'.
+		       88  C-JOB-ABEND         VALUE 'Y'.
 		   05  PAGE-CTR                PIC 99      VALUE 0.
+		   05  C-RUNLOG-RECS-READ     PIC 9(7)    VALUE 0.
 		   05  CURRENT-DATE-AND-TIME.
 			   10 CURRENT-YEAR         PIC X(4).
 			   10 CURRENT-MONTH        PIC XX.
 			   10 CURRENT-DAY          PIC XX.
 			   10 CURRENT-TIME         PIC X(11).
 		   05 CALCS.
-			   10 C-INC-DEC-AMT        PIC 9(7).
-			   10 C-INC-DEC-PCT        PIC 9(7).
+			   10 C-INC-DEC-AMT        PIC S9(7).
+			   10 C-INC-DEC-PCT        PIC S9(7).
 			   10 C-TOTAL-SALES        PIC 9(13).
 			   10 C-NUM-SALES          PIC 9(4)    VALUE 0.
 		   05 GRAND-TOTALS.
 			   10 C-GT-TOTAL-SALES     PIC 9(15)   VALUE 0.
-			   10 C-GT-INC-DEC-AMT     PIC 9(9)    VALUE 0.
-			   10 C-GT-AVG-INC-DEC-AMT PIC 9(7)    VALUE 0.
-			   10 C-GT-AVG-INC-DEC-PCT PIC 9(5)    VALUE 0.
+			   10 C-GT-INC-DEC-AMT     PIC S9(9)   VALUE 0.
+			   10 C-GT-AVG-INC-DEC-AMT PIC S9(7)   VALUE 0.
+			   10 C-GT-AVG-INC-DEC-PCT PIC S9(5)   VALUE 0.
+			   10 C-GT-INC-DEC-PCT-SUM PIC S9(9)   VALUE 0.
 			   10 C-GT-PREV-QTY        PIC 9(7)    VALUE 0.
+			   10 C-GT-ERR-CTR         PIC 9(6)    VALUE 0.
+		   05  ERR-SW                  PIC X       VALUE 'N'.
+		   05  ERR-PAGE-CTR            PIC 99      VALUE 0.
+		   05 C-ITEM-SUB            PIC 999      VALUE 0.
+		   05  MORE-ITEMS             PIC X(3)    VALUE 'YES'.
+		   05  C-ITEM-CTR             PIC 99      VALUE 0.
+		   05  MORE-DECLINES           PIC X(3)    VALUE 'YES'.
+		   05  MORE-TOPSELL            PIC X(3)    VALUE 'YES'.
+		   05  C-TOP-RANK              PIC 9       VALUE 0.
+		   05  MORE-SALES-HIST         PIC X(3)    VALUE 'YES'.
+		   05  C-TREND-SUB             PIC 999     VALUE 0.
 
+	   01 TREND-TABLE.
+		   05 TREND-ITEM-ROW        OCCURS 6 TIMES.
+			   10 TREND-ITEM-CTR    PIC 9         VALUE 0.
+			   10 TREND-MONTH-SALES PIC 9(13)     OCCURS 6 TIMES
+												   VALUE 0.
+
+	   01 ITEM-TABLE.
+		   05 ITEM-TABLE-ENTRY OCCURS 6 TIMES.
+			   10 ITEM-TABLE-CODE    PIC X(4).
+			   10 ITEM-TABLE-NAME    PIC X(20).
 
 	   01 TITLE-LINE.
 	       05 FILLER                 PIC X(6)      VALUE 'DATE: '.
@@ -77,6 +268,35 @@
 		   05 FILLER                 PIC X(6)      VALUE 'PAGE: '.
 		   05 TITLE-PAGE             PIC Z9.
 
+	   01 ERR-TITLE-LINE.
+	       05 FILLER                 PIC X(6)      VALUE 'DATE: '.
+		   05 ERR-TITLE-DATE.
+		       10 ERR-TITLE-MONTH    PIC XX.
+			   10 FILLER             PIC X         VALUE '/'.
+			   10 ERR-TITLE-DAY      PIC XX.
+		       10 FILLER             PIC X         VALUE '/'.
+			   10 ERR-TITLE-YEAR     PIC X(4).
+		   05 FILLER                 PIC X(39)     VALUE SPACES.
+		   05 FILLER                 PIC X(12)     VALUE 'PIZZA ERRORS'.
+		   05 FILLER                 PIC X(57)     VALUE SPACES.
+		   05 FILLER                 PIC X(6)      VALUE 'PAGE: '.
+		   05 ERR-TITLE-PAGE         PIC Z9.
+
+	   01 ERR-COL-HEADING.
+		   05 FILLER                 PIC X(12)     VALUE 'ERROR RECORD'.
+		   05 FILLER                 PIC X(40)     VALUE SPACES.
+		   05 FILLER                 PIC X(17)
+              VALUE 'ERROR DESCRIPTION'.
+
+	   01 ERROR-LINE.
+		   05 ERR-REC                PIC X(26).
+		   05 FILLER                 PIC X         VALUE SPACES.
+		   05 ERR-MSG                PIC X(60).
+
+	   01 ERR-TOTAL-LINE.
+		   05 FILLER           PIC X(13)     VALUE 'TOTAL ERRORS '.
+		   05 GT-ERR-CTR             PIC Z,ZZ9.
+
 	   01 COL-HEADING1.
 		   05 FILLER                 PIC X(5)      VALUE SPACES.
 		   05 FILLER                 PIC X(4)      VALUE 'ITEM'.
@@ -91,6 +311,8 @@
 		   05 FILLER                 PIC X(9)      VALUE 'INCR/DECR'.
 		   05 FILLER                 PIC X(10)     VALUE SPACES.
 		   05 FILLER                 PIC X(4)      VALUE 'SALE'.
+		   05 FILLER                 PIC X(10)     VALUE SPACES.
+		   05 FILLER                 PIC X(11)     VALUE 'ITEM'.
 
 	   01 COL-HEADING2.
 	       05 FILLER                 PIC X(4)      VALUE SPACES.
@@ -110,6 +332,8 @@
 		   05 FILLER                 PIC X(5)      VALUE 'PRICE'.
 		   05 FILLER                 PIC X(10)     VALUE SPACES.
 		   05 FILLER                 PIC X(11)     VALUE 'TOTAL SALES'.
+		   05 FILLER                 PIC X(10)     VALUE SPACES.
+		   05 FILLER                 PIC X(11)     VALUE 'DESCRIPTION'.
 
 	   01 DETAIL-LINE.
 		   05 FILLER                 PIC X(4)      VALUE SPACES.
@@ -128,15 +352,17 @@
 		   05 D-PIZZA-PREV-QTY       PIC ZZ,ZZ9.
 		   05 FILLER                 PIC X(8)      VALUE SPACES.
 		   05 D-PIZZA-CUR-QTY        PIC ZZ,ZZ9.
-		   05 FILLER                 PIC X(12)     VALUE SPACES.
+		   05 FILLER                 PIC X(6)      VALUE SPACES.
 		   05 D-INC-DEC-AMT          PIC ZZ,ZZ9B-.
-		   05 FILLER                 PIC X(13)     VALUE SPACES.
+		   05 FILLER                 PIC X(7)      VALUE SPACES.
 		   05 D-INC-DEC-PCT          PIC ++++9.
 		   05 FILLER                 PIC X         VALUE '%'.
-		   05 FILLER                 PIC X(9)      VALUE SPACES.
+		   05 FILLER                 PIC X(3)      VALUE SPACES.
 		   05 D-SALE-PRICE           PIC $$$.99.
-		   05 FILLER                 PIC X(7)      VALUE SPACES.
+		   05 FILLER                 PIC X(4)      VALUE SPACES.
 		   05 D-TOTAL-SALES          PIC $$$,$$$,$$$.99.
+		   05 FILLER                 PIC X(7)      VALUE SPACES.
+		   05 D-PIZZA-NAME           PIC X(20).
 
 	   01 TOTAL-LINE1.
 		   05 FILLER                 PIC X(45)     VALUE SPACES.
@@ -162,6 +388,91 @@
 		   05 GT-AVG-INC-DEC-PCT     PIC +++9B.
 		   05 FILLER                 PIC X           VALUE '%'.
 
+	   01 DECLINE-TITLE-LINE.
+		   05 FILLER                 PIC X(45)     VALUE SPACES.
+		   05 FILLER                 PIC X(30)
+              VALUE 'SALES-DECLINE EXCEPTION REPORT'.
+
+	   01 DECLINE-HEADING.
+		   05 FILLER                 PIC X(5)      VALUE SPACES.
+		   05 FILLER                 PIC X(4)      VALUE 'ITEM'.
+		   05 FILLER                 PIC X(6)      VALUE SPACES.
+		   05 FILLER                 PIC X(11)     VALUE 'DESCRIPTION'.
+		   05 FILLER                 PIC X(9)      VALUE SPACES.
+		   05 FILLER                 PIC X(9)      VALUE 'INCR/DECR'.
+		   05 FILLER                 PIC X(6)      VALUE SPACES.
+		   05 FILLER                 PIC X(10)     VALUE 'PERCENTAGE'.
+
+	   01 DECLINE-DETAIL-LINE.
+		   05 FILLER                 PIC X(5)      VALUE SPACES.
+		   05 DD-ITEM-NO             PIC X(4).
+		   05 FILLER                 PIC X(6)      VALUE SPACES.
+		   05 DD-ITEM-NAME           PIC X(20).
+		   05 FILLER                 PIC X(5)      VALUE SPACES.
+		   05 DD-PCT                 PIC +++9.
+		   05 FILLER                 PIC X         VALUE '%'.
+
+	   01 DECLINE-NONE-LINE.
+		   05 FILLER                 PIC X(45)     VALUE SPACES.
+		   05 FILLER                 PIC X(36)
+              VALUE 'NO ITEMS WITH A DOUBLE-DIGIT DECLINE'.
+
+	   01 TOPSELL-TITLE-LINE.
+		   05 FILLER                 PIC X(45)     VALUE SPACES.
+		   05 FILLER                 PIC X(26)
+              VALUE 'TOP 5 ITEMS BY TOTAL SALES'.
+
+	   01 TOPSELL-HEADING.
+		   05 FILLER                 PIC X(5)      VALUE SPACES.
+		   05 FILLER                 PIC X(4)      VALUE 'RANK'.
+		   05 FILLER                 PIC X(4)      VALUE SPACES.
+		   05 FILLER                 PIC X(4)      VALUE 'ITEM'.
+		   05 FILLER                 PIC X(6)      VALUE SPACES.
+		   05 FILLER                 PIC X(11)     VALUE 'DESCRIPTION'.
+		   05 FILLER                 PIC X(8)      VALUE SPACES.
+		   05 FILLER                 PIC X(11)     VALUE 'TOTAL SALES'.
+
+	   01 TOPSELL-DETAIL-LINE.
+		   05 FILLER                 PIC X(6)      VALUE SPACES.
+		   05 DT-RANK                PIC 9.
+		   05 FILLER                 PIC X(7)      VALUE SPACES.
+		   05 DT-ITEM-NO             PIC X(4).
+		   05 FILLER                 PIC X(6)      VALUE SPACES.
+		   05 DT-ITEM-NAME           PIC X(20).
+		   05 FILLER                 PIC X(3)      VALUE SPACES.
+		   05 DT-TOTAL-SALES         PIC $$$,$$$,$$$,$$$.99.
+
+	   01 TREND-TITLE-LINE.
+		   05 FILLER                 PIC X(40)     VALUE SPACES.
+		   05 FILLER                 PIC X(45)
+              VALUE 'SIX-MONTH SALES TREND BY ITEM'.
+
+	   01 TREND-HEADING.
+		   05 FILLER                 PIC X(5)      VALUE SPACES.
+		   05 FILLER                 PIC X(4)      VALUE 'ITEM'.
+		   05 FILLER                 PIC X(17)     VALUE SPACES.
+		   05 FILLER                 PIC X(6)      VALUE '6 MO.'.
+		   05 FILLER                 PIC X(6)      VALUE '5 MO.'.
+		   05 FILLER                 PIC X(6)      VALUE '4 MO.'.
+		   05 FILLER                 PIC X(6)      VALUE '3 MO.'.
+		   05 FILLER                 PIC X(6)      VALUE '2 MO.'.
+		   05 FILLER                 PIC X(6)      VALUE 'LAST'.
+
+	   01 TREND-DETAIL-LINE.
+		   05 FILLER                 PIC X(5)      VALUE SPACES.
+		   05 DTR-ITEM-NAME          PIC X(20).
+		   05 DTR-MONTH-SALES-1      PIC ZZZ,ZZ9.
+		   05 FILLER                 PIC X(2)      VALUE SPACES.
+		   05 DTR-MONTH-SALES-2      PIC ZZZ,ZZ9.
+		   05 FILLER                 PIC X(2)      VALUE SPACES.
+		   05 DTR-MONTH-SALES-3      PIC ZZZ,ZZ9.
+		   05 FILLER                 PIC X(2)      VALUE SPACES.
+		   05 DTR-MONTH-SALES-4      PIC ZZZ,ZZ9.
+		   05 FILLER                 PIC X(2)      VALUE SPACES.
+		   05 DTR-MONTH-SALES-5      PIC ZZZ,ZZ9.
+		   05 FILLER                 PIC X(2)      VALUE SPACES.
+		   05 DTR-MONTH-SALES-6      PIC ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
 	   L1-MAIN.
 		   PERFORM L2-INIT.
@@ -172,23 +483,85 @@
 
 	   L2-INIT.
 		   OPEN INPUT PIZZA-INPUT.
+		   IF C-PIZZA-INPUT-STATUS NOT = '00'
+			   DISPLAY 'CBLHJB01 - UNABLE TO OPEN PIZZA-INPUT, '
+				   'STATUS = ' C-PIZZA-INPUT-STATUS
+			   MOVE 16 TO RETURN-CODE
+			   SET C-JOB-ABEND TO TRUE
+		   END-IF.
+		   IF C-JOB-ABEND
+		       STOP RUN
+		   END-IF.
 		   OPEN OUTPUT PRTOUT.
-		   MOVE FUNCTION CURRENT-DATE  TO CURRENT-DATE-AND-TIME.
-		   MOVE CURRENT-MONTH          TO TITLE-MONTH.
-		   MOVE CURRENT-DAY            TO TITLE-DAY.
-		   MOVE CURRENT-YEAR           TO TITLE-YEAR.
+		   OPEN OUTPUT ERROUT.
+		   OPEN OUTPUT DECLINE-RAW.
+		   OPEN OUTPUT TOPSELL-RAW.
+		   OPEN EXTEND SALES-HIST.
+		   OPEN INPUT ITEM-MASTER.
+		   PERFORM L3-LOAD-ITEM-TABLE
+			   UNTIL MORE-ITEMS = 'NO'.
+		   CLOSE ITEM-MASTER.
+		   OPEN INPUT RUN-CONTROL.
+		   READ RUN-CONTROL
+			   AT END
+				   MOVE ZEROS TO RC-AS-OF-DATE
+				   MOVE 'N'   TO RC-RERUN-FLAG.
+		   CLOSE RUN-CONTROL.
+		   IF RC-AS-OF-YEAR = ZERO
+			   MOVE FUNCTION CURRENT-DATE  TO CURRENT-DATE-AND-TIME
+			   MOVE CURRENT-MONTH          TO TITLE-MONTH
+			   MOVE CURRENT-DAY            TO TITLE-DAY
+			   MOVE CURRENT-YEAR           TO TITLE-YEAR
+			   MOVE CURRENT-MONTH          TO ERR-TITLE-MONTH
+			   MOVE CURRENT-DAY            TO ERR-TITLE-DAY
+			   MOVE CURRENT-YEAR           TO ERR-TITLE-YEAR
+		   ELSE
+			   MOVE RC-AS-OF-MONTH         TO TITLE-MONTH
+			   MOVE RC-AS-OF-DAY           TO TITLE-DAY
+			   MOVE RC-AS-OF-YEAR          TO TITLE-YEAR
+			   MOVE RC-AS-OF-MONTH         TO ERR-TITLE-MONTH
+			   MOVE RC-AS-OF-DAY           TO ERR-TITLE-DAY
+			   MOVE RC-AS-OF-YEAR          TO ERR-TITLE-YEAR
+		   END-IF.
 		   PERFORM L3-INIT-HEADING.
 		   PERFORM L3-READ-INPUT.
 
 	   L2-MAINLINE.
-		   PERFORM L3-CALCS.
-		   PERFORM L3-MOVE-PRINT.
+		   PERFORM L3-VALIDATION
+			   THRU L3-VALIDATION-EXIT.
+		   IF ERR-SW = 'N'
+			   PERFORM L3-CALCS
+			   PERFORM L3-MOVE-PRINT
+		   ELSE
+			   PERFORM L3-ERROR-PRINT
+		   END-IF.
 		   PERFORM L3-READ-INPUT.
 
 	   L2-CLOSING.
 		   PERFORM L3-TOTALS.
+		   OPEN OUTPUT PIZZA-SUM.
+		   MOVE C-GT-TOTAL-SALES TO PS-TOTAL-SALES.
+		   WRITE PS-REC.
+		   CLOSE PIZZA-SUM.
 		   CLOSE PIZZA-INPUT.
+		   CLOSE DECLINE-RAW.
+		   CLOSE TOPSELL-RAW.
+		   CLOSE SALES-HIST.
+		   SORT DECLINE-SORT-WORK
+			   ON ASCENDING KEY SRT-DEC-PCT
+			   USING DECLINE-RAW
+			   GIVING DECLINE-SORTED.
+		   SORT TOPSELL-SORT-WORK
+			   ON DESCENDING KEY SRT-TOP-TOTAL-SALES
+			   USING TOPSELL-RAW
+			   GIVING TOPSELL-SORTED.
+		   PERFORM L3-TOPSELL-REPORT.
+		   PERFORM L3-DECLINE-REPORT.
+		   PERFORM L3-TREND-REPORT.
+		   PERFORM L3-ERR-TOTALS.
+		   PERFORM L3-WRITE-RUN-LOG.
 		   CLOSE PRTOUT.
+		   CLOSE ERROUT.
 
 	   L3-INIT-HEADING.
 		   ADD 1 TO PAGE-CTR.
@@ -198,18 +571,115 @@
 			   AFTER ADVANCING 2 LINES.
 		   WRITE PRTLINE FROM COL-HEADING2
 			   AFTER ADVANCING 1 LINE.
+		   ADD 1 TO ERR-PAGE-CTR.
+		   MOVE ERR-PAGE-CTR           TO ERR-TITLE-PAGE.
+		   WRITE ERRLINE FROM ERR-TITLE-LINE.
+		   WRITE ERRLINE FROM ERR-COL-HEADING
+			   AFTER ADVANCING 2 LINES.
 
 	   L3-READ-INPUT.
 		   READ PIZZA-INPUT
 			   AT END
 				   MOVE 'NO' TO MORE-RECS.
+		   IF MORE-RECS = 'YES'
+			   ADD 1 TO C-RUNLOG-RECS-READ
+		   END-IF.
+
+	   L3-WRITE-RUN-LOG.
+		   MOVE FUNCTION CURRENT-DATE  TO CURRENT-DATE-AND-TIME.
+		   MOVE 'CBLHJB01'             TO RL-PROGRAM-ID.
+		   MOVE CURRENT-YEAR           TO RL-RUN-YEAR.
+		   MOVE CURRENT-MONTH          TO RL-RUN-MONTH.
+		   MOVE CURRENT-DAY            TO RL-RUN-DAY.
+		   MOVE CURRENT-TIME           TO RL-RUN-TIME.
+		   MOVE C-RUNLOG-RECS-READ     TO RL-RECS-READ.
+		   MOVE C-NUM-SALES            TO RL-RECS-PROCESSED.
+		   MOVE C-GT-ERR-CTR           TO RL-RECS-REJECTED.
+		   OPEN EXTEND RUN-LOG.
+		   WRITE RL-REC.
+		   CLOSE RUN-LOG.
+
+	   L3-VALIDATION.
+		   MOVE 'N' TO ERR-SW.
+			   IF I-PIZZA-PREV-QTY NOT NUMERIC
+				   MOVE 'PRIOR QUANTITY IS NOT NUMERIC' TO ERR-MSG
+				   MOVE 'Y' TO ERR-SW
+				   GO TO L3-VALIDATION-EXIT.
+
+			   IF I-PIZZA-CUR-QTY NOT NUMERIC
+				   MOVE 'CURRENT QUANTITY IS NOT NUMERIC' TO ERR-MSG
+				   MOVE 'Y' TO ERR-SW
+				   GO TO L3-VALIDATION-EXIT.
+
+			   IF I-PIZZA-PREV-QTY = 0
+				   AND I-PIZZA-CUR-QTY > 0
+				   MOVE 'PRIOR QUANTITY IS ZERO' TO ERR-MSG
+				   MOVE 'Y' TO ERR-SW
+				   GO TO L3-VALIDATION-EXIT.
+
+			   IF I-PIZZA-PREV-QTY > 0
+				   AND I-PIZZA-CUR-QTY > I-PIZZA-PREV-QTY * 10
+				   MOVE 'CURRENT QTY MORE THAN 10X PRIOR QTY' TO ERR-MSG
+				   MOVE 'Y' TO ERR-SW
+				   GO TO L3-VALIDATION-EXIT.
+
+	   L3-VALIDATION-EXIT.
+		   EXIT.
+
+	   L3-ERROR-PRINT.
+		   COMPUTE C-GT-ERR-CTR = C-GT-ERR-CTR + 1.
+		   MOVE I-PIZZA-REC TO ERR-REC.
+		   WRITE ERRLINE FROM ERROR-LINE
+			   AFTER ADVANCING 2 LINES
+				   AT EOP
+					   PERFORM L4-ERROR-HEADING.
+
+	   L3-ERR-TOTALS.
+		   MOVE C-GT-ERR-CTR TO GT-ERR-CTR.
+		   WRITE ERRLINE FROM ERR-TOTAL-LINE
+			   AFTER ADVANCING 3 LINES.
+
+	   L4-ERROR-HEADING.
+		   ADD 1 TO ERR-PAGE-CTR.
+		   MOVE ERR-PAGE-CTR           TO ERR-TITLE-PAGE.
+		   WRITE ERRLINE FROM ERR-TITLE-LINE
+			   AFTER ADVANCING PAGE.
+		   WRITE ERRLINE FROM ERR-COL-HEADING
+			   AFTER ADVANCING 2 LINES.
 
 	   L3-CALCS.
 		   COMPUTE C-INC-DEC-AMT = I-PIZZA-CUR-QTY - I-PIZZA-PREV-QTY.
-		   COMPUTE C-INC-DEC-PCT =
-               C-INC-DEC-AMT / I-PIZZA-PREV-QTY * 100.
+		   IF I-PIZZA-PREV-QTY = 0
+			   MOVE 0 TO C-INC-DEC-PCT
+		   ELSE
+			   COMPUTE C-INC-DEC-PCT =
+				   C-INC-DEC-AMT / I-PIZZA-PREV-QTY * 100
+		   END-IF.
 		   COMPUTE C-TOTAL-SALES = I-PIZZA-PRICE * I-PIZZA-CUR-QTY.
            COMPUTE C-NUM-SALES = C-NUM-SALES + 1.
+		   ADD C-TOTAL-SALES    TO C-GT-TOTAL-SALES.
+		   ADD C-INC-DEC-AMT    TO C-GT-INC-DEC-AMT.
+		   ADD C-INC-DEC-PCT    TO C-GT-INC-DEC-PCT-SUM.
+		   ADD I-PIZZA-PREV-QTY TO C-GT-PREV-QTY.
+		   PERFORM L5-EVAL-ITEM-NAME.
+		   PERFORM L3-CHECK-DECLINE.
+		   MOVE I-PIZZA-ITEM-NO        TO RAWTOP-ITEM-NO.
+		   MOVE D-PIZZA-NAME           TO RAWTOP-ITEM-NAME.
+		   MOVE C-TOTAL-SALES          TO RAWTOP-TOTAL-SALES.
+		   WRITE TOPSELL-RAW-REC.
+		   MOVE I-PIZZA-ITEM-NO        TO SH-ITEM-NO.
+		   MOVE I-PIZZA-CUR-YY         TO SH-YEAR.
+		   MOVE I-PIZZA-CUR-MM         TO SH-MONTH.
+		   MOVE C-TOTAL-SALES          TO SH-TOTAL-SALES.
+		   WRITE SH-REC.
+
+	   L3-CHECK-DECLINE.
+		   IF C-INC-DEC-PCT <= -10
+			   MOVE I-PIZZA-ITEM-NO        TO RAWDEC-ITEM-NO
+			   MOVE D-PIZZA-NAME           TO RAWDEC-ITEM-NAME
+			   MOVE C-INC-DEC-PCT          TO RAWDEC-PCT
+			   WRITE DECLINE-RAW-REC
+		   END-IF.
 
 	   L3-MOVE-PRINT.
 		   MOVE I-PIZZA-ITEM-NO1       TO D-PIZZA-ITEM-NO1.
@@ -230,6 +700,14 @@
 		               PERFORM L4-HEADING.
 
 	   L3-TOTALS.
+		   IF C-NUM-SALES > 0
+			   COMPUTE C-GT-AVG-INC-DEC-AMT ROUNDED =
+				   C-GT-INC-DEC-AMT / C-NUM-SALES
+		   END-IF.
+		   IF C-NUM-SALES > 0
+			   COMPUTE C-GT-AVG-INC-DEC-PCT ROUNDED =
+				   C-GT-INC-DEC-PCT-SUM / C-NUM-SALES
+		   END-IF.
 		   MOVE C-GT-TOTAL-SALES       TO GT-TOTAL-SALES.
 		   MOVE C-GT-AVG-INC-DEC-AMT   TO GT-AVG-INC-DEC-AMT.
 		   MOVE C-GT-AVG-INC-DEC-PCT   TO GT-AVG-INC-DEC-PCT.
@@ -241,6 +719,131 @@
 		   WRITE PRTLINE FROM TOTAL-LINE3
 			   AFTER ADVANCING 2 LINES.
 
+	   L3-TOPSELL-REPORT.
+		   OPEN INPUT TOPSELL-SORTED.
+		   WRITE PRTLINE FROM TOPSELL-TITLE-LINE
+			   AFTER ADVANCING PAGE.
+		   WRITE PRTLINE FROM TOPSELL-HEADING
+			   AFTER ADVANCING 2 LINES.
+		   MOVE 'YES' TO MORE-TOPSELL.
+		   MOVE 0 TO C-TOP-RANK.
+		   PERFORM L3-READ-TOPSELL.
+		   PERFORM L3-PRINT-TOPSELL
+			   UNTIL MORE-TOPSELL = 'NO' OR C-TOP-RANK = 5.
+		   CLOSE TOPSELL-SORTED.
+
+	   L3-READ-TOPSELL.
+		   READ TOPSELL-SORTED
+			   AT END
+				   MOVE 'NO' TO MORE-TOPSELL.
+
+	   L3-PRINT-TOPSELL.
+		   ADD 1 TO C-TOP-RANK.
+		   MOVE C-TOP-RANK             TO DT-RANK.
+		   MOVE TOP-ITEM-NO            TO DT-ITEM-NO.
+		   MOVE TOP-ITEM-NAME          TO DT-ITEM-NAME.
+		   MOVE TOP-TOTAL-SALES        TO DT-TOTAL-SALES.
+		   WRITE PRTLINE FROM TOPSELL-DETAIL-LINE
+			   AFTER ADVANCING 2 LINES.
+		   PERFORM L3-READ-TOPSELL.
+
+	   L3-DECLINE-REPORT.
+		   OPEN INPUT DECLINE-SORTED.
+		   WRITE PRTLINE FROM DECLINE-TITLE-LINE
+			   AFTER ADVANCING PAGE.
+		   WRITE PRTLINE FROM DECLINE-HEADING
+			   AFTER ADVANCING 2 LINES.
+		   MOVE 'YES' TO MORE-DECLINES.
+		   PERFORM L3-READ-DECLINE.
+		   IF MORE-DECLINES = 'NO'
+			   WRITE PRTLINE FROM DECLINE-NONE-LINE
+				   AFTER ADVANCING 2 LINES
+		   ELSE
+			   PERFORM L3-PRINT-DECLINE
+				   UNTIL MORE-DECLINES = 'NO'
+		   END-IF.
+		   CLOSE DECLINE-SORTED.
+
+	   L3-READ-DECLINE.
+		   READ DECLINE-SORTED
+			   AT END
+				   MOVE 'NO' TO MORE-DECLINES.
+
+	   L3-PRINT-DECLINE.
+		   MOVE DEC-ITEM-NO            TO DD-ITEM-NO.
+		   MOVE DEC-ITEM-NAME          TO DD-ITEM-NAME.
+		   MOVE DEC-PCT                TO DD-PCT.
+		   WRITE PRTLINE FROM DECLINE-DETAIL-LINE
+			   AFTER ADVANCING 2 LINES.
+		   PERFORM L3-READ-DECLINE.
+
+	   L3-TREND-REPORT.
+		   OPEN INPUT SALES-HIST.
+		   WRITE PRTLINE FROM TREND-TITLE-LINE
+			   AFTER ADVANCING PAGE.
+		   WRITE PRTLINE FROM TREND-HEADING
+			   AFTER ADVANCING 2 LINES.
+		   MOVE 'YES' TO MORE-SALES-HIST.
+		   PERFORM L3-READ-SALES-HIST.
+		   PERFORM L3-BUILD-TREND
+			   UNTIL MORE-SALES-HIST = 'NO'.
+		   CLOSE SALES-HIST.
+		   PERFORM VARYING C-TREND-SUB FROM 1 BY 1
+			   UNTIL C-TREND-SUB > C-ITEM-CTR
+			       PERFORM L3-PRINT-TREND
+		   END-PERFORM.
+
+	   L3-READ-SALES-HIST.
+		   READ SALES-HIST
+			   AT END
+				   MOVE 'NO' TO MORE-SALES-HIST.
+
+	   L3-BUILD-TREND.
+		   PERFORM VARYING C-ITEM-SUB FROM 1 BY 1
+			   UNTIL C-ITEM-SUB > C-ITEM-CTR
+				   OR SH-ITEM-NO = ITEM-TABLE-CODE(C-ITEM-SUB)
+		   END-PERFORM.
+		   IF C-ITEM-SUB <= C-ITEM-CTR
+			   IF TREND-ITEM-CTR(C-ITEM-SUB) < 6
+				   ADD 1 TO TREND-ITEM-CTR(C-ITEM-SUB)
+				   MOVE SH-TOTAL-SALES TO TREND-MONTH-SALES
+					   (C-ITEM-SUB, TREND-ITEM-CTR(C-ITEM-SUB))
+			   ELSE
+				   MOVE TREND-MONTH-SALES(C-ITEM-SUB, 2)
+					   TO TREND-MONTH-SALES(C-ITEM-SUB, 1)
+				   MOVE TREND-MONTH-SALES(C-ITEM-SUB, 3)
+					   TO TREND-MONTH-SALES(C-ITEM-SUB, 2)
+				   MOVE TREND-MONTH-SALES(C-ITEM-SUB, 4)
+					   TO TREND-MONTH-SALES(C-ITEM-SUB, 3)
+				   MOVE TREND-MONTH-SALES(C-ITEM-SUB, 5)
+					   TO TREND-MONTH-SALES(C-ITEM-SUB, 4)
+				   MOVE TREND-MONTH-SALES(C-ITEM-SUB, 6)
+					   TO TREND-MONTH-SALES(C-ITEM-SUB, 5)
+				   MOVE SH-TOTAL-SALES
+					   TO TREND-MONTH-SALES(C-ITEM-SUB, 6)
+			   END-IF
+		   END-IF.
+		   PERFORM L3-READ-SALES-HIST.
+
+	   L3-PRINT-TREND.
+		   IF TREND-ITEM-CTR(C-TREND-SUB) > 0
+			   MOVE ITEM-TABLE-NAME(C-TREND-SUB)  TO DTR-ITEM-NAME
+			   MOVE TREND-MONTH-SALES(C-TREND-SUB, 1)
+				   TO DTR-MONTH-SALES-1
+			   MOVE TREND-MONTH-SALES(C-TREND-SUB, 2)
+				   TO DTR-MONTH-SALES-2
+			   MOVE TREND-MONTH-SALES(C-TREND-SUB, 3)
+				   TO DTR-MONTH-SALES-3
+			   MOVE TREND-MONTH-SALES(C-TREND-SUB, 4)
+				   TO DTR-MONTH-SALES-4
+			   MOVE TREND-MONTH-SALES(C-TREND-SUB, 5)
+				   TO DTR-MONTH-SALES-5
+			   MOVE TREND-MONTH-SALES(C-TREND-SUB, 6)
+				   TO DTR-MONTH-SALES-6
+			   WRITE PRTLINE FROM TREND-DETAIL-LINE
+				   AFTER ADVANCING 2 LINES
+		   END-IF.
+
 	   L4-HEADING.
 		   ADD 1 TO PAGE-CTR.
 		   MOVE PAGE-CTR               TO TITLE-PAGE.
@@ -250,5 +853,31 @@
 			   AFTER ADVANCING 2 LINES.
 		   WRITE PRTLINE FROM COL-HEADING2
 			   AFTER ADVANCING 1 LINE.
-           
+
+	   L3-LOAD-ITEM-TABLE.
+		   READ ITEM-MASTER
+			   AT END
+				   MOVE 'NO' TO MORE-ITEMS
+			   NOT AT END
+				   IF C-ITEM-CTR < 6
+					   ADD 1 TO C-ITEM-CTR
+					   MOVE IM-ITEM-CODE TO
+						   ITEM-TABLE-CODE(C-ITEM-CTR)
+					   MOVE IM-ITEM-NAME TO
+						   ITEM-TABLE-NAME(C-ITEM-CTR)
+				   END-IF
+		   END-READ.
+
+	   L5-EVAL-ITEM-NAME.
+		   MOVE SPACES TO D-PIZZA-NAME.
+		   PERFORM VARYING C-ITEM-SUB FROM 1 BY 1
+			   UNTIL C-ITEM-SUB > C-ITEM-CTR
+				   OR I-PIZZA-ITEM-NO = ITEM-TABLE-CODE(C-ITEM-SUB)
+		   END-PERFORM.
+		   IF C-ITEM-SUB > C-ITEM-CTR
+			   MOVE 'UNKNOWN ITEM'       TO D-PIZZA-NAME
+		   ELSE
+			   MOVE ITEM-TABLE-NAME(C-ITEM-SUB) TO D-PIZZA-NAME
+		   END-IF.
+
        END PROGRAM CBLHJB01.
\ No newline at end of file

@@ -10,7 +10,8 @@
        ENVIRONMENT DIVISION.
 		   SELECT POP-INPUT
 			   ASSIGN TO 'C:\COBOLWI19\CBLPOPSL.DAT'
-				   ORGANIZATION IS LINE SEQUENTIAL.
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS C-POP-INPUT-STATUS.
 
 		   SELECT PRTOUT
 			   ASSIGN TO 'C:\COBOLWI19\CBLPOPSL.PRT'
@@ -20,6 +21,22 @@
 			   ASSIGN TO 'C:\COBOLWI19\CBLPOPER.PRT'
 				   ORGANIZATION IS RECORD SEQUENTIAL.
 
+	       SELECT OPTIONAL CASH-CONTROL
+			   ASSIGN TO 'C:\COBOLWI19\CASHCTRL.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+	       SELECT SUSPENSE-OUT
+			   ASSIGN TO 'C:\COBOLWI19\CBLPOPSU.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+	       SELECT OPTIONAL RUN-CONTROL
+			   ASSIGN TO 'C:\COBOLWI19\RUNCTL.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+	       SELECT OPTIONAL RUN-LOG
+			   ASSIGN TO 'C:\COBOLWI19\RUNLOG.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 	   FILE SECTION.
 	   FD POP-INPUT
@@ -58,13 +75,61 @@
 	   LINAGE IS 60 WITH FOOTING AT 56.
 
 	   01 ERRLINE                     PIC X(132).
-	 
+
+	   FD SUSPENSE-OUT
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS SUSP-REC
+	   RECORD CONTAINS 71 CHARACTERS.
+
+	   01 SUSP-REC                    PIC X(71).
+
+	   FD CASH-CONTROL
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS CC-REC
+	   RECORD CONTAINS 9 CHARACTERS.
+
+	   01 CC-REC.
+	       05 CC-COUNTED-CASH         PIC 9(7)V99.
+
+	   FD RUN-CONTROL
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RC-REC
+	   RECORD CONTAINS 9 CHARACTERS.
+
+	   01 RC-REC.
+	       05 RC-AS-OF-DATE.
+	           10 RC-AS-OF-YEAR       PIC 9(4).
+	           10 RC-AS-OF-MONTH      PIC 99.
+	           10 RC-AS-OF-DAY        PIC 99.
+	       05 RC-RERUN-FLAG           PIC X.
+
+	   FD RUN-LOG
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RL-REC
+	   RECORD CONTAINS 48 CHARACTERS.
+
+	   01 RL-REC.
+	       05 RL-PROGRAM-ID           PIC X(8).
+	       05 RL-RUN-DATE.
+	           10 RL-RUN-YEAR         PIC 9(4).
+	           10 RL-RUN-MONTH        PIC 99.
+	           10 RL-RUN-DAY          PIC 99.
+	       05 RL-RUN-TIME             PIC X(11).
+	       05 RL-RECS-READ            PIC 9(7).
+	       05 RL-RECS-PROCESSED       PIC 9(7).
+	       05 RL-RECS-REJECTED        PIC 9(7).
+
        WORKING-STORAGE SECTION.
 	   01 MISC.
 	       05 MORE-RECS               PIC X       VALUE 'Y'.
+	       05 C-POP-INPUT-STATUS      PIC XX      VALUE '00'.
+	       05 C-JOB-ABEND-SW          PIC X       VALUE 'N'.
+	          88 C-JOB-ABEND          VALUE 'Y'.
 		   05 ERR-SW                  PIC X       VALUE 'N'.
 		   05 PAGE-CTR                PIC 99      VALUE 0.
 		   05 ERR-PAGE-CTR            PIC 99      VALUE 0.
+		   05 C-RUNLOG-RECS-READ      PIC 9(7)    VALUE 0.
+		   05 C-RUNLOG-RECS-PROC      PIC 9(7)    VALUE 0.
 		   05 CURRENT-DATE-AND-TIME.			  
 		       10 CURRENT-YEAR        PIC X(4).	  
 			   10 CURRENT-MONTH       PIC XX.	  
@@ -76,6 +141,9 @@
 			   10 C-TOT-SALES         PIC 9(6)V99.
 		   05 GRAND-TOTALS.
 			   10 C-GT-ERR-CTR        PIC 9(6)       VALUE 0.
+			   10 C-GT-TOT-DEP        PIC 9(7)V99    VALUE 0.
+			   10 C-COUNTED-CASH      PIC 9(7)V99    VALUE 0.
+			   10 C-CASH-VARIANCE     PIC S9(7)V99   VALUE 0.
 			   10 POP-ACCUMS.
 				   15 C-GT-COKE-CASES    PIC 9(8)    VALUE 0.
 				   15 C-GT-DC-CASES      PIC 9(8)    VALUE 0.
@@ -215,6 +283,18 @@
 	   01 ERR-TOTAL-LINE.
 		   05 FILLLER                 PIC X(13)   VALUE 'TOTAL ERRORS '.
 		   05 GT-ERR-CTR              PIC Z,ZZ9.
+
+	   01 RECON-LINE1.
+		   05 FILLER      PIC X(26)  VALUE 'TOTAL DEPOSITS COLLECTED: '.
+		   05 GT-TOT-DEP      PIC $$$,$$9.99.
+
+	   01 RECON-LINE2.
+		   05 FILLER          PIC X(22)  VALUE 'COUNTED CASH FOR RUN: '.
+		   05 GT-COUNTED-CASH PIC $$$,$$9.99.
+
+	   01 RECON-LINE3.
+		   05 FILLER          PIC X(18)  VALUE 'DEPOSIT VARIANCE: '.
+		   05 GT-CASH-VARIANCE PIC $$,$$9.99+.
 	   
        PROCEDURE DIVISION.
        L1-MAIN.
@@ -226,15 +306,46 @@
  
        L2-INIT.
            OPEN INPUT POP-INPUT.
+           IF C-POP-INPUT-STATUS NOT = '00'
+               DISPLAY 'CBLHJB05 - UNABLE TO OPEN POP-INPUT, '
+                   'STATUS = ' C-POP-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET C-JOB-ABEND TO TRUE
+           END-IF.
+           IF C-JOB-ABEND
+               STOP RUN
+           END-IF.
            OPEN OUTPUT PRTOUT.
 	       OPEN OUTPUT ERROUT.
+	       OPEN OUTPUT SUSPENSE-OUT.
+	       OPEN INPUT CASH-CONTROL.
+	       READ CASH-CONTROL
+		       AT END
+			       MOVE 0 TO CC-COUNTED-CASH.
+	       MOVE CC-COUNTED-CASH               TO C-COUNTED-CASH.
+	       CLOSE CASH-CONTROL.
+	       OPEN INPUT RUN-CONTROL.
+	       READ RUN-CONTROL
+		       AT END
+			       MOVE ZEROS TO RC-AS-OF-DATE
+			       MOVE 'N'   TO RC-RERUN-FLAG.
+	       CLOSE RUN-CONTROL.
            MOVE FUNCTION CURRENT-DATE        TO CURRENT-DATE-AND-TIME.
-           MOVE CURRENT-MONTH                TO TITLE-MONTH.
-           MOVE CURRENT-DAY                  TO TITLE-DAY.
-           MOVE CURRENT-YEAR                 TO TITLE-YEAR.
-	       MOVE CURRENT-MONTH                TO ERR-TITLE-MONTH.
-           MOVE CURRENT-DAY                  TO ERR-TITLE-DAY.
-           MOVE CURRENT-YEAR                 TO ERR-TITLE-YEAR.
+	       IF RC-AS-OF-YEAR = ZERO
+		       MOVE CURRENT-MONTH                TO TITLE-MONTH
+		       MOVE CURRENT-DAY                  TO TITLE-DAY
+		       MOVE CURRENT-YEAR                 TO TITLE-YEAR
+		       MOVE CURRENT-MONTH                TO ERR-TITLE-MONTH
+		       MOVE CURRENT-DAY                  TO ERR-TITLE-DAY
+		       MOVE CURRENT-YEAR                 TO ERR-TITLE-YEAR
+	       ELSE
+		       MOVE RC-AS-OF-MONTH                TO TITLE-MONTH
+		       MOVE RC-AS-OF-DAY                  TO TITLE-DAY
+		       MOVE RC-AS-OF-YEAR                 TO TITLE-YEAR
+		       MOVE RC-AS-OF-MONTH                TO ERR-TITLE-MONTH
+		       MOVE RC-AS-OF-DAY                  TO ERR-TITLE-DAY
+		       MOVE RC-AS-OF-YEAR                 TO ERR-TITLE-YEAR
+	       END-IF.
      
            PERFORM L3-INIT-HEADING.
            PERFORM L9-READ-INPUT.
@@ -245,6 +356,7 @@
 	       IF ERR-SW = 'N'
 		       PERFORM L3-CALCS
 		       PERFORM L3-MOVE-PRINT
+		       ADD 1 TO C-RUNLOG-RECS-PROC
 	       ELSE
 		       PERFORM L3-ERROR-PRINT
 		   END-IF.
@@ -253,9 +365,11 @@
        L2-CLOSING.
            PERFORM L3-TOTALS.
 	       PERFORM L3-ERR-TOTALS.
+	       PERFORM L3-WRITE-RUN-LOG.
            CLOSE POP-INPUT.
            CLOSE PRTOUT.
 	       CLOSE ERROUT.
+	       CLOSE SUSPENSE-OUT.
 
        L3-INIT-HEADING.
       *THIS PARAGRAPH FUNCTIONS SIMILARLY TO L4-HEADING, EXCEPT IT IS
@@ -361,6 +475,8 @@
 		       AFTER ADVANCING 2 LINES
 			       AT EOP
 				       PERFORM L4-ERROR-HEADING.
+	       MOVE I-REC TO SUSP-REC.
+	       WRITE SUSP-REC.
        L3-CALCS.
 	       EVALUATE I-STATE
 		       WHEN 'IA'
@@ -379,6 +495,7 @@
 	
 	       COMPUTE C-TOT-DEP = C-DEP * (24 * I-CASES).
 	       COMPUTE C-TOT-SALES = (18.71 * I-CASES) + C-TOT-DEP.
+	       ADD C-TOT-DEP TO C-GT-TOT-DEP.
 	
 	       EVALUATE I-POP-TYPE
 		       WHEN 1
@@ -488,6 +605,17 @@
 	       WRITE PRTLINE FROM GT-TEAM-LINE2
 		       AFTER ADVANCING 2 LINES.
 
+	       COMPUTE C-CASH-VARIANCE = C-COUNTED-CASH - C-GT-TOT-DEP.
+	       MOVE C-GT-TOT-DEP                  TO GT-TOT-DEP.
+	       WRITE PRTLINE FROM RECON-LINE1
+		       AFTER ADVANCING 3 LINES.
+	       MOVE C-COUNTED-CASH                TO GT-COUNTED-CASH.
+	       WRITE PRTLINE FROM RECON-LINE2
+		       AFTER ADVANCING 2 LINES.
+	       MOVE C-CASH-VARIANCE               TO GT-CASH-VARIANCE.
+	       WRITE PRTLINE FROM RECON-LINE3
+		       AFTER ADVANCING 2 LINES.
+
 
        L4-HEADING.
            ADD 1 TO PAGE-CTR.
@@ -517,5 +645,22 @@
            READ POP-INPUT
                AT END
                    MOVE 'N' TO MORE-RECS.
+           IF MORE-RECS = 'Y'
+               ADD 1 TO C-RUNLOG-RECS-READ
+           END-IF.
+
+       L3-WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE     TO CURRENT-DATE-AND-TIME.
+           MOVE 'CBLHJB05'                TO RL-PROGRAM-ID.
+           MOVE CURRENT-YEAR              TO RL-RUN-YEAR.
+           MOVE CURRENT-MONTH             TO RL-RUN-MONTH.
+           MOVE CURRENT-DAY               TO RL-RUN-DAY.
+           MOVE CURRENT-TIME              TO RL-RUN-TIME.
+           MOVE C-RUNLOG-RECS-READ        TO RL-RECS-READ.
+           MOVE C-RUNLOG-RECS-PROC        TO RL-RECS-PROCESSED.
+           MOVE C-GT-ERR-CTR              TO RL-RECS-REJECTED.
+           OPEN EXTEND RUN-LOG.
+           WRITE RL-REC.
+           CLOSE RUN-LOG.
 
        END PROGRAM CBLHJB05.
\ No newline at end of file

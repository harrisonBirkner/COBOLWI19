@@ -5,7 +5,8 @@
        ENVIRONMENT DIVISION.
 		   SELECT POP-INPUT
 			   ASSIGN TO 'C:\COBOLWI19\CBLPOPSL.DAT'
-				   ORGANIZATION IS LINE SEQUENTIAL.
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS C-POP-INPUT-STATUS.
 
 		   SELECT PRTOUT
 			   ASSIGN TO 'C:\COBOLWI19\CBLPOPSLB.PRT'
@@ -15,6 +16,45 @@
 			   ASSIGN TO 'C:\COBOLWI19\CBLPOPERB.PRT'
 				   ORGANIZATION IS RECORD SEQUENTIAL.
 
+	       SELECT OPTIONAL CASH-CONTROL
+			   ASSIGN TO 'C:\COBOLWI19\CASHCTRL.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+	       SELECT SUSPENSE-OUT
+			   ASSIGN TO 'C:\COBOLWI19\CBLPOPSB.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+	       SELECT OPTIONAL POP-CTL-FILE
+			   ASSIGN TO 'C:\COBOLWI19\CBLPOPCB.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+	       SELECT OPTIONAL RUN-CONTROL
+			   ASSIGN TO 'C:\COBOLWI19\RUNCTL.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+	       SELECT OPTIONAL RUN-LOG
+			   ASSIGN TO 'C:\COBOLWI19\RUNLOG.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+	       SELECT POP-SUM
+			   ASSIGN TO 'C:\COBOLWI19\POPSUM.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+	       SELECT CHECKPOINT-FILE
+			   ASSIGN TO 'C:\COBOLWI19\CBLB06CK.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT ZIP-WORK
+			   ASSIGN TO 'SORTWK1'.
+
+		   SELECT ZIP-RAW
+			   ASSIGN TO 'C:\COBOLWI19\ZIPRAW.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT ZIP-SORTED
+			   ASSIGN TO 'C:\COBOLWI19\ZIPSRT.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 	   FILE SECTION.
 	   FD POP-INPUT
@@ -53,14 +93,131 @@
 	   LINAGE IS 60 WITH FOOTING AT 56.
 
 	   01 ERRLINE                     PIC X(132).
-	 
+
+	   FD CASH-CONTROL
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS CC-REC
+	   RECORD CONTAINS 9 CHARACTERS.
+
+	   01 CC-REC.
+	       05 CC-COUNTED-CASH         PIC 9(7)V99.
+
+	   FD SUSPENSE-OUT
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS SUSP-REC
+	   RECORD CONTAINS 71 CHARACTERS.
+
+	   01 SUSP-REC                    PIC X(71).
+
+	   FD POP-CTL-FILE
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS PC-REC
+	   RECORD CONTAINS 61 CHARACTERS.
+
+	   01 PC-REC.
+	       05 PC-REC-TYPE              PIC X.
+	           88 PC-ERROR-MSG         VALUE 'E'.
+	           88 PC-TEAM               VALUE 'T'.
+	           88 PC-POP-TYPE           VALUE 'P'.
+	           88 PC-DEP-RATE           VALUE 'D'.
+	       05 PC-DATA                  PIC X(60).
+
+	   FD RUN-CONTROL
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RC-REC
+	   RECORD CONTAINS 9 CHARACTERS.
+
+	   01 RC-REC.
+	       05 RC-AS-OF-DATE.
+	           10 RC-AS-OF-YEAR       PIC 9(4).
+	           10 RC-AS-OF-MONTH      PIC 99.
+	           10 RC-AS-OF-DAY        PIC 99.
+	       05 RC-RERUN-FLAG           PIC X.
+
+	   FD POP-SUM
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS POPS-REC
+	   RECORD CONTAINS 11 CHARACTERS.
+
+	   01 POPS-REC.
+	       05 POPS-TOTAL-SALES        PIC 9(9)V99.
+
+	   FD CHECKPOINT-FILE
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS CK-REC
+	   RECORD CONTAINS 290 CHARACTERS.
+
+	   01 CK-REC.
+	       05 CK-REC-CTR              PIC 9(7).
+	       05 CK-GT-ERR-CTR           PIC 9(6).
+	       05 CK-GT-TOT-DEP           PIC 9(7)V99.
+	       05 CK-GT-TOT-SALES         PIC 9(9)V99.
+	       05 CK-TEAM-INFO            OCCURS 5 TIMES.
+	           10 CK-TEAM-CODE        PIC X.
+	           10 CK-TEAM-TOTAL       PIC 9(9)V99.
+	       05 CK-POP-TOTAL            PIC 9(6) OCCURS 6 TIMES.
+	       05 CK-PAGE-CTR             PIC 99.
+	       05 CK-ERR-PAGE-CTR         PIC 99.
+	       05 CK-RUNLOG-RECS-PROC     PIC 9(7).
+	       05 CK-TEAM-POP-ROW         OCCURS 5 TIMES.
+	           10 CK-TEAM-POP-CELL    PIC 9(5) OCCURS 6 TIMES.
+
+	   SD  ZIP-WORK
+	       DATA RECORD IS ZW-REC.
+
+	   01 ZW-REC.
+	       05 ZW-ZIP1                 PIC 9(5).
+	       05 ZW-CASES                PIC 99.
+
+	   FD  ZIP-RAW
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS ZR-REC
+	   RECORD CONTAINS 7 CHARACTERS.
+
+	   01 ZR-REC.
+	       05 ZR-ZIP1                 PIC 9(5).
+	       05 ZR-CASES                PIC 99.
+
+	   FD  ZIP-SORTED
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS ZS-REC
+	   RECORD CONTAINS 7 CHARACTERS.
+
+	   01 ZS-REC.
+	       05 ZS-ZIP1                 PIC 9(5).
+	       05 ZS-CASES                PIC 99.
+
+	   FD RUN-LOG
+	   LABEL RECORD IS STANDARD
+	   DATA RECORD IS RL-REC
+	   RECORD CONTAINS 48 CHARACTERS.
+
+	   01 RL-REC.
+	       05 RL-PROGRAM-ID           PIC X(8).
+	       05 RL-RUN-DATE.
+	           10 RL-RUN-YEAR         PIC 9(4).
+	           10 RL-RUN-MONTH        PIC 99.
+	           10 RL-RUN-DAY          PIC 99.
+	       05 RL-RUN-TIME             PIC X(11).
+	       05 RL-RECS-READ            PIC 9(7).
+	       05 RL-RECS-PROCESSED       PIC 9(7).
+	       05 RL-RECS-REJECTED        PIC 9(7).
+
        WORKING-STORAGE SECTION.
 	   01 MISC.
 		   05 SUB                     PIC 9       VALUE 0.
+		   05 SUB2                    PIC 9       VALUE 0.
 	       05 MORE-RECS               PIC X       VALUE 'Y'.
+	       05 C-POP-INPUT-STATUS      PIC XX      VALUE '00'.
+	       05 C-JOB-ABEND-SW          PIC X       VALUE 'N'.
+	          88 C-JOB-ABEND          VALUE 'Y'.
 		   05 ERR-SW                  PIC X       VALUE 'N'.
 		   05 PAGE-CTR                PIC 99      VALUE 0.
 		   05 ERR-PAGE-CTR            PIC 99      VALUE 0.
+		   05 C-REC-CTR               PIC 9(7)    VALUE 0.
+		   05 C-CKPT-QUOT             PIC 9(7)    VALUE 0.
+		   05 C-CKPT-REM              PIC 9(3)    VALUE 0.
+		   05 C-RUNLOG-RECS-PROC      PIC 9(7)    VALUE 0.
 		   05 CURRENT-DATE-AND-TIME.			  
 		       10 CURRENT-YEAR        PIC X(4).	  
 			   10 CURRENT-MONTH       PIC XX.	  
@@ -70,71 +227,46 @@
 			   10 C-DEP               PIC 9V99.
 			   10 C-TOT-DEP           PIC 9(5)V99.
 			   10 C-TOT-SALES         PIC 9(6)V99.
+			   10 C-POP-SUB           PIC 9.
+			   10 C-TEAM-SUB          PIC 9.
+			   10 C-TEAM-GOAL-PCT     PIC 999V9.
 		   05 GRAND-TOTALS.
 			   10 C-GT-ERR-CTR        PIC 9(6)       VALUE 0.
+			   10 C-GT-TOT-DEP        PIC 9(7)V99    VALUE 0.
+			   10 C-GT-TOT-SALES      PIC 9(9)V99    VALUE 0.
+			   10 C-COUNTED-CASH      PIC 9(7)V99    VALUE 0.
+			   10 C-CASH-VARIANCE     PIC S9(7)V99   VALUE 0.
 
-	   01 ERRORS.
-		   05 FILLER                  PIC X(60)
-               VALUE 'LAST NAME REQUIRED'.
-		   05 FILLER                  PIC X(60)
-               VALUE 'FIRST NAME REQUIRED'.
-		   05 FILLER                  PIC X(60)
-               VALUE 'ADDRESS REQUIRED'.
-		   05 FILLER                  PIC X(60) VALUE 'CITY REQUIRED'.
-	       05 FILLER                  PIC X(60)
-               VALUE 'VALID STATES ARE IA, IL, MI, MO, NE, OR WI'.
-		   05 FILLER                  PIC X(60)
-               VALUE 'ZIP CODE MUST BE NUMERIC'.
-	       05 FILLER                  PIC X(60)
-			   VALUE 'POP TYPE MUST BE NUMERIC'.
-		   05 FILLER                  PIC X(60)
-			   VALUE 'POP TYPE MUST BE 1-6'.
-		   05 FILLER                  PIC X(60)
-               VALUE 'NUMBER OF CASES MUST BE NUMERIC'.
-		   05 FILLER                  PIC X(60)
-		       VALUE 'MINIMUM OF ONE CASE'.
-		   05 FILLER                  PIC X(60)
-               VALUE 'TEAM MUST BE A-E'.
-
-	   01 ERROR-TABLE REDEFINES ERRORS.
+	   01 CTL-SWITCHES.
+		   05 MORE-POP-CTL            PIC XXX     VALUE 'YES'.
+		   05 C-CTL-ERR-CTR           PIC 99      VALUE 0.
+		   05 C-CTL-TEAM-CTR          PIC 9       VALUE 0.
+		   05 C-CTL-POP-CTR           PIC 9       VALUE 0.
+		   05 C-CTL-DEP-CTR           PIC 9       VALUE 0.
+		   05 MORE-ZIP                PIC XXX     VALUE 'YES'.
+		   05 H-ZIP1                  PIC 9(5)    VALUE 0.
+		   05 C-ZIP-CASES             PIC 9(5)    VALUE 0.
+
+	   01 ERROR-TABLE.
 	       05 ERROR-TABLE-MSG         PIC X(60)	  OCCURS 11 TIMES.
 
-	   01 TEAMS.
-           05 FILLER		          PIC X(12)	  VALUE 'A00000000000'.
-	       05 FILLER		          PIC X(12)	  VALUE 'B00000000000'.
-	       05 FILLER		          PIC X(12)	  VALUE 'C00000000000'.
-	       05 FILLER		          PIC X(12)	  VALUE 'D00000000000'.
-	       05 FILLER		          PIC X(12)	  VALUE 'E00000000000'.
-	
-       01 C-TEAM-TABLE REDEFINES TEAMS.
+       01 C-TEAM-TABLE.
            05 C-TEAM-INFO                         OCCURS 5 TIMES.
 	           10 TEAM-CODE	          PIC X.
 		       10 TEAM-TOTAL	      PIC 9(9)V99.
+		       10 TEAM-GOAL	      PIC 9(7).
 
 	   01 C-POP-TOTAL-TABLE.
 		   05 C-POP-TOTAL             PIC 9(6)    OCCURS 6 TIMES.
-												  
-       01 POP-LITERALS.
-	       05 FILLER			      PIC X(16)	  VALUE 'COKE'.
-	       05 FILLER			      PIC X(16)	  VALUE 'DIET COKE'.
-	       05 FILLER			      PIC X(16)   VALUE 'MELLO YELLO'.
-	       05 FILLER			      PIC X(16)   VALUE 'CHERRY COKE'.
-	       05 FILLER			      PIC X(16)
-              VALUE 'DIET CHERRY COKE'.
-	       05 FILLER			      PIC X(16)	  VALUE 'SPRITE'.
-	
-       01 POP-LIT-TABLE REDEFINES POP-LITERALS.
-	      05 POP-LIT			      PIC X(16)	  OCCURS 6 TIMES.
-
-	   01 POP-DEP-RATES.
-		   05 FILLER                  PIC X(5)    VALUE 'IA005'.
-		   05 FILLER                  PIC X(5)    VALUE 'IL000'.
-		   05 FILLER                  PIC X(5)    VALUE 'MI010'.
-		   05 FILLER                  PIC X(5)    VALUE 'MO000'.
-		   05 FILLER                  PIC X(5)    VALUE 'NE005'.
-		   05 FILLER                  PIC X(5)    VALUE 'WI005'.
-
-	   01 POP-DEP-RATES-TABLE REDEFINES POP-DEP-RATES.
+
+	   01 TEAM-POP-TABLE.
+		   05 TEAM-POP-ROW            OCCURS 5 TIMES.
+			   10 TEAM-POP-CELL       PIC 9(5)    OCCURS 6 TIMES.
+
+       01 POP-LIT-TABLE.
+	      05 POP-LIT		      PIC X(16)	  OCCURS 6 TIMES.
+
+	   01 POP-DEP-RATES-TABLE.
 		   05 DEP-INFO                            OCCURS 6 TIMES.
 			   10 DEP-STATE           PIC XX.
 			   10 DEP-AMNT            PIC 9V99.
@@ -254,16 +386,64 @@
 
        01 GT-TEAM-LINE2.
 		   05 FILLER                  PIC XXX     VALUE SPACES.
-		   05 GT-TEAM-TOTAL-TABLE.
-			   10 GT-TEAM-TOTAL-INFO              OCCURS 1 TIMES.
-				   15 GT-TEAM-NAME    PIC X.
-				   15 FILLER          PIC X.
-				   15 GT-TEAM-TOTAL   PIC $$$$,$$$,$$$.99.
+		   05 FILLER                  PIC X(5)    VALUE 'TEAM '.
+		   05 GT-TEAM-NAME             PIC X.
+		   05 FILLER                  PIC X(3)    VALUE SPACES.
+		   05 GT-TEAM-TOTAL            PIC $$$$,$$$,$$$.99.
+		   05 FILLER                  PIC X(3)    VALUE SPACES.
+		   05 FILLER                  PIC X(6)    VALUE 'GOAL: '.
+		   05 GT-TEAM-GOAL             PIC $$$,$$$,$$9.
+		   05 FILLER                  PIC X(3)    VALUE SPACES.
+		   05 GT-TEAM-PCT              PIC ZZ9.9.
+		   05 FILLER                  PIC X(15)   VALUE '% OF GOAL'.
 
 	   01 ERR-TOTAL-LINE.
 		   05 FILLLER                 PIC X(13)   VALUE 'TOTAL ERRORS '.
 		   05 GT-ERR-CTR              PIC Z,ZZ9.
-	   
+
+	   01 RECON-LINE1.
+		   05 FILLER      PIC X(26)  VALUE 'TOTAL DEPOSITS COLLECTED: '.
+		   05 GT-TOT-DEP      PIC $$$,$$9.99.
+
+	   01 RECON-LINE2.
+		   05 FILLER          PIC X(22)  VALUE 'COUNTED CASH FOR RUN: '.
+		   05 GT-COUNTED-CASH PIC $$$,$$9.99.
+
+	   01 RECON-LINE3.
+		   05 FILLER          PIC X(18)  VALUE 'DEPOSIT VARIANCE: '.
+		   05 GT-CASH-VARIANCE PIC $$,$$9.99+.
+
+	   01 MATRIX-TITLE-LINE.
+		   05 FILLER                  PIC X(50)   VALUE SPACES.
+		   05 FILLER      PIC X(23)  VALUE 'TEAM SALES BY POP TYPE'.
+
+	   01 MATRIX-HEADING.
+		   05 FILLER                  PIC X(6)    VALUE SPACES.
+		   05 MH-POP-NAME             PIC X(17)   OCCURS 6 TIMES.
+
+	   01 MATRIX-DETAIL-LINE.
+		   05 MX-TEAM-NAME            PIC X(6).
+		   05 MX-CELL-GRP             OCCURS 6 TIMES.
+			   10 MX-CELL             PIC ZZZZ9.
+			   10 FILLER              PIC X(12)   VALUE SPACES.
+
+	   01 ZIP-TITLE-LINE.
+		   05 FILLER                  PIC X(47)   VALUE SPACES.
+		   05 FILLER                  PIC X(26)
+              VALUE 'DELIVERY ROUTE BY ZIP CODE'.
+
+	   01 ZIP-HEADING.
+		   05 FILLER                  PIC X(5)    VALUE SPACES.
+		   05 FILLER                  PIC X(8)    VALUE 'ZIP CODE'.
+		   05 FILLER                  PIC X(20)   VALUE SPACES.
+		   05 FILLER                  PIC X(9)    VALUE 'CASES DUE'.
+
+	   01 ZIP-DETAIL-LINE.
+		   05 FILLER                  PIC X(5)    VALUE SPACES.
+		   05 ZD-ZIP1                 PIC X(5).
+		   05 FILLER                  PIC X(23)   VALUE SPACES.
+		   05 ZD-CASES                PIC ZZ,ZZ9.
+
        PROCEDURE DIVISION.
        L1-MAIN.
            PERFORM L2-INIT.
@@ -274,23 +454,76 @@
  
        L2-INIT.
            OPEN INPUT POP-INPUT.
-           OPEN OUTPUT PRTOUT.
-	       OPEN OUTPUT ERROUT.
+           IF C-POP-INPUT-STATUS NOT = '00'
+               DISPLAY 'CBLHJB06 - UNABLE TO OPEN POP-INPUT, '
+                   'STATUS = ' C-POP-INPUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET C-JOB-ABEND TO TRUE
+           END-IF.
+           IF C-JOB-ABEND
+               STOP RUN
+           END-IF.
+	       OPEN INPUT CASH-CONTROL.
+	       READ CASH-CONTROL
+	           AT END
+	               MOVE 0 TO CC-COUNTED-CASH.
+	       MOVE CC-COUNTED-CASH               TO C-COUNTED-CASH.
+	       CLOSE CASH-CONTROL.
+	       OPEN INPUT RUN-CONTROL.
+	       READ RUN-CONTROL
+	           AT END
+	               MOVE ZEROS TO RC-AS-OF-DATE
+	               MOVE 'N'   TO RC-RERUN-FLAG.
+	       CLOSE RUN-CONTROL.
+	       IF RC-RERUN-FLAG = 'Y'
+	           OPEN EXTEND PRTOUT
+	           OPEN EXTEND ERROUT
+	       ELSE
+	           OPEN OUTPUT PRTOUT
+	           OPEN OUTPUT ERROUT
+	       END-IF.
+	       IF RC-RERUN-FLAG = 'Y'
+	           OPEN EXTEND SUSPENSE-OUT
+	           OPEN EXTEND ZIP-RAW
+	       ELSE
+	           OPEN OUTPUT SUSPENSE-OUT
+	           OPEN OUTPUT ZIP-RAW
+	       END-IF.
            MOVE FUNCTION CURRENT-DATE          TO CURRENT-DATE-AND-TIME.
-           MOVE CURRENT-MONTH                  TO TITLE-MONTH.
-           MOVE CURRENT-DAY                    TO TITLE-DAY.
-           MOVE CURRENT-YEAR                   TO TITLE-YEAR.
-	       MOVE CURRENT-MONTH                  TO ERR-TITLE-MONTH.
-           MOVE CURRENT-DAY                    TO ERR-TITLE-DAY.
-           MOVE CURRENT-YEAR                   TO ERR-TITLE-YEAR.
+	       IF RC-AS-OF-YEAR = ZERO
+	           MOVE CURRENT-MONTH                  TO TITLE-MONTH
+	           MOVE CURRENT-DAY                    TO TITLE-DAY
+	           MOVE CURRENT-YEAR                   TO TITLE-YEAR
+	           MOVE CURRENT-MONTH                  TO ERR-TITLE-MONTH
+	           MOVE CURRENT-DAY                    TO ERR-TITLE-DAY
+	           MOVE CURRENT-YEAR                   TO ERR-TITLE-YEAR
+	       ELSE
+	           MOVE RC-AS-OF-MONTH                 TO TITLE-MONTH
+	           MOVE RC-AS-OF-DAY                   TO TITLE-DAY
+	           MOVE RC-AS-OF-YEAR                  TO TITLE-YEAR
+	           MOVE RC-AS-OF-MONTH                 TO ERR-TITLE-MONTH
+	           MOVE RC-AS-OF-DAY                   TO ERR-TITLE-DAY
+	           MOVE RC-AS-OF-YEAR                  TO ERR-TITLE-YEAR
+	       END-IF.
      
            PERFORM L3-INIT-HEADING.
-           PERFORM L9-READ-INPUT.
 
 		   INITIALIZE GT-POP-TOTAL-TABLE.
 		   INITIALIZE C-POP-TOTAL-TABLE.
-		   INITIALIZE GT-TEAM-TOTAL-TABLE.
 		   INITIALIZE C-TEAM-TABLE.
+		   INITIALIZE TEAM-POP-TABLE.
+		   INITIALIZE POP-LIT-TABLE.
+		   INITIALIZE POP-DEP-RATES-TABLE.
+
+	       OPEN INPUT POP-CTL-FILE.
+	       PERFORM L3-LOAD-POP-CTL
+	           UNTIL MORE-POP-CTL = 'NO'.
+	       CLOSE POP-CTL-FILE.
+
+	       IF RC-RERUN-FLAG = 'Y'
+	           PERFORM L3-RESTART-FROM-CHECKPOINT
+	       END-IF.
+           PERFORM L9-READ-INPUT.
 
        L2-MAINLINE.
 	       PERFORM L3-VALIDATION
@@ -298,17 +531,31 @@
 	       IF ERR-SW = 'N'
 		       PERFORM L3-CALCS
 		       PERFORM L3-MOVE-PRINT
+		       ADD 1 TO C-RUNLOG-RECS-PROC
 	       ELSE
 		       PERFORM L3-ERROR-PRINT
 		   END-IF.
+	       DIVIDE C-REC-CTR BY 100
+	           GIVING C-CKPT-QUOT
+	           REMAINDER C-CKPT-REM.
+	       IF C-CKPT-REM = 0
+	           PERFORM L3-WRITE-CHECKPOINT
+	       END-IF.
 		   PERFORM L9-READ-INPUT.
  
        L2-CLOSING.
            PERFORM L3-TOTALS.
+	       PERFORM L3-MATRIX-REPORT.
 	       PERFORM L3-ERR-TOTALS.
+	       PERFORM L3-WRITE-POP-SUM.
+	       CLOSE ZIP-RAW.
+	       PERFORM L3-ZIP-REPORT.
+	       PERFORM L3-WRITE-CHECKPOINT.
+	       PERFORM L3-WRITE-RUN-LOG.
            CLOSE POP-INPUT.
            CLOSE PRTOUT.
 	       CLOSE ERROUT.
+	       CLOSE SUSPENSE-OUT.
 
        L3-INIT-HEADING.
       *THIS PARAGRAPH FUNCTIONS SIMILARLY TO L4-HEADING, EXCEPT IT IS
@@ -407,17 +654,24 @@
 		       AFTER ADVANCING 2 LINES
 			       AT EOP
 				       PERFORM L4-ERROR-HEADING.
+	       MOVE I-REC TO SUSP-REC.
+	       WRITE SUSP-REC.
        L3-CALCS.
 	       PERFORM
 			   VARYING SUB FROM 1 BY 1
-				   UNTIL I-STATE = DEP-STATE(SUB)
+				   UNTIL SUB > 6
+				       OR I-STATE = DEP-STATE(SUB)
            END-PERFORM.
 
-		   MOVE DEP-AMNT(SUB) TO C-DEP
-	
+		   IF SUB <= 6
+			   MOVE DEP-AMNT(SUB) TO C-DEP
+		   END-IF.
+
 	       COMPUTE C-TOT-DEP = C-DEP * (24 * I-CASES).
 	       COMPUTE C-TOT-SALES = (18.71 * I-CASES) + C-TOT-DEP.
-	       
+	       ADD C-TOT-SALES TO C-GT-TOT-SALES.
+	       ADD C-TOT-DEP TO C-GT-TOT-DEP.
+
 		   PERFORM
 			   VARYING SUB FROM 1 BY 1
 				   UNTIL SUB = I-POP-TYPE
@@ -425,13 +679,24 @@
 
 		   COMPUTE C-POP-TOTAL(SUB) = C-POP-TOTAL(SUB) + I-CASES.
 		   MOVE POP-LIT(SUB) TO D-POP-TYPE.
+		   MOVE SUB TO C-POP-SUB.
 
 		   PERFORM
 			   VARYING SUB FROM 1 BY 1
-				   UNTIL I-TEAM = TEAM-CODE(SUB)
+				   UNTIL SUB > 5
+				       OR I-TEAM = TEAM-CODE(SUB)
            END-PERFORM.
 
-		   COMPUTE TEAM-TOTAL(SUB) = TEAM-TOTAL(SUB) + C-TOT-SALES.
+		   IF SUB <= 5
+			   COMPUTE TEAM-TOTAL(SUB) = TEAM-TOTAL(SUB) + C-TOT-SALES
+			   MOVE SUB TO C-TEAM-SUB
+		   ELSE
+			   MOVE 0 TO C-TEAM-SUB
+		   END-IF.
+
+		   IF C-TEAM-SUB > 0
+			   ADD I-CASES TO TEAM-POP-CELL(C-TEAM-SUB, C-POP-SUB)
+		   END-IF.
 		
        L3-MOVE-PRINT.
            MOVE I-LNAME        TO D-LNAME.
@@ -444,6 +709,10 @@
 		   MOVE C-TOT-DEP      TO D-DEPOSIT-AMT.
 		   MOVE C-TOT-SALES    TO D-TOT-SALES.
 
+		   MOVE I-ZIP1         TO ZR-ZIP1.
+		   MOVE I-CASES        TO ZR-CASES.
+		   WRITE ZR-REC.
+
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES
                    AT EOP
@@ -484,13 +753,136 @@
 
 		   WRITE PRTLINE FROM GT-POP-LINE2.
 
+		   WRITE PRTLINE FROM GT-TEAM-LINE
+			   AFTER ADVANCING 2 LINES.
+		   PERFORM
+			   VARYING SUB FROM 1 BY 1
+				   UNTIL SUB > 5
+					   PERFORM L3-PRINT-TEAM-LINE
+           END-PERFORM.
+
+		   COMPUTE C-CASH-VARIANCE = C-COUNTED-CASH - C-GT-TOT-DEP.
+		   MOVE C-GT-TOT-DEP                  TO GT-TOT-DEP.
+		   WRITE PRTLINE FROM RECON-LINE1
+			   AFTER ADVANCING 3 LINES.
+		   MOVE C-COUNTED-CASH                TO GT-COUNTED-CASH.
+		   WRITE PRTLINE FROM RECON-LINE2
+			   AFTER ADVANCING 2 LINES.
+		   MOVE C-CASH-VARIANCE               TO GT-CASH-VARIANCE.
+		   WRITE PRTLINE FROM RECON-LINE3
+			   AFTER ADVANCING 2 LINES.
+
+	   L3-PRINT-TEAM-LINE.
+		   MOVE TEAM-CODE(SUB)                TO GT-TEAM-NAME.
+		   MOVE TEAM-TOTAL(SUB)               TO GT-TEAM-TOTAL.
+		   MOVE TEAM-GOAL(SUB)                TO GT-TEAM-GOAL.
+		   IF TEAM-GOAL(SUB) > 0
+			   COMPUTE C-TEAM-GOAL-PCT ROUNDED =
+				   TEAM-TOTAL(SUB) / TEAM-GOAL(SUB) * 100
+		   ELSE
+			   MOVE 0                         TO C-TEAM-GOAL-PCT
+		   END-IF.
+		   MOVE C-TEAM-GOAL-PCT               TO GT-TEAM-PCT.
+		   WRITE PRTLINE FROM GT-TEAM-LINE2
+			   AFTER ADVANCING 1 LINE.
+
+	   L3-MATRIX-REPORT.
+		   ADD 1 TO PAGE-CTR.
+		   MOVE PAGE-CTR TO TITLE-PAGE.
+	       WRITE PRTLINE FROM TITLE-LINE1
+		       AFTER ADVANCING PAGE.
+	       WRITE PRTLINE FROM TITLE-LINE2
+               AFTER ADVANCING 1 LINE.
+	       WRITE PRTLINE FROM MATRIX-TITLE-LINE
+		       AFTER ADVANCING 1 LINE.
+
+		   PERFORM
+			   VARYING SUB FROM 1 BY 1
+				   UNTIL SUB > 6
+					   MOVE POP-LIT(SUB) TO MH-POP-NAME(SUB)
+           END-PERFORM.
+
+           WRITE PRTLINE FROM MATRIX-HEADING
+		       AFTER ADVANCING 2 LINES.
+
 		   PERFORM
 			   VARYING SUB FROM 1 BY 1
 				   UNTIL SUB > 5
-					   MOVE TEAM-CODE(SUB) TO GT-TEAM-NAME(SUB)
-					   MOVE TEAM-TOTAL(SUB) TO GT-TEAM-TOTAL(SUB) 
+					   PERFORM L3-PRINT-MATRIX-ROW
            END-PERFORM.
 
+	   L3-PRINT-MATRIX-ROW.
+		   MOVE TEAM-CODE(SUB) TO MX-TEAM-NAME.
+
+		   PERFORM
+			   VARYING SUB2 FROM 1 BY 1
+				   UNTIL SUB2 > 6
+					   MOVE TEAM-POP-CELL(SUB, SUB2) TO MX-CELL(SUB2)
+           END-PERFORM.
+
+           WRITE PRTLINE FROM MATRIX-DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM L4-HEADING.
+
+       L3-WRITE-POP-SUM.
+           OPEN OUTPUT POP-SUM.
+           MOVE C-GT-TOT-SALES            TO POPS-TOTAL-SALES.
+           WRITE POPS-REC.
+           CLOSE POP-SUM.
+
+	   L3-ZIP-REPORT.
+		   SORT ZIP-WORK
+			   ON ASCENDING KEY ZW-ZIP1
+			   USING ZIP-RAW
+			   GIVING ZIP-SORTED.
+		   IF SORT-RETURN NOT = ZERO
+			   DISPLAY 'CBLHJB06 - SORT OF ZIP-RAW FAILED, '
+				   'SORT-RETURN = ' SORT-RETURN
+		   END-IF.
+		   OPEN INPUT ZIP-SORTED.
+		   ADD 1 TO PAGE-CTR.
+		   MOVE PAGE-CTR TO TITLE-PAGE.
+		   WRITE PRTLINE FROM TITLE-LINE1
+			   AFTER ADVANCING PAGE.
+		   WRITE PRTLINE FROM TITLE-LINE2
+			   AFTER ADVANCING 1 LINE.
+		   WRITE PRTLINE FROM ZIP-TITLE-LINE
+			   AFTER ADVANCING 1 LINE.
+		   WRITE PRTLINE FROM ZIP-HEADING
+			   AFTER ADVANCING 2 LINES.
+		   MOVE 0 TO C-ZIP-CASES.
+		   PERFORM L4-READ-ZIP-SORTED.
+		   IF MORE-ZIP = 'YES'
+			   MOVE ZS-ZIP1 TO H-ZIP1
+			   PERFORM L3-ZIP-MAINLINE
+				   UNTIL MORE-ZIP = 'NO'
+			   PERFORM L3-ZIP-SUBTOTAL
+		   END-IF.
+		   CLOSE ZIP-SORTED.
+
+	   L3-ZIP-MAINLINE.
+		   IF ZS-ZIP1 NOT = H-ZIP1
+			   PERFORM L3-ZIP-SUBTOTAL
+			   MOVE ZS-ZIP1 TO H-ZIP1
+		   END-IF.
+		   ADD ZS-CASES TO C-ZIP-CASES.
+		   PERFORM L4-READ-ZIP-SORTED.
+
+	   L3-ZIP-SUBTOTAL.
+		   MOVE H-ZIP1         TO ZD-ZIP1.
+		   MOVE C-ZIP-CASES    TO ZD-CASES.
+		   WRITE PRTLINE FROM ZIP-DETAIL-LINE
+			   AFTER ADVANCING 1 LINE
+				   AT EOP
+					   PERFORM L4-HEADING.
+		   MOVE 0 TO C-ZIP-CASES.
+
+	   L4-READ-ZIP-SORTED.
+		   READ ZIP-SORTED
+			   AT END
+				   MOVE 'NO' TO MORE-ZIP.
+
        L4-HEADING.
            ADD 1 TO PAGE-CTR.
            MOVE PAGE-CTR TO TITLE-PAGE.
@@ -522,5 +914,178 @@
            READ POP-INPUT
                AT END
                    MOVE 'N' TO MORE-RECS.
+           IF MORE-RECS = 'Y'
+               ADD 1 TO C-REC-CTR
+           END-IF.
+
+       L9-SKIP-INPUT.
+           READ POP-INPUT
+               AT END
+                   MOVE 'N' TO MORE-RECS.
+
+       L3-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ZEROS TO CK-REC.
+           CLOSE CHECKPOINT-FILE.
+           MOVE CK-REC-CTR                TO C-REC-CTR.
+           MOVE CK-GT-ERR-CTR             TO C-GT-ERR-CTR.
+           MOVE CK-GT-TOT-DEP             TO C-GT-TOT-DEP.
+           MOVE CK-GT-TOT-SALES           TO C-GT-TOT-SALES.
+           MOVE CK-TEAM-TOTAL(1)          TO TEAM-TOTAL(1).
+           MOVE CK-TEAM-TOTAL(2)          TO TEAM-TOTAL(2).
+           MOVE CK-TEAM-TOTAL(3)          TO TEAM-TOTAL(3).
+           MOVE CK-TEAM-TOTAL(4)          TO TEAM-TOTAL(4).
+           MOVE CK-TEAM-TOTAL(5)          TO TEAM-TOTAL(5).
+           MOVE CK-POP-TOTAL(1)           TO C-POP-TOTAL(1).
+           MOVE CK-POP-TOTAL(2)           TO C-POP-TOTAL(2).
+           MOVE CK-POP-TOTAL(3)           TO C-POP-TOTAL(3).
+           MOVE CK-POP-TOTAL(4)           TO C-POP-TOTAL(4).
+           MOVE CK-POP-TOTAL(5)           TO C-POP-TOTAL(5).
+           MOVE CK-POP-TOTAL(6)           TO C-POP-TOTAL(6).
+           MOVE CK-PAGE-CTR               TO PAGE-CTR.
+           MOVE CK-ERR-PAGE-CTR           TO ERR-PAGE-CTR.
+           MOVE CK-RUNLOG-RECS-PROC       TO C-RUNLOG-RECS-PROC.
+           MOVE CK-TEAM-POP-CELL(1,1)     TO TEAM-POP-CELL(1,1).
+           MOVE CK-TEAM-POP-CELL(1,2)     TO TEAM-POP-CELL(1,2).
+           MOVE CK-TEAM-POP-CELL(1,3)     TO TEAM-POP-CELL(1,3).
+           MOVE CK-TEAM-POP-CELL(1,4)     TO TEAM-POP-CELL(1,4).
+           MOVE CK-TEAM-POP-CELL(1,5)     TO TEAM-POP-CELL(1,5).
+           MOVE CK-TEAM-POP-CELL(1,6)     TO TEAM-POP-CELL(1,6).
+           MOVE CK-TEAM-POP-CELL(2,1)     TO TEAM-POP-CELL(2,1).
+           MOVE CK-TEAM-POP-CELL(2,2)     TO TEAM-POP-CELL(2,2).
+           MOVE CK-TEAM-POP-CELL(2,3)     TO TEAM-POP-CELL(2,3).
+           MOVE CK-TEAM-POP-CELL(2,4)     TO TEAM-POP-CELL(2,4).
+           MOVE CK-TEAM-POP-CELL(2,5)     TO TEAM-POP-CELL(2,5).
+           MOVE CK-TEAM-POP-CELL(2,6)     TO TEAM-POP-CELL(2,6).
+           MOVE CK-TEAM-POP-CELL(3,1)     TO TEAM-POP-CELL(3,1).
+           MOVE CK-TEAM-POP-CELL(3,2)     TO TEAM-POP-CELL(3,2).
+           MOVE CK-TEAM-POP-CELL(3,3)     TO TEAM-POP-CELL(3,3).
+           MOVE CK-TEAM-POP-CELL(3,4)     TO TEAM-POP-CELL(3,4).
+           MOVE CK-TEAM-POP-CELL(3,5)     TO TEAM-POP-CELL(3,5).
+           MOVE CK-TEAM-POP-CELL(3,6)     TO TEAM-POP-CELL(3,6).
+           MOVE CK-TEAM-POP-CELL(4,1)     TO TEAM-POP-CELL(4,1).
+           MOVE CK-TEAM-POP-CELL(4,2)     TO TEAM-POP-CELL(4,2).
+           MOVE CK-TEAM-POP-CELL(4,3)     TO TEAM-POP-CELL(4,3).
+           MOVE CK-TEAM-POP-CELL(4,4)     TO TEAM-POP-CELL(4,4).
+           MOVE CK-TEAM-POP-CELL(4,5)     TO TEAM-POP-CELL(4,5).
+           MOVE CK-TEAM-POP-CELL(4,6)     TO TEAM-POP-CELL(4,6).
+           MOVE CK-TEAM-POP-CELL(5,1)     TO TEAM-POP-CELL(5,1).
+           MOVE CK-TEAM-POP-CELL(5,2)     TO TEAM-POP-CELL(5,2).
+           MOVE CK-TEAM-POP-CELL(5,3)     TO TEAM-POP-CELL(5,3).
+           MOVE CK-TEAM-POP-CELL(5,4)     TO TEAM-POP-CELL(5,4).
+           MOVE CK-TEAM-POP-CELL(5,5)     TO TEAM-POP-CELL(5,5).
+           MOVE CK-TEAM-POP-CELL(5,6)     TO TEAM-POP-CELL(5,6).
+           PERFORM L9-SKIP-INPUT
+               C-REC-CTR TIMES.
+
+       L3-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE C-REC-CTR                 TO CK-REC-CTR.
+           MOVE C-GT-ERR-CTR              TO CK-GT-ERR-CTR.
+           MOVE C-GT-TOT-DEP              TO CK-GT-TOT-DEP.
+           MOVE C-GT-TOT-SALES            TO CK-GT-TOT-SALES.
+           MOVE TEAM-CODE(1)              TO CK-TEAM-CODE(1).
+           MOVE TEAM-TOTAL(1)             TO CK-TEAM-TOTAL(1).
+           MOVE TEAM-CODE(2)              TO CK-TEAM-CODE(2).
+           MOVE TEAM-TOTAL(2)             TO CK-TEAM-TOTAL(2).
+           MOVE TEAM-CODE(3)              TO CK-TEAM-CODE(3).
+           MOVE TEAM-TOTAL(3)             TO CK-TEAM-TOTAL(3).
+           MOVE TEAM-CODE(4)              TO CK-TEAM-CODE(4).
+           MOVE TEAM-TOTAL(4)             TO CK-TEAM-TOTAL(4).
+           MOVE TEAM-CODE(5)              TO CK-TEAM-CODE(5).
+           MOVE TEAM-TOTAL(5)             TO CK-TEAM-TOTAL(5).
+           MOVE C-POP-TOTAL(1)            TO CK-POP-TOTAL(1).
+           MOVE C-POP-TOTAL(2)            TO CK-POP-TOTAL(2).
+           MOVE C-POP-TOTAL(3)            TO CK-POP-TOTAL(3).
+           MOVE C-POP-TOTAL(4)            TO CK-POP-TOTAL(4).
+           MOVE C-POP-TOTAL(5)            TO CK-POP-TOTAL(5).
+           MOVE C-POP-TOTAL(6)            TO CK-POP-TOTAL(6).
+           MOVE PAGE-CTR                   TO CK-PAGE-CTR.
+           MOVE ERR-PAGE-CTR               TO CK-ERR-PAGE-CTR.
+           MOVE C-RUNLOG-RECS-PROC         TO CK-RUNLOG-RECS-PROC.
+           MOVE TEAM-POP-CELL(1,1)         TO CK-TEAM-POP-CELL(1,1).
+           MOVE TEAM-POP-CELL(1,2)         TO CK-TEAM-POP-CELL(1,2).
+           MOVE TEAM-POP-CELL(1,3)         TO CK-TEAM-POP-CELL(1,3).
+           MOVE TEAM-POP-CELL(1,4)         TO CK-TEAM-POP-CELL(1,4).
+           MOVE TEAM-POP-CELL(1,5)         TO CK-TEAM-POP-CELL(1,5).
+           MOVE TEAM-POP-CELL(1,6)         TO CK-TEAM-POP-CELL(1,6).
+           MOVE TEAM-POP-CELL(2,1)         TO CK-TEAM-POP-CELL(2,1).
+           MOVE TEAM-POP-CELL(2,2)         TO CK-TEAM-POP-CELL(2,2).
+           MOVE TEAM-POP-CELL(2,3)         TO CK-TEAM-POP-CELL(2,3).
+           MOVE TEAM-POP-CELL(2,4)         TO CK-TEAM-POP-CELL(2,4).
+           MOVE TEAM-POP-CELL(2,5)         TO CK-TEAM-POP-CELL(2,5).
+           MOVE TEAM-POP-CELL(2,6)         TO CK-TEAM-POP-CELL(2,6).
+           MOVE TEAM-POP-CELL(3,1)         TO CK-TEAM-POP-CELL(3,1).
+           MOVE TEAM-POP-CELL(3,2)         TO CK-TEAM-POP-CELL(3,2).
+           MOVE TEAM-POP-CELL(3,3)         TO CK-TEAM-POP-CELL(3,3).
+           MOVE TEAM-POP-CELL(3,4)         TO CK-TEAM-POP-CELL(3,4).
+           MOVE TEAM-POP-CELL(3,5)         TO CK-TEAM-POP-CELL(3,5).
+           MOVE TEAM-POP-CELL(3,6)         TO CK-TEAM-POP-CELL(3,6).
+           MOVE TEAM-POP-CELL(4,1)         TO CK-TEAM-POP-CELL(4,1).
+           MOVE TEAM-POP-CELL(4,2)         TO CK-TEAM-POP-CELL(4,2).
+           MOVE TEAM-POP-CELL(4,3)         TO CK-TEAM-POP-CELL(4,3).
+           MOVE TEAM-POP-CELL(4,4)         TO CK-TEAM-POP-CELL(4,4).
+           MOVE TEAM-POP-CELL(4,5)         TO CK-TEAM-POP-CELL(4,5).
+           MOVE TEAM-POP-CELL(4,6)         TO CK-TEAM-POP-CELL(4,6).
+           MOVE TEAM-POP-CELL(5,1)         TO CK-TEAM-POP-CELL(5,1).
+           MOVE TEAM-POP-CELL(5,2)         TO CK-TEAM-POP-CELL(5,2).
+           MOVE TEAM-POP-CELL(5,3)         TO CK-TEAM-POP-CELL(5,3).
+           MOVE TEAM-POP-CELL(5,4)         TO CK-TEAM-POP-CELL(5,4).
+           MOVE TEAM-POP-CELL(5,5)         TO CK-TEAM-POP-CELL(5,5).
+           MOVE TEAM-POP-CELL(5,6)         TO CK-TEAM-POP-CELL(5,6).
+           WRITE CK-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       L3-WRITE-RUN-LOG.
+           MOVE FUNCTION CURRENT-DATE     TO CURRENT-DATE-AND-TIME.
+           MOVE 'CBLHJB06'                TO RL-PROGRAM-ID.
+           MOVE CURRENT-YEAR              TO RL-RUN-YEAR.
+           MOVE CURRENT-MONTH             TO RL-RUN-MONTH.
+           MOVE CURRENT-DAY               TO RL-RUN-DAY.
+           MOVE CURRENT-TIME              TO RL-RUN-TIME.
+           MOVE C-REC-CTR                 TO RL-RECS-READ.
+           MOVE C-RUNLOG-RECS-PROC        TO RL-RECS-PROCESSED.
+           MOVE C-GT-ERR-CTR              TO RL-RECS-REJECTED.
+           OPEN EXTEND RUN-LOG.
+           WRITE RL-REC.
+           CLOSE RUN-LOG.
+
+       L3-LOAD-POP-CTL.
+	       READ POP-CTL-FILE
+	           AT END
+	               MOVE 'NO' TO MORE-POP-CTL
+	           NOT AT END
+	               EVALUATE TRUE
+	               WHEN PC-ERROR-MSG
+	                   IF C-CTL-ERR-CTR < 11
+	                       ADD 1 TO C-CTL-ERR-CTR
+	                       MOVE PC-DATA(1:60) TO
+	                           ERROR-TABLE-MSG(C-CTL-ERR-CTR)
+	                   END-IF
+	               WHEN PC-TEAM
+	                   IF C-CTL-TEAM-CTR < 5
+	                       ADD 1 TO C-CTL-TEAM-CTR
+	                       MOVE PC-DATA(1:1) TO
+	                           TEAM-CODE(C-CTL-TEAM-CTR)
+	                       MOVE PC-DATA(2:7) TO
+	                           TEAM-GOAL(C-CTL-TEAM-CTR)
+	                   END-IF
+	               WHEN PC-POP-TYPE
+	                   IF C-CTL-POP-CTR < 6
+	                       ADD 1 TO C-CTL-POP-CTR
+	                       MOVE PC-DATA(1:16) TO
+	                           POP-LIT(C-CTL-POP-CTR)
+	                   END-IF
+	               WHEN PC-DEP-RATE
+	                   IF C-CTL-DEP-CTR < 6
+	                       ADD 1 TO C-CTL-DEP-CTR
+	                       MOVE PC-DATA(1:2) TO
+	                           DEP-STATE(C-CTL-DEP-CTR)
+	                       MOVE PC-DATA(3:3) TO
+	                           DEP-AMNT(C-CTL-DEP-CTR)
+	                   END-IF
+	               END-EVALUATE.
 
        END PROGRAM CBLHJB06.
\ No newline at end of file
